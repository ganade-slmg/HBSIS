@@ -0,0 +1,385 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   CADOPERADOR.
+       AUTHOR.       GANADE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-OPERADOR  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-OPERADOR
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-OPERADOR.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-OPERADOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADOPERADOR'.
+
+       COPY "CADOPERADOR.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-OPERADOR             PIC X(002)          VALUE "00".
+
+       77 WSAIR                   PIC 9               VALUE ZEROS.
+       77 WOPCAO                  PIC 9               VALUE ZEROS.
+       77 W-CONFIRMA              PIC X               VALUE SPACES.
+       77 WMSG                    PIC X(040)          VALUE SPACES.
+       77 W-RETORNO               PIC 9(001)          VALUE ZEROS.
+
+       01  W-ARQ-OPERADOR-REG.
+           03 W-COD-OPERADOR      PIC  X(008)         VALUE SPACES.
+           03 W-SENHA-OPERADOR    PIC  X(008)         VALUE SPACES.
+           03 W-NOME-OPERADOR     PIC  X(040)         VALUE SPACES.
+           03 W-STATUS-OPERADOR   PIC  X(001)         VALUE "A".
+
+       SCREEN SECTION.
+
+       01 TELA-MENU.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "CADASTRO DE OPERADORES - MENU GERAL".
+          02 LINE 07 COL 10 VALUE "(1) INCLUIR".
+          02 LINE 08 COL 10 VALUE "(2) ALTERAR".
+          02 LINE 09 COL 10 VALUE "(3) EXCLUIR".
+          02 LINE 10 COL 10 VALUE "(4) REATIVAR".
+          02 LINE 12 COL 10 VALUE "(9) VOLTAR AO MENU".
+          02 LINE 15 COL 10 "OPCAO DESEJADA: (.)".
+          02 LINE 15 COL 27 PIC 9 TO WOPCAO AUTO.
+          02 LINE 19 COL 10, PIC X(040) FROM WMSG.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 INCLUSAO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "INCLUSAO DE OPERADOR".
+          02 LINE 07 COL 10 VALUE "CODIGO OPERADOR:".
+          02 LINE 07 COL 27, PIC X(008) TO W-COD-OPERADOR.
+          02 LINE 08 COL 10 VALUE "SENHA          :".
+          02 LINE 08 COL 27, PIC X(008) TO W-SENHA-OPERADOR SECURE.
+          02 LINE 09 COL 10 VALUE "NOME OPERADOR  :".
+          02 LINE 09 COL 27, PIC X(040) TO W-NOME-OPERADOR.
+          02 LINE 15 COL 10 "CONFIRMA A INCLUSAO? (S/N): (.)".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 ALTERACAO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "ALTERACAO DE OPERADOR".
+          02 LINE 07 COL 10 VALUE "CODIGO OPERADOR:".
+          02 LINE 07 COL 27, PIC X(008) FROM W-COD-OPERADOR.
+          02 LINE 08 COL 10 VALUE "SENHA          :".
+          02 LINE 08 COL 27, PIC X(008) USING W-SENHA-OPERADOR
+                                              SECURE AUTO.
+          02 LINE 09 COL 10 VALUE "NOME OPERADOR  :".
+          02 LINE 09 COL 27, PIC X(040) USING W-NOME-OPERADOR AUTO.
+          02 LINE 15 COL 10 "CONFIRMA A ALTERACAO? (S/N): (.)".
+          02 LINE 15 COL 40, PIC X TO W-CONFIRMA AUTO.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 EXCLUSAO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "EXCLUSAO DE OPERADOR".
+          02 LINE 07 COL 10 VALUE "CODIGO OPERADOR:".
+          02 LINE 07 COL 27, PIC X(008) FROM W-COD-OPERADOR.
+          02 LINE 09 COL 10 VALUE "NOME OPERADOR  :".
+          02 LINE 09 COL 27, PIC X(040) FROM W-NOME-OPERADOR.
+          02 LINE 15 COL 10 "CONFIRMA A EXCLUSAO? (S/N): (.)".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA AUTO.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 REATIVACAO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "REATIVACAO DE OPERADOR".
+          02 LINE 07 COL 10 VALUE "CODIGO OPERADOR:".
+          02 LINE 07 COL 27, PIC X(008) FROM W-COD-OPERADOR.
+          02 LINE 09 COL 10 VALUE "NOME OPERADOR  :".
+          02 LINE 09 COL 27, PIC X(040) FROM W-NOME-OPERADOR.
+          02 LINE 15 COL 10 "CONFIRMA A REATIVACAO? (S/N): (.)".
+          02 LINE 15 COL 42, PIC X TO W-CONFIRMA AUTO.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 BUSCAR AUTO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "CONSULTAR OPERADOR PARA ALTERACAO/EXC
+      -"LUSAO".
+          02 LINE 07 COL 10 VALUE "CODIGO OPERADOR: (........)".
+          02 LINE 07 COL 28, PIC X(008) TO W-COD-OPERADOR.
+          02 LINE 15 COL 10, PIC X(040) FROM WMSG.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 MENSAGEM AUTO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 10 COL 10 VALUE "MSG:".
+          02 LINE 10 COL 15, PIC X(040) FROM WMSG.
+          02 LINE 15 COL 10, "FAZER OUTRA CONSULTA? (S/N): (.)".
+          02 LINE 15 COL 40, PIC X TO W-CONFIRMA.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           DISPLAY TELA-MENU
+           ACCEPT  TELA-MENU
+
+           EVALUATE WOPCAO
+             WHEN 1
+                PERFORM 100-INCLUSAO
+             WHEN 2
+                MOVE ZEROS TO WSAIR
+                PERFORM 200-ALTERACAO
+                  UNTIL WSAIR NOT EQUAL ZEROS
+             WHEN 3
+                MOVE ZEROS TO WSAIR
+                PERFORM 300-EXCLUSAO
+                  UNTIL WSAIR NOT EQUAL ZEROS
+             WHEN 4
+                MOVE ZEROS TO WSAIR
+                PERFORM 350-REATIVACAO
+                  UNTIL WSAIR NOT EQUAL ZEROS
+             WHEN 9
+                GOBACK
+           END-EVALUATE
+
+           PERFORM 000-INICIO.
+
+       100-INCLUSAO.
+
+           DISPLAY  INCLUSAO
+           ACCEPT   INCLUSAO
+
+           IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+              OPEN I-O ARQ-OPERADOR
+
+              MOVE W-ARQ-OPERADOR-REG TO ARQ-OPERADOR-REG
+              SET OPERADOR-ATIVO TO TRUE
+
+              PERFORM 500-VALIDAR
+
+              IF W-RETORNO EQUAL 0
+                 WRITE ARQ-OPERADOR-REG
+              END-IF
+
+              CLOSE ARQ-OPERADOR
+           END-IF
+
+           PERFORM 000-INICIO.
+
+       200-ALTERACAO.
+
+           OPEN I-O ARQ-OPERADOR
+
+           DISPLAY BUSCAR
+           ACCEPT  BUSCAR
+
+           MOVE    W-COD-OPERADOR  TO COD-OPERADOR
+
+           READ ARQ-OPERADOR RECORD INTO W-ARQ-OPERADOR-REG
+             KEY IS COD-OPERADOR
+
+           IF FS-OPERADOR NOT EQUAL "00"
+              MOVE "CODIGO DE OPERADOR NAO LOCALIZADO"
+                TO WMSG
+              DISPLAY MENSAGEM
+              ACCEPT  MENSAGEM
+
+              IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
+                 MOVE 9 TO WSAIR
+              ELSE
+                 MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                   TO WMSG
+              END-IF
+           ELSE
+              DISPLAY ALTERACAO
+              ACCEPT  ALTERACAO
+
+              IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+                 INITIALIZE ARQ-OPERADOR-REG
+
+                  MOVE W-COD-OPERADOR    TO COD-OPERADOR
+                  MOVE W-SENHA-OPERADOR  TO SENHA-OPERADOR
+                  MOVE W-NOME-OPERADOR   TO NOME-OPERADOR
+                  MOVE W-STATUS-OPERADOR TO STATUS-OPERADOR
+
+                  REWRITE ARQ-OPERADOR-REG
+              ELSE
+                 MOVE 9 TO WSAIR
+              END-IF
+           END-IF
+
+           CLOSE ARQ-OPERADOR.
+
+       300-EXCLUSAO.
+
+           OPEN I-O ARQ-OPERADOR
+
+           DISPLAY BUSCAR
+           ACCEPT  BUSCAR
+
+           MOVE W-COD-OPERADOR TO COD-OPERADOR
+
+           READ ARQ-OPERADOR RECORD INTO W-ARQ-OPERADOR-REG
+                KEY IS COD-OPERADOR
+
+           IF FS-OPERADOR NOT EQUAL "00"
+              MOVE "CODIGO DE OPERADOR NAO LOCALIZADO"
+                TO WMSG
+              DISPLAY MENSAGEM
+              ACCEPT  MENSAGEM
+
+              IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
+                 MOVE 9 TO WSAIR
+              ELSE
+                 MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                   TO WMSG
+              END-IF
+           ELSE
+              IF OPERADOR-INATIVO
+                 MOVE "OPERADOR JA ESTA INATIVO"
+                   TO WMSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WSAIR
+                 ELSE
+                    MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                      TO WMSG
+                 END-IF
+              ELSE
+                 DISPLAY EXCLUSAO
+                 ACCEPT  EXCLUSAO
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+                    SET OPERADOR-INATIVO TO TRUE
+                    REWRITE ARQ-OPERADOR-REG
+                 ELSE
+                    MOVE 9 TO WSAIR
+                 END-IF
+              END-IF
+           END-IF
+
+           CLOSE ARQ-OPERADOR.
+
+       350-REATIVACAO.
+
+           OPEN I-O ARQ-OPERADOR
+
+           DISPLAY BUSCAR
+           ACCEPT  BUSCAR
+
+           MOVE W-COD-OPERADOR TO COD-OPERADOR
+
+           READ ARQ-OPERADOR RECORD INTO W-ARQ-OPERADOR-REG
+                KEY IS COD-OPERADOR
+
+           IF FS-OPERADOR NOT EQUAL "00"
+              MOVE "CODIGO DE OPERADOR NAO LOCALIZADO"
+                TO WMSG
+              DISPLAY MENSAGEM
+              ACCEPT  MENSAGEM
+
+              IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
+                 MOVE 9 TO WSAIR
+              ELSE
+                 MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                   TO WMSG
+              END-IF
+           ELSE
+              IF OPERADOR-ATIVO
+                 MOVE "OPERADOR JA ESTA ATIVO"
+                   TO WMSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WSAIR
+                 ELSE
+                    MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                      TO WMSG
+                 END-IF
+              ELSE
+                 DISPLAY REATIVACAO
+                 ACCEPT  REATIVACAO
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+                    SET OPERADOR-ATIVO TO TRUE
+                    REWRITE ARQ-OPERADOR-REG
+                 ELSE
+                    MOVE 9 TO WSAIR
+                 END-IF
+              END-IF
+           END-IF
+
+           CLOSE ARQ-OPERADOR.
+
+       500-VALIDAR.
+
+           MOVE 0 TO W-RETORNO
+
+           READ ARQ-OPERADOR RECORD KEY IS COD-OPERADOR
+
+           IF FS-OPERADOR EQUAL "00"
+              MOVE 1 TO W-RETORNO
+              MOVE "CODIGO DE OPERADOR JA CADASTRADO"
+                TO WMSG
+           END-IF.
+
+       END PROGRAM CADOPERADOR.
