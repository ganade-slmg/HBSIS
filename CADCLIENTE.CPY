@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * CADCLIENTE.CPY
+      * LAYOUT DO REGISTRO MESTRE DE CLIENTES (ARQ-CLIENTE)
+      *-----------------------------------------------------------------
+       01  ARQ-CLIENTE-REG.
+           03 COD-CLIENTE          PIC 9(007).
+           03 CNPJ                 PIC 9(014).
+           03 RAZAO-SOCIAL         PIC X(040).
+           03 LATITUDE-CLIENTE     PIC S9(003)V9(008).
+           03 LONGITUDE-CLIENTE    PIC S9(003)V9(008).
+           03 STATUS-CLIENTE       PIC X(001).
+              88 CLIENTE-ATIVO        VALUE "A".
+              88 CLIENTE-INATIVO      VALUE "I".
+           03 INSC-ESTADUAL-CLIENTE PIC 9(012).
+           03 REGIAO-CLIENTE       PIC X(003).
+           03 DATA-CADASTRO        PIC 9(008).
+           03 DATA-ULTIMA-ALTERACAO PIC 9(008).
+           03 BATCH-IMPORTACAO     PIC 9(016).
