@@ -0,0 +1,316 @@
+       PROGRAM-ID.   RELROTA.
+       AUTHOR.       GANADE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-CLIENTE
+                  ALTERNATE RECORD KEY IS CNPJ
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CLIENTE.
+
+           SELECT ARQ-VENDEDOR  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS CPF
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-VENDEDOR.
+
+           SELECT ARQ-DISTRIB ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  ACCESS MODE      IS SEQUENTIAL
+                  FILE STATUS      IS FS-DISTRIB.
+
+           SELECT ARQ-TEMP      ASSIGN TO "RELROTA.TMP"
+                  FILE STATUS   IS FS-TEMP.
+
+           SELECT REL-ROTA ASSIGN TO "RELROTA.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADCLIENTE'.
+
+       COPY "CADCLIENTE.CPY".
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADVENDEDOR'.
+
+       COPY "CADVENDEDOR.CPY".
+
+       FD  ARQ-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADDISTRIB'.
+
+       COPY "CADDISTRIB.CPY".
+
+       SD  ARQ-TEMP.
+       01  REG-TEMP-ROTA.
+           03 TMP-COD-VENDEDOR    PIC 9(003).
+           03 TMP-DISTANCIA       PIC 9(009)V9(002).
+           03 TMP-COD-CLIENTE     PIC 9(007).
+
+       FD  REL-ROTA.
+       01  REG-ROTA PIC X(130).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-VENDEDOR             PIC  X(002)         VALUE "00".
+       77 FS-CLIENTE              PIC  X(002)         VALUE "00".
+       77 FS-DISTRIB              PIC  X(002)         VALUE "00".
+       77 FS-TEMP                 PIC  X(002)         VALUE "00".
+
+       77 W-RUN-ID-MAX            PIC  9(016)         VALUE ZEROS.
+
+       01  WCAB.
+           03 FILLER PIC X(120) VALUE "CODIGO VENDEDOR;NOME VENDEDOR;DI
+      -"A DA SEMANA;CODIGO CLIENTE;RAZAO SOCIAL CLIENTE;DISTANCIA;".
+
+       01  WDET.
+           03 WDET-COD-VENDEDOR   PIC 9(003)          VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-NOME-VENDEDOR  PIC X(040)          VALUE SPACES.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-DIA            PIC X(010)          VALUE SPACES.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-COD-CLIENTE    PIC 9(007)          VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-RAZAO-SOCIAL   PIC X(040)          VALUE SPACES.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-DISTANCIA      PIC ZZZZZZZZ9,99    VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+
+       01  W-TAB-QTD-VENDEDOR.
+           03 W-VEND-QTD-ATIVA    OCCURS 999 TIMES    PIC 9(006) COMP.
+
+       77 W-VEND-ANTERIOR         PIC 9(003) COMP     VALUE ZEROS.
+       77 W-POSICAO-VENDEDOR      PIC 9(006) COMP     VALUE ZEROS.
+       77 W-CHUNK-DIA             PIC 9(006) COMP     VALUE ZEROS.
+       77 W-DIA-ROTA              PIC 9(001)          VALUE ZEROS.
+
+      *-----------------------------------------------------------
+      * TABELA EM MEMORIA COM OS REGISTROS ATRIBUIDOS DE CADDISTRIB DA
+      * RODADA ATUAL, USADA PARA CONTAR E PARA GERAR A ROTA DE CADA
+      * CLIENTE UMA UNICA VEZ MESMO QUANDO UM REPROCESSAMENTO
+      * INDIVIDUAL TIVER GRAVADO MAIS DE UMA LINHA SUA NA MESMA RODADA
+      * (MESMA TECNICA DE DEDUPLICACAO DO RELDRIFT).
+      *-----------------------------------------------------------
+       01  W-TAB-ROTA.
+           03 W-TAB-ROTA-ITEM OCCURS 50000 TIMES.
+              05 W-TAB-ROTA-COD-CLIENTE  PIC 9(007).
+              05 W-TAB-ROTA-COD-VENDEDOR PIC 9(003).
+              05 W-TAB-ROTA-DISTANCIA    PIC 9(009)V9(002).
+
+       77 W-QTD-TAB-ROTA          PIC 9(006) COMP     VALUE ZEROS.
+       77 W-IDX-TAB-ROTA          PIC 9(006) COMP     VALUE ZEROS.
+       77 W-IDX-ROTA-DUP          PIC 9(006) COMP     VALUE ZEROS.
+       77 W-ROTA-DUPLICADO-SW     PIC X               VALUE "N".
+          88 W-ROTA-E-DUPLICADO      VALUE "S".
+          88 W-ROTA-NAO-DUPLICADO    VALUE "N".
+
+       PROCEDURE DIVISION.
+
+      *-----------------------------------------------------------
+      * MONTA UM PLANO SEMANAL DE VISITAS POR VENDEDOR A PARTIR DO
+      * RESULTADO DA ULTIMA RODADA DO FAZDISTRIB (CADDISTRIB). OS
+      * CLIENTES DE CADA VENDEDOR SAO ORDENADOS PELA DISTANCIA JA
+      * CALCULADA NA DISTRIBUICAO E DIVIDIDOS EM ATE 5 GRUPOS
+      * (SEGUNDA A SEXTA) EM BLOCOS CONTINUOS, DE MODO QUE CLIENTES
+      * COM DISTANCIA PARECIDA CAIAM NO MESMO DIA.
+      *-----------------------------------------------------------
+       000-INICIO.
+
+           INITIALIZE W-TAB-QTD-VENDEDOR
+
+           OPEN INPUT ARQ-CLIENTE
+           OPEN INPUT ARQ-VENDEDOR
+           OPEN INPUT ARQ-DISTRIB
+
+           PERFORM 050-ACHAR-ULTIMO-RUN
+
+           CLOSE ARQ-DISTRIB
+           OPEN INPUT ARQ-DISTRIB
+
+           PERFORM 060-CARREGAR-DISTRIB
+
+           CLOSE ARQ-DISTRIB
+
+           PERFORM 070-CONTAR-CLIENTES-VENDEDOR
+              VARYING W-IDX-TAB-ROTA FROM 1 BY 1
+              UNTIL W-IDX-TAB-ROTA GREATER W-QTD-TAB-ROTA
+
+           SORT ARQ-TEMP
+                ON ASCENDING KEY TMP-COD-VENDEDOR
+                   ASCENDING KEY TMP-DISTANCIA
+                INPUT  PROCEDURE IS 100-SELECIONAR
+                OUTPUT PROCEDURE IS 200-GERAR-ROTA
+
+           CLOSE ARQ-CLIENTE
+           CLOSE ARQ-VENDEDOR
+
+           GOBACK.
+
+      * ACHA O RUN-ID MAIS RECENTE GRAVADO EM CADDISTRIB, DA MESMA
+      * FORMA QUE O RELDISTRIB.
+       050-ACHAR-ULTIMO-RUN.
+           READ ARQ-DISTRIB
+           PERFORM 051-VERIFICAR-RUN UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       051-VERIFICAR-RUN.
+           IF D-RUN-ID GREATER W-RUN-ID-MAX
+              MOVE D-RUN-ID TO W-RUN-ID-MAX
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * CARREGA EM MEMORIA OS REGISTROS DA RODADA ATUAL COM VENDEDOR
+      * ATRIBUIDO - CLIENTE SEM VENDEDOR NAO TEM QUEM VISITAR - PODE
+      * HAVER MAIS DE UMA LINHA POR CLIENTE QUANDO HOUVER
+      * REPROCESSAMENTO INDIVIDUAL NA MESMA RODADA, ENTAO A CONTAGEM E
+      * A GERACAO DA ROTA SO CONSIDERAM A ULTIMA GRAVADA PARA CADA UM.
+       060-CARREGAR-DISTRIB.
+           READ ARQ-DISTRIB
+           PERFORM 065-GUARDAR-DISTRIB UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       065-GUARDAR-DISTRIB.
+           IF D-RUN-ID EQUAL W-RUN-ID-MAX
+              AND D-ATRIBUIDO
+              AND W-QTD-TAB-ROTA LESS 50000
+              ADD 1 TO W-QTD-TAB-ROTA
+              MOVE D-COD-CLIENTE
+                TO W-TAB-ROTA-COD-CLIENTE  (W-QTD-TAB-ROTA)
+              MOVE D-COD-VENDEDOR
+                TO W-TAB-ROTA-COD-VENDEDOR (W-QTD-TAB-ROTA)
+              MOVE DISTANCIA
+                TO W-TAB-ROTA-DISTANCIA    (W-QTD-TAB-ROTA)
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * CONTA QUANTOS CLIENTES ATIVOS CADA VENDEDOR TEM NA RODADA
+      * ATUAL, PARA PODER CALCULAR O TAMANHO DO BLOCO DIARIO ANTES DE
+      * DISTRIBUIR OS CLIENTES PELOS DIAS DA SEMANA - SO CONTA O
+      * CLIENTE DA POSICAO CORRENTE SE NAO HOUVER, MAIS ADIANTE NA
+      * TABELA, OUTRA LINHA SUA.
+       070-CONTAR-CLIENTES-VENDEDOR.
+           SET W-ROTA-NAO-DUPLICADO TO TRUE
+           MOVE W-IDX-TAB-ROTA TO W-IDX-ROTA-DUP
+           ADD 1 TO W-IDX-ROTA-DUP
+
+           PERFORM 075-PROCURAR-ROTA-POSTERIOR
+              VARYING W-IDX-ROTA-DUP FROM W-IDX-ROTA-DUP BY 1
+              UNTIL W-IDX-ROTA-DUP GREATER W-QTD-TAB-ROTA
+                 OR W-ROTA-E-DUPLICADO
+
+           IF W-ROTA-NAO-DUPLICADO
+              ADD 1 TO W-VEND-QTD-ATIVA
+                (W-TAB-ROTA-COD-VENDEDOR (W-IDX-TAB-ROTA))
+           END-IF.
+
+       075-PROCURAR-ROTA-POSTERIOR.
+           IF W-TAB-ROTA-COD-CLIENTE (W-IDX-ROTA-DUP) EQUAL
+              W-TAB-ROTA-COD-CLIENTE (W-IDX-TAB-ROTA)
+              SET W-ROTA-E-DUPLICADO TO TRUE
+           END-IF.
+
+       100-SELECIONAR.
+           PERFORM 110-RELEASE-REGISTRO
+              VARYING W-IDX-TAB-ROTA FROM 1 BY 1
+              UNTIL W-IDX-TAB-ROTA GREATER W-QTD-TAB-ROTA.
+
+      * SO LIBERA PARA O SORT O CLIENTE DA POSICAO CORRENTE SE NAO
+      * HOUVER, MAIS ADIANTE NA TABELA, OUTRA LINHA SUA - OU SEJA, SE
+      * ESTA FOR A ULTIMA GRAVADA PARA ELE NESTA RODADA.
+       110-RELEASE-REGISTRO.
+           SET W-ROTA-NAO-DUPLICADO TO TRUE
+           MOVE W-IDX-TAB-ROTA TO W-IDX-ROTA-DUP
+           ADD 1 TO W-IDX-ROTA-DUP
+
+           PERFORM 075-PROCURAR-ROTA-POSTERIOR
+              VARYING W-IDX-ROTA-DUP FROM W-IDX-ROTA-DUP BY 1
+              UNTIL W-IDX-ROTA-DUP GREATER W-QTD-TAB-ROTA
+                 OR W-ROTA-E-DUPLICADO
+
+           IF W-ROTA-NAO-DUPLICADO
+              MOVE W-TAB-ROTA-COD-VENDEDOR (W-IDX-TAB-ROTA)
+                TO TMP-COD-VENDEDOR
+              MOVE W-TAB-ROTA-DISTANCIA (W-IDX-TAB-ROTA)
+                TO TMP-DISTANCIA
+              MOVE W-TAB-ROTA-COD-CLIENTE (W-IDX-TAB-ROTA)
+                TO TMP-COD-CLIENTE
+              RELEASE REG-TEMP-ROTA
+           END-IF.
+
+       200-GERAR-ROTA.
+           OPEN OUTPUT REL-ROTA
+           WRITE REG-ROTA FROM WCAB
+
+           MOVE ZEROS TO W-VEND-ANTERIOR
+           MOVE ZEROS TO W-POSICAO-VENDEDOR
+
+           RETURN ARQ-TEMP
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN
+
+           PERFORM 210-IMPRIMIR-LINHA
+             UNTIL FS-TEMP NOT EQUAL "00"
+
+           CLOSE REL-ROTA.
+
+       210-IMPRIMIR-LINHA.
+           IF TMP-COD-VENDEDOR NOT EQUAL W-VEND-ANTERIOR
+              MOVE TMP-COD-VENDEDOR TO W-VEND-ANTERIOR
+              MOVE 1 TO W-POSICAO-VENDEDOR
+              COMPUTE W-CHUNK-DIA =
+                      (W-VEND-QTD-ATIVA (TMP-COD-VENDEDOR) + 4) / 5
+           ELSE
+              ADD 1 TO W-POSICAO-VENDEDOR
+           END-IF
+
+           COMPUTE W-DIA-ROTA =
+                   ((W-POSICAO-VENDEDOR - 1) / W-CHUNK-DIA) + 1
+
+           IF W-DIA-ROTA GREATER 5
+              MOVE 5 TO W-DIA-ROTA
+           END-IF
+
+           MOVE TMP-COD-VENDEDOR TO COD-VENDEDOR
+           READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
+
+           MOVE TMP-COD-CLIENTE TO COD-CLIENTE
+           READ ARQ-CLIENTE RECORD KEY IS COD-CLIENTE
+
+           MOVE TMP-COD-VENDEDOR  TO WDET-COD-VENDEDOR
+           MOVE NOME-VENDEDOR     TO WDET-NOME-VENDEDOR
+
+           EVALUATE W-DIA-ROTA
+              WHEN 1 MOVE "SEGUNDA"   TO WDET-DIA
+              WHEN 2 MOVE "TERCA"     TO WDET-DIA
+              WHEN 3 MOVE "QUARTA"    TO WDET-DIA
+              WHEN 4 MOVE "QUINTA"    TO WDET-DIA
+              WHEN 5 MOVE "SEXTA"     TO WDET-DIA
+           END-EVALUATE
+
+           MOVE TMP-COD-CLIENTE   TO WDET-COD-CLIENTE
+           MOVE RAZAO-SOCIAL      TO WDET-RAZAO-SOCIAL
+           MOVE TMP-DISTANCIA     TO WDET-DISTANCIA
+
+           WRITE REG-ROTA FROM WDET
+
+           RETURN ARQ-TEMP
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN.
+
+       END PROGRAM RELROTA.
