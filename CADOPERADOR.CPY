@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * CADOPERADOR.CPY
+      * LAYOUT DO REGISTRO MESTRE DE OPERADORES (ARQ-OPERADOR)
+      *-----------------------------------------------------------------
+       01  ARQ-OPERADOR-REG.
+           03 COD-OPERADOR         PIC X(008).
+           03 SENHA-OPERADOR       PIC X(008).
+           03 NOME-OPERADOR        PIC X(040).
+           03 STATUS-OPERADOR      PIC X(001).
+              88 OPERADOR-ATIVO       VALUE "A".
+              88 OPERADOR-INATIVO     VALUE "I".
