@@ -0,0 +1,286 @@
+       PROGRAM-ID.   RELDRIFT.
+       AUTHOR.       GANADE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-CLIENTE
+                  ALTERNATE RECORD KEY IS CNPJ
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CLIENTE.
+
+           SELECT ARQ-DISTRIB ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  ACCESS MODE      IS SEQUENTIAL
+                  FILE STATUS      IS FS-DISTRIB.
+
+           SELECT REL-DRIFT ASSIGN TO "RELDRIFT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADCLIENTE'.
+
+       COPY "CADCLIENTE.CPY".
+
+       FD  ARQ-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADDISTRIB'.
+
+       COPY "CADDISTRIB.CPY".
+
+       FD  REL-DRIFT.
+       01  REG-DRIFT PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-CLIENTE              PIC  X(002)         VALUE "00".
+       77 FS-DISTRIB              PIC  X(002)         VALUE "00".
+
+      *-----------------------------------------------------------
+      * OS DOIS RUN-IDS MAIS RECENTES GRAVADOS EM CADDISTRIB - O
+      * ARQUIVO ACUMULA O HISTORICO DE TODAS AS EXECUCOES DO
+      * FAZDISTRIB (VER RELDISTRIB), O QUE PERMITE COMPARAR A RODADA
+      * ATUAL CONTRA A IMEDIATAMENTE ANTERIOR SEM PRECISAR DE BACKUP.
+      *-----------------------------------------------------------
+       77 W-RUN-ID-MAX            PIC  9(016)         VALUE ZEROS.
+       77 W-RUN-ID-ANT            PIC  9(016)         VALUE ZEROS.
+
+      *-----------------------------------------------------------
+      * TABELA COM A FOTOGRAFIA DO RUN ANTERIOR (CHAVEADA POR
+      * COD-CLIENTE), USADA PARA COMPARAR CONTRA CADA REGISTRO DO
+      * RUN ATUAL - CADDISTRIB E LINE SEQUENTIAL, ENTAO NAO HA COMO
+      * LER POR CHAVE DIRETAMENTE, SO VARRER E PROCURAR NA TABELA.
+      *-----------------------------------------------------------
+       01  W-TAB-ANT.
+           03 W-TAB-ANT-ITEM OCCURS 50000 TIMES.
+              05 W-TAB-ANT-COD-CLIENTE  PIC 9(007).
+              05 W-TAB-ANT-COD-VENDEDOR PIC 9(003).
+              05 W-TAB-ANT-DISTANCIA    PIC 9(009)V9(002).
+              05 W-TAB-ANT-STATUS       PIC X(001).
+
+       77 W-QTD-TAB-ANT           PIC 9(005) COMP    VALUE ZEROS.
+       77 W-IDX-TAB-ANT           PIC 9(005) COMP    VALUE ZEROS.
+       77 W-IDX-ACHADO            PIC 9(005) COMP    VALUE ZEROS.
+
+       77 W-ACHOU-ANT-SW          PIC X               VALUE "N".
+          88 W-ACHOU-ANTERIOR        VALUE "S".
+          88 W-NAO-ACHOU-ANTERIOR    VALUE "N".
+
+       77 W-QTD-COMPARADOS        PIC 9(009)          VALUE ZEROS.
+       77 W-QTD-DIVERGENTES       PIC 9(009)          VALUE ZEROS.
+
+       01  WCAB.
+           03 FILLER PIC X(120) VALUE "COD CLIENTE;RAZAO SOCIAL;VENDED
+      -"OR ANTERIOR;VENDEDOR ATUAL;DISTANCIA ANTERIOR;DISTANCIA ATUAL;
+      -"TIPO DE ALTERACAO;".
+
+       01  WCAB-SEM-COMPARATIVO.
+           03 FILLER PIC X(100) VALUE
+              "SOMENTE UM RUN DISPONIVEL EM CADDISTRIB - NADA A COMPAR
+      -"AR".
+
+       01  WDET.
+           03 WDET-COD-CLIENTE    PIC 9(007)          VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-RAZAO-SOCIAL   PIC X(040)          VALUE SPACES.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-VEND-ANT       PIC ZZ9             VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-VEND-ATUAL     PIC ZZ9             VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-DIST-ANT       PIC ZZZZZZZZ9,99    VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-DIST-ATUAL     PIC ZZZZZZZZ9,99    VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WDET-TIPO           PIC X(030)          VALUE SPACES.
+           03 FILLER              PIC X(001)          VALUE ";".
+
+       01  WRODAPE.
+           03 FILLER PIC X(050) VALUE
+              "TOTAL DE CLIENTES COMPARADOS".
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WRODAPE-COMPARADOS  PIC ZZZZZZ9         VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 FILLER PIC X(040) VALUE
+              "TOTAL DE CLIENTES COM ALTERACAO".
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WRODAPE-DIVERGENTES PIC ZZZZZZ9         VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           OPEN INPUT  ARQ-CLIENTE
+           OPEN INPUT  ARQ-DISTRIB
+
+           PERFORM 050-ACHAR-ULTIMOS-RUNS
+
+           OPEN OUTPUT REL-DRIFT
+
+           IF W-RUN-ID-ANT EQUAL ZEROS
+              WRITE REG-DRIFT FROM WCAB-SEM-COMPARATIVO
+           ELSE
+              CLOSE ARQ-DISTRIB
+              OPEN INPUT ARQ-DISTRIB
+
+              PERFORM 060-CARREGAR-RUN-ANTERIOR
+
+              CLOSE ARQ-DISTRIB
+              OPEN INPUT ARQ-DISTRIB
+
+              WRITE REG-DRIFT FROM WCAB
+
+              READ ARQ-DISTRIB
+              PERFORM 105-PROXIMO-VALIDO
+
+              PERFORM 100-COMPARAR
+                UNTIL FS-DISTRIB NOT EQUAL "00"
+
+              MOVE W-QTD-COMPARADOS  TO WRODAPE-COMPARADOS
+              MOVE W-QTD-DIVERGENTES TO WRODAPE-DIVERGENTES
+              WRITE REG-DRIFT FROM WRODAPE
+           END-IF
+
+           CLOSE ARQ-CLIENTE
+           CLOSE ARQ-DISTRIB
+           CLOSE REL-DRIFT
+
+           GOBACK.
+
+      * ACHA OS DOIS RUN-IDS MAIS RECENTES GRAVADOS EM CADDISTRIB.
+      * SE SO HOUVER UM RUN NO ARQUIVO, W-RUN-ID-ANT PERMANECE ZERADO
+      * E O RELATORIO SAI SEM COMPARATIVO.
+       050-ACHAR-ULTIMOS-RUNS.
+           READ ARQ-DISTRIB
+           PERFORM 051-VERIFICAR-RUN UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       051-VERIFICAR-RUN.
+           IF D-RUN-ID GREATER W-RUN-ID-MAX
+              MOVE W-RUN-ID-MAX TO W-RUN-ID-ANT
+              MOVE D-RUN-ID     TO W-RUN-ID-MAX
+           ELSE
+              IF D-RUN-ID GREATER W-RUN-ID-ANT
+                 AND D-RUN-ID NOT EQUAL W-RUN-ID-MAX
+                 MOVE D-RUN-ID TO W-RUN-ID-ANT
+              END-IF
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * CARREGA EM MEMORIA TODOS OS REGISTROS DO RUN IMEDIATAMENTE
+      * ANTERIOR AO ATUAL, PARA SERVIR DE BASE DE COMPARACAO.
+       060-CARREGAR-RUN-ANTERIOR.
+           MOVE ZEROS TO W-QTD-TAB-ANT
+
+           READ ARQ-DISTRIB
+           PERFORM 065-GUARDAR-ANTERIOR UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       065-GUARDAR-ANTERIOR.
+           IF D-RUN-ID EQUAL W-RUN-ID-ANT
+              AND W-QTD-TAB-ANT LESS 50000
+              ADD 1 TO W-QTD-TAB-ANT
+              MOVE D-COD-CLIENTE
+                TO W-TAB-ANT-COD-CLIENTE  (W-QTD-TAB-ANT)
+              MOVE D-COD-VENDEDOR
+                TO W-TAB-ANT-COD-VENDEDOR (W-QTD-TAB-ANT)
+              MOVE DISTANCIA
+                TO W-TAB-ANT-DISTANCIA    (W-QTD-TAB-ANT)
+              MOVE D-STATUS-ATRIB
+                TO W-TAB-ANT-STATUS       (W-QTD-TAB-ANT)
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * PULA OS REGISTROS DE EXECUCOES MAIS ANTIGAS, MANTIDOS NO
+      * ARQUIVO SOMENTE PARA HISTORICO (MESMA LOGICA DE RELDISTRIB).
+       105-PROXIMO-VALIDO.
+           IF FS-DISTRIB EQUAL "00" AND D-RUN-ID NOT EQUAL W-RUN-ID-MAX
+              READ ARQ-DISTRIB
+              PERFORM 105-PROXIMO-VALIDO
+           END-IF.
+
+      * COMPARA UM CLIENTE DO RUN ATUAL CONTRA SUA POSICAO NO RUN
+      * ANTERIOR (SE HOUVER) E GRAVA UMA LINHA SOMENTE QUANDO O
+      * VENDEDOR OU A DISTANCIA TIVER MUDADO, OU QUANDO O CLIENTE FOR
+      * NOVO NESTA RODADA.
+       100-COMPARAR.
+           ADD 1 TO W-QTD-COMPARADOS
+
+           SET W-NAO-ACHOU-ANTERIOR TO TRUE
+           MOVE ZEROS TO W-IDX-ACHADO
+           MOVE ZEROS TO W-IDX-TAB-ANT
+
+      * PROCURA DE TRAS PARA FRENTE: SE O CLIENTE FOI REPROCESSADO
+      * INDIVIDUALMENTE NO RUN ANTERIOR, HAVERA MAIS DE UMA LINHA
+      * SUA EM W-TAB-ANT, E A ULTIMA GRAVADA (MAIOR INDICE) E A
+      * QUE REFLETE O RESULTADO FINAL DAQUELE RUN.
+           PERFORM 110-PROCURAR-ANTERIOR
+              VARYING W-IDX-TAB-ANT FROM W-QTD-TAB-ANT BY -1
+              UNTIL W-IDX-TAB-ANT LESS 1
+                 OR W-ACHOU-ANTERIOR
+
+           MOVE D-COD-CLIENTE  TO COD-CLIENTE
+           READ ARQ-CLIENTE RECORD KEY IS COD-CLIENTE
+
+           MOVE COD-CLIENTE    TO WDET-COD-CLIENTE
+           MOVE RAZAO-SOCIAL   TO WDET-RAZAO-SOCIAL
+
+           IF D-ATRIBUIDO
+              MOVE D-COD-VENDEDOR TO WDET-VEND-ATUAL
+           ELSE
+              MOVE ZEROS          TO WDET-VEND-ATUAL
+           END-IF
+           MOVE DISTANCIA         TO WDET-DIST-ATUAL
+
+           IF W-ACHOU-ANTERIOR
+              IF W-TAB-ANT-STATUS (W-IDX-ACHADO) EQUAL "A"
+                 MOVE W-TAB-ANT-COD-VENDEDOR (W-IDX-ACHADO)
+                   TO WDET-VEND-ANT
+              ELSE
+                 MOVE ZEROS TO WDET-VEND-ANT
+              END-IF
+              MOVE W-TAB-ANT-DISTANCIA (W-IDX-ACHADO) TO WDET-DIST-ANT
+
+              IF W-TAB-ANT-COD-VENDEDOR (W-IDX-ACHADO) NOT EQUAL
+                 D-COD-VENDEDOR
+                 ADD 1 TO W-QTD-DIVERGENTES
+                 MOVE "VENDEDOR ALTERADO" TO WDET-TIPO
+                 WRITE REG-DRIFT FROM WDET
+              ELSE
+                 IF W-TAB-ANT-DISTANCIA (W-IDX-ACHADO) NOT EQUAL
+                    DISTANCIA
+                    ADD 1 TO W-QTD-DIVERGENTES
+                    MOVE "DISTANCIA ALTERADA" TO WDET-TIPO
+                    WRITE REG-DRIFT FROM WDET
+                 END-IF
+              END-IF
+           ELSE
+              ADD 1 TO W-QTD-DIVERGENTES
+              MOVE ZEROS TO WDET-VEND-ANT
+              MOVE ZEROS TO WDET-DIST-ANT
+              MOVE "CLIENTE NOVO NESTE RUN" TO WDET-TIPO
+              WRITE REG-DRIFT FROM WDET
+           END-IF
+
+           READ ARQ-DISTRIB
+           PERFORM 105-PROXIMO-VALIDO.
+
+       110-PROCURAR-ANTERIOR.
+           IF W-TAB-ANT-COD-CLIENTE (W-IDX-TAB-ANT) EQUAL D-COD-CLIENTE
+              SET W-ACHOU-ANTERIOR TO TRUE
+              MOVE W-IDX-TAB-ANT TO W-IDX-ACHADO
+           END-IF.
+
+       END PROGRAM RELDRIFT.
