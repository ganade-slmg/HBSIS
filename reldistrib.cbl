@@ -62,6 +62,8 @@
        77 FS-CLIENTE              PIC  X(002)         VALUE "00".
        77 FS-DISTRIB              PIC  X(002)         VALUE "00".
 
+       77 W-RUN-ID-MAX            PIC  9(016)         VALUE ZEROS.
+
        01  WCAB.
            03 FILLER PIC X(100) VALUE "CODIGO CLIENTE;RAZAO SOCIAL CLIEN
       -"TE;CODIGO VENDEDOR;DISTANCIA CLIENTE X VENDEDOR;".
@@ -78,24 +80,60 @@
            03 WDET-DISTANCIA      PIC ZZZZZZZZ9,99    VALUE ZEROS.
            03 FILLER              PIC X(001)          VALUE ";".
 
+       01  WCAB-RESUMO.
+           03 FILLER PIC X(100) VALUE "RESUMO POR VENDEDOR;".
+
+       01  WCAB-RESUMO-DET.
+           03 FILLER PIC X(100) VALUE "CODIGO VENDEDOR;QTDE CLIENTES;DIST
+      -"ANCIA TOTAL;DISTANCIA MEDIA;".
+
+       01  WRES.
+           03 WRES-COD-VENDEDOR   PIC 9(003)          VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WRES-QTD-CLIENTES   PIC ZZZZZ9          VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WRES-TOTAL-DISTANCIA PIC ZZZZZZZZZ9,99  VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+           03 WRES-MEDIA-DISTANCIA PIC ZZZZZZZZZ9,99  VALUE ZEROS.
+           03 FILLER              PIC X(001)          VALUE ";".
+
+       01  W-TAB-RESUMO-VENDEDOR.
+           03 W-VEND-QTD          OCCURS 999 TIMES    PIC 9(006) COMP.
+           03 W-VEND-TOTAL-DIST   OCCURS 999 TIMES
+                                  PIC 9(011)V9(002) COMP-3.
+
+       77 W-VEND-MEDIA-DIST       PIC 9(011)V9(002) VALUE ZEROS.
+       77 W-IDX-VENDEDOR          PIC 9(003) COMP    VALUE ZEROS.
+
        PROCEDURE DIVISION.
 
        000-INCIIO.
 
+           INITIALIZE W-TAB-RESUMO-VENDEDOR
+
            OPEN INPUT  ARQ-CLIENTE
            OPEN INPUT  ARQ-VENDEDOR
            OPEN INPUT  ARQ-DISTRIB
+
+           PERFORM 050-ACHAR-ULTIMO-RUN
+
+           CLOSE ARQ-DISTRIB
+           OPEN INPUT ARQ-DISTRIB
+
            OPEN OUTPUT REL-DISTRIB
-           
+
            READ ARQ-DISTRIB
+           PERFORM 105-PROXIMO-VALIDO
 
            IF FS-DISTRIB EQUAL TO "00"
               WRITE REG-DISTRIB FROM WCAB
            END-IF
-           
+
            PERFORM 100-IMPRIMIR
              UNTIL FS-DISTRIB NOT EQUAL "00"
 
+           PERFORM 200-IMPRIMIR-RESUMO
+
            CLOSE ARQ-CLIENTE
            CLOSE ARQ-VENDEDOR
            CLOSE ARQ-DISTRIB
@@ -103,22 +141,84 @@
 
            GOBACK.
 
+      * ACHA O RUN-ID MAIS RECENTE GRAVADO EM CADDISTRIB, JA QUE O
+      * ARQUIVO PASSOU A ACUMULAR O HISTORICO DE TODAS AS EXECUCOES
+      * DO FAZDISTRIB EM VEZ DE SER SOBRESCRITO A CADA RODADA.
+       050-ACHAR-ULTIMO-RUN.
+           READ ARQ-DISTRIB
+           PERFORM 051-VERIFICAR-RUN UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       051-VERIFICAR-RUN.
+           IF D-RUN-ID GREATER W-RUN-ID-MAX
+              MOVE D-RUN-ID TO W-RUN-ID-MAX
+           END-IF
+
+           READ ARQ-DISTRIB.
+
        100-IMPRIMIR.
            MOVE D-COD-CLIENTE  TO COD-CLIENTE
            READ ARQ-CLIENTE RECORD KEY IS COD-CLIENTE
-           
+
            MOVE COD-CLIENTE    TO WDET-COD-CLIENTE
            MOVE RAZAO-SOCIAL   TO WDET-RAZAO-SOCIAL
-       
-           MOVE D-COD-VENDEDOR TO COD-VENDEDOR
-           READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
 
-           MOVE COD-VENDEDOR   TO WDET-COD-VENDEDOR
-           MOVE NOME-VENDEDOR  TO WDET-NOME-VENDEDOR   
+           IF D-ATRIBUIDO
+              MOVE D-COD-VENDEDOR TO COD-VENDEDOR
+              READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
+
+              MOVE COD-VENDEDOR   TO WDET-COD-VENDEDOR
+              MOVE NOME-VENDEDOR  TO WDET-NOME-VENDEDOR
+
+              ADD 1         TO W-VEND-QTD (D-COD-VENDEDOR)
+              ADD DISTANCIA TO W-VEND-TOTAL-DIST (D-COD-VENDEDOR)
+           ELSE
+              MOVE ZEROS           TO WDET-COD-VENDEDOR
+              MOVE "** NAO ATRIBUIDO **" TO WDET-NOME-VENDEDOR
+           END-IF
+
            MOVE DISTANCIA      TO WDET-DISTANCIA
-           
+
            WRITE REG-DISTRIB FROM WDET
 
-           READ ARQ-DISTRIB.
-       
+           READ ARQ-DISTRIB
+           PERFORM 105-PROXIMO-VALIDO.
+
+      * PULA OS REGISTROS DE EXECUCOES ANTERIORES, MANTIDOS NO
+      * ARQUIVO SOMENTE PARA HISTORICO.
+       105-PROXIMO-VALIDO.
+           IF FS-DISTRIB EQUAL "00" AND D-RUN-ID NOT EQUAL W-RUN-ID-MAX
+              READ ARQ-DISTRIB
+              PERFORM 105-PROXIMO-VALIDO
+           END-IF.
+
+      * QUEBRA DE CONTROLE POR VENDEDOR: QTDE DE CLIENTES E
+      * DISTANCIA TOTAL/MEDIA, PARA IDENTIFICAR TERRITORIOS
+      * SOBRECARREGADOS OU OCIOSOS.
+       200-IMPRIMIR-RESUMO.
+           WRITE REG-DISTRIB FROM WCAB-RESUMO
+           WRITE REG-DISTRIB FROM WCAB-RESUMO-DET
+
+           MOVE 1 TO W-IDX-VENDEDOR
+
+           PERFORM 210-IMPRIMIR-LINHA-RESUMO
+             VARYING W-IDX-VENDEDOR FROM 1 BY 1
+             UNTIL W-IDX-VENDEDOR GREATER 999.
+
+       210-IMPRIMIR-LINHA-RESUMO.
+           IF W-VEND-QTD (W-IDX-VENDEDOR) GREATER ZEROS
+              COMPUTE W-VEND-MEDIA-DIST =
+                      W-VEND-TOTAL-DIST (W-IDX-VENDEDOR) /
+                      W-VEND-QTD (W-IDX-VENDEDOR)
+
+              MOVE W-IDX-VENDEDOR TO WRES-COD-VENDEDOR
+              MOVE W-VEND-QTD        (W-IDX-VENDEDOR)
+                TO WRES-QTD-CLIENTES
+              MOVE W-VEND-TOTAL-DIST (W-IDX-VENDEDOR)
+                TO WRES-TOTAL-DISTANCIA
+              MOVE W-VEND-MEDIA-DIST
+                TO WRES-MEDIA-DISTANCIA
+
+              WRITE REG-DISTRIB FROM WRES
+           END-IF.
+
        END PROGRAM RELDISTRIB.
\ No newline at end of file
