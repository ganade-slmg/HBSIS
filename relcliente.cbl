@@ -58,7 +58,80 @@
            03 WDET-LATITUDE       PIC -ZZ9,99999999   VALUE ZEROS.
            03 FILLER              PIC X               VALUE ";".
            03 WDET-LONGITUDE      PIC -ZZ9,99999999   VALUE ZEROS.
-       
+
+       01  WCAB-PAG1.
+           03 FILLER              PIC X(022)          VALUE
+              "RELATORIO DE CLIENTES".
+           03 FILLER              PIC X(020)          VALUE SPACES.
+           03 FILLER              PIC X(006)          VALUE "DATA: ".
+           03 WCAB-PAG1-DATA      PIC 99/99/9999.
+           03 FILLER              PIC X(003)          VALUE SPACES.
+           03 FILLER              PIC X(008)          VALUE "PAGINA: ".
+           03 WCAB-PAG1-PAGINA    PIC ZZZ9.
+           03 FILLER              PIC X(027)          VALUE SPACES.
+
+       01  WCAB-PAG2.
+           03 FILLER              PIC X(007)          VALUE "COD.CLI".
+           03 FILLER              PIC X(002)          VALUE SPACES.
+           03 FILLER              PIC X(014)          VALUE "CNPJ".
+           03 FILLER              PIC X(002)          VALUE SPACES.
+           03 FILLER              PIC X(040)          VALUE
+              "RAZAO SOCIAL".
+           03 FILLER              PIC X(002)          VALUE SPACES.
+           03 FILLER              PIC X(013)          VALUE "LATITUDE".
+           03 FILLER              PIC X(002)          VALUE SPACES.
+           03 FILLER              PIC X(013)
+              VALUE "LONGITUDE".
+
+       01  WCAB-PAG3              PIC X(100)          VALUE ALL "-".
+
+       01  WRODAPE.
+           03 FILLER              PIC X(019)          VALUE
+              "TOTAL DE REGISTROS".
+           03 FILLER              PIC X               VALUE ";".
+           03 WRODAPE-TOTAL       PIC ZZZZZZ9         VALUE ZEROS.
+           03 FILLER              PIC X               VALUE ";".
+           03 FILLER              PIC X(027)          VALUE
+              "REGISTROS SEM COORDENADAS".
+           03 FILLER              PIC X               VALUE ";".
+           03 WRODAPE-ZERO-COORD  PIC ZZZZZZ9         VALUE ZEROS.
+           03 FILLER              PIC X               VALUE ";".
+
+       01  WDET-PAG.
+           03 WDET-PAG-COD-CLIENTE    PIC ZZZZZZ9        VALUE ZEROS.
+           03 FILLER                  PIC X(002)         VALUE SPACES.
+           03 WDET-PAG-CNPJ           PIC 9(014)         VALUE ZEROS.
+           03 FILLER                  PIC X(002)         VALUE SPACES.
+           03 WDET-PAG-RAZAO-SOCIAL   PIC X(040)         VALUE SPACES.
+           03 FILLER                  PIC X(002)         VALUE SPACES.
+           03 WDET-PAG-LATITUDE       PIC -ZZ9,99999999  VALUE ZEROS.
+           03 FILLER                  PIC X(002)         VALUE SPACES.
+           03 WDET-PAG-LONGITUDE      PIC -ZZ9,99999999  VALUE ZEROS.
+
+       01  W-DATA-EXEC.
+           03 W-DATA-EXEC-AAAA    PIC 9(004).
+           03 W-DATA-EXEC-MM      PIC 9(002).
+           03 W-DATA-EXEC-DD      PIC 9(002).
+
+       01  W-DATA-IMPRESSAO.
+           03 W-DATA-IMPRESSAO-DD     PIC 9(002).
+           03 W-DATA-IMPRESSAO-MM     PIC 9(002).
+           03 W-DATA-IMPRESSAO-AAAA   PIC 9(004).
+       01  W-DATA-IMPRESSAO-NUM REDEFINES W-DATA-IMPRESSAO
+                                  PIC 9(008).
+
+       77  W-PRINT-PAGINA         PIC 9(004)          VALUE 1.
+       77  W-PRINT-LINHA          PIC 9(002)          VALUE ZEROS.
+       77  W-PRINT-MAX-LINHAS     PIC 9(002)          VALUE 40.
+
+       77  W-TAM-FILTRO-NOME      PIC 9(003) COMP      VALUE ZEROS.
+       77  W-POS-BUSCA-NOME       PIC 9(003) COMP      VALUE ZEROS.
+       77  W-ACHOU-NOME           PIC X(001)          VALUE "N".
+           88 W-NOME-ACHADO          VALUE "S".
+
+       77  W-TOT-REGISTROS        PIC 9(007) COMP     VALUE ZEROS.
+       77  W-TOT-ZERO-COORD       PIC 9(007) COMP     VALUE ZEROS.
+
        LINKAGE SECTION.
        01  LPARAMETROS.
            03  LORDENACAO         PIC X VALUE SPACES.
@@ -67,6 +140,7 @@
            03  LCODCLIENTE        PIC 9(007)          VALUE ZEROS.
            03  LRAZAONOME         PIC X(040)          VALUE SPACES.
            03  LMSG               PIC X(040)          VALUE SPACES.
+           03  LFORMATO           PIC X               VALUE SPACES.
 
        PROCEDURE DIVISION USING LPARAMETROS.
        
@@ -112,43 +186,127 @@
            CLOSE ARQ-CLIENTE.
        
        110-GERA-TMP.
-           IF LCODCLIENTE EQUAL ZEROS
-              IF LRAZAONOME EQUAL SPACES
-                 RELEASE REG-TEMP FROM ARQ-CLIENTE-REG
+           IF CLIENTE-ATIVO
+              IF LCODCLIENTE EQUAL ZEROS
+                 IF LRAZAONOME EQUAL SPACES
+                    RELEASE REG-TEMP FROM ARQ-CLIENTE-REG
+                 ELSE
+                    PERFORM 115-VERIFICA-NOME-CLIENTE
+                    IF W-NOME-ACHADO
+                       RELEASE REG-TEMP FROM ARQ-CLIENTE-REG
+                    END-IF
+                 END-IF
               ELSE
-                 IF RAZAO-SOCIAL EQUAL LRAZAONOME
+                 IF COD-CLIENTE EQUAL LCODCLIENTE
                     RELEASE REG-TEMP FROM ARQ-CLIENTE-REG
                  END-IF
               END-IF
-           ELSE
-              IF COD-CLIENTE EQUAL LCODCLIENTE
-                 RELEASE REG-TEMP FROM ARQ-CLIENTE-REG
-              END-IF
            END-IF
-       
+
            READ ARQ-CLIENTE.
 
+      *-----------------------------------------------------------
+      * PROCURA O FILTRO LRAZAONOME COMO SUBSTRING DE RAZAO-SOCIAL,
+      * EM VEZ DE EXIGIR O NOME COMPLETO DIGITADO E ALINHADO.
+      *-----------------------------------------------------------
+       115-VERIFICA-NOME-CLIENTE.
+           MOVE "N" TO W-ACHOU-NOME
+           COMPUTE W-TAM-FILTRO-NOME =
+                   FUNCTION LENGTH(FUNCTION TRIM(LRAZAONOME))
+
+           IF W-TAM-FILTRO-NOME GREATER ZEROS
+              PERFORM 116-COMPARA-POSICAO-CLIENTE
+                 VARYING W-POS-BUSCA-NOME FROM 1 BY 1
+                 UNTIL W-POS-BUSCA-NOME >
+                          (41 - W-TAM-FILTRO-NOME)
+                    OR W-NOME-ACHADO
+           END-IF.
+
+       116-COMPARA-POSICAO-CLIENTE.
+           IF RAZAO-SOCIAL (W-POS-BUSCA-NOME : W-TAM-FILTRO-NOME)
+                 EQUAL LRAZAONOME (1 : W-TAM-FILTRO-NOME)
+              SET W-NOME-ACHADO TO TRUE
+           END-IF.
+
        200-RELAT.
            OPEN OUTPUT REL-CLIENTE
-           
+
            RETURN ARQ-TEMP
-           
-           WRITE REL-REGISTRO FROM WCAB
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN
+
+           IF LFORMATO EQUAL "I"
+              ACCEPT W-DATA-EXEC FROM DATE YYYYMMDD
+              MOVE 1 TO W-PRINT-PAGINA
+              PERFORM 220-CABECALHO-PAG
+
+              PERFORM 230-IMP-REL-PAG
+                UNTIL FS-TEMP NOT EQUAL "00"
+           ELSE
+              WRITE REL-REGISTRO FROM WCAB
+              MOVE ZEROS TO W-TOT-REGISTROS
+              MOVE ZEROS TO W-TOT-ZERO-COORD
+
+              PERFORM 210-IMP-REL
+                UNTIL FS-TEMP NOT EQUAL "00"
+
+              MOVE W-TOT-REGISTROS  TO WRODAPE-TOTAL
+              MOVE W-TOT-ZERO-COORD TO WRODAPE-ZERO-COORD
+              WRITE REL-REGISTRO FROM WRODAPE
+           END-IF
 
-           PERFORM 210-IMP-REL 
-             UNTIL FS-TEMP NOT EQUAL "00"
-           
            CLOSE REL-CLIENTE.
-           
+
        210-IMP-REL.
            MOVE TMP-COD-CLIENTE       TO WDET-COD-CLIENTE
            MOVE TMP-CNPJ              TO WDET-CNPJ
            MOVE TMP-RAZAO-SOCIAL      TO WDET-RAZAO-SOCIAL
            MOVE TMP-LATITUDE-CLIENTE  TO WDET-LATITUDE
-           MOVE TMP-LONGITUDE-CLIENTE TO WDET-LONGITUDE               
+           MOVE TMP-LONGITUDE-CLIENTE TO WDET-LONGITUDE
 
            WRITE REL-REGISTRO FROM WDET
 
-           RETURN ARQ-TEMP.
-       
+           ADD 1 TO W-TOT-REGISTROS
+           IF TMP-LATITUDE-CLIENTE EQUAL ZEROS AND
+              TMP-LONGITUDE-CLIENTE EQUAL ZEROS
+              ADD 1 TO W-TOT-ZERO-COORD
+           END-IF
+
+           RETURN ARQ-TEMP
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN.
+
+       220-CABECALHO-PAG.
+           MOVE W-DATA-EXEC-DD       TO W-DATA-IMPRESSAO-DD
+           MOVE W-DATA-EXEC-MM       TO W-DATA-IMPRESSAO-MM
+           MOVE W-DATA-EXEC-AAAA     TO W-DATA-IMPRESSAO-AAAA
+           MOVE W-DATA-IMPRESSAO-NUM TO WCAB-PAG1-DATA
+           MOVE W-PRINT-PAGINA       TO WCAB-PAG1-PAGINA
+
+           WRITE REL-REGISTRO FROM WCAB-PAG1
+           WRITE REL-REGISTRO FROM WCAB-PAG2
+           WRITE REL-REGISTRO FROM WCAB-PAG3
+
+           MOVE ZEROS TO W-PRINT-LINHA.
+
+       230-IMP-REL-PAG.
+           IF W-PRINT-LINHA GREATER OR EQUAL W-PRINT-MAX-LINHAS
+              ADD 1 TO W-PRINT-PAGINA
+              PERFORM 220-CABECALHO-PAG
+           END-IF
+
+           MOVE TMP-COD-CLIENTE       TO WDET-PAG-COD-CLIENTE
+           MOVE TMP-CNPJ              TO WDET-PAG-CNPJ
+           MOVE TMP-RAZAO-SOCIAL      TO WDET-PAG-RAZAO-SOCIAL
+           MOVE TMP-LATITUDE-CLIENTE  TO WDET-PAG-LATITUDE
+           MOVE TMP-LONGITUDE-CLIENTE TO WDET-PAG-LONGITUDE
+
+           WRITE REL-REGISTRO FROM WDET-PAG
+
+           ADD 1 TO W-PRINT-LINHA
+
+           RETURN ARQ-TEMP
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN.
+
        END PROGRAM RELCLIENTE.
