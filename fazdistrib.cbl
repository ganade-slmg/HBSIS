@@ -24,10 +24,18 @@
                   LOCK MODE     IS MANUAL
                   FILE STATUS   IS FS-VENDEDOR.
 
-           SELECT ARQ-DISTRIB ASSIGN TO DISK
+           SELECT OPTIONAL ARQ-DISTRIB ASSIGN TO DISK
                   ORGANIZATION     IS LINE SEQUENTIAL
                   FILE STATUS      IS FS-DISTRIB.
 
+           SELECT ARQ-CHECKPOINT ASSIGN TO "FAZDISTRIB.CKP"
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS FS-CHECKPOINT.
+
+           SELECT ARQ-PARAM ASSIGN TO "FAZDISTRIB.PAR"
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS FS-PARAM.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-CLIENTE
@@ -48,94 +56,473 @@
 
        COPY "CADDISTRIB.CPY".
 
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+
+       01  REG-CHECKPOINT.
+           03 CKP-ULTIMO-CLIENTE PIC 9(007).
+           03 CKP-RUN-ID         PIC 9(016).
+
+       FD  ARQ-PARAM
+           LABEL RECORD IS STANDARD.
+
+       01  REG-PARAM.
+           03 PARAM-MAX-DISTANCIA PIC 9(009)V9(002).
+           03 PARAM-COD-CLIENTE   PIC 9(007).
+
        WORKING-STORAGE SECTION.
 
        77 FS-VENDEDOR            PIC  X(002) VALUE "00".
        77 FS-CLIENTE             PIC  X(002) VALUE "00".
        77 FS-DISTRIB             PIC  X(002) VALUE "00".
+       77 FS-CHECKPOINT          PIC  X(002) VALUE "00".
+       77 FS-PARAM               PIC  X(002) VALUE "00".
+
+       77 W-ULTIMO-CLIENTE-PROC  PIC  9(007)         VALUE ZEROS.
+       77 W-QTD-SEM-CHECKPOINT   PIC  9(006) COMP    VALUE ZEROS.
+       77 W-PARAM-MAX-DISTANCIA  PIC  9(009)V9(002) VALUE 100000.
+       77 W-PARAM-COD-CLIENTE    PIC  9(007)         VALUE ZEROS.
+
+       01  W-RUN-ID-GRUPO.
+           03 W-RUN-DATA          PIC 9(008).
+           03 W-RUN-HORA          PIC 9(008).
+       01  W-RUN-ID REDEFINES W-RUN-ID-GRUPO PIC 9(016).
 
        77 W-MENOR-DISTANCIA      PIC  9(009)V9(002) VALUE 999999999.
+       77 W-MENOR-SCORE          PIC  9(009)V9(002) VALUE 999999999.
        77 W-CALC-DISTANCIA       PIC  9(009)V9(002) VALUE ZEROS.
+       77 W-CALC-SCORE           PIC  9(009)V9(002) VALUE ZEROS.
+       77 W-FATOR-BALANCEO       PIC  9(006)        VALUE 000250.
        77 W-LATITUDE-1           PIC S9(003)V9(008) VALUE ZEROS.
        77 W-LATITUDE-2           PIC S9(003)V9(008) VALUE ZEROS.
        77 W-LONGITUDE-1          PIC S9(003)V9(008) VALUE ZEROS.
        77 W-LONGITUDE-2          PIC S9(003)V9(008) VALUE ZEROS.
        77 W-DLA                  PIC S9(003)V9(008) VALUE ZEROS.        
        77 W-DLO                  PIC S9(003)V9(008) VALUE ZEROS.        
-       77 W-A                    PIC S9(003)V9(008) VALUE ZEROS.        
-       77 W-C                    PIC S9(003)V9(008) VALUE ZEROS.        
+       77 W-A                    PIC S9(003)V9(008) VALUE ZEROS.
+       77 W-C                    PIC S9(003)V9(008) VALUE ZEROS.
+
+       01  W-TAB-CARGA-VENDEDOR.
+           03 W-QTD-CLIENTES-VEND OCCURS 999 TIMES
+                                  PIC 9(006) COMP.
+
+      *-----------------------------------------------------------
+      * CADASTRO DE VENDEDORES CARREGADO EM MEMORIA UMA UNICA VEZ
+      * POR RODADA (VER 056-CARREGAR-VENDEDORES) - A TABELA E
+      * INDEXADA PELO PROPRIO COD-VENDEDOR, DO MESMO JEITO QUE
+      * W-QTD-CLIENTES-VEND ACIMA.
+      *-----------------------------------------------------------
+       01  W-TAB-VENDEDOR.
+           03 W-VEND-DADOS         OCCURS 999 TIMES.
+              05 W-VEND-STATUS        PIC X(001) VALUE SPACES.
+                 88 W-VEND-ATIVO          VALUE "A".
+              05 W-VEND-REGIAO        PIC X(003) VALUE SPACES.
+              05 W-VEND-MAX-CLIENTES  PIC 9(005) VALUE ZEROS.
+              05 W-VEND-LATITUDE      PIC S9(003)V9(008) VALUE ZEROS.
+              05 W-VEND-LONGITUDE     PIC S9(003)V9(008) VALUE ZEROS.
+
+       77 W-IDX-VENDEDOR          PIC 9(003) COMP    VALUE ZEROS.
+
+       77 W-FASE-BUSCA            PIC X(001)         VALUE "R".
+          88 W-RESTRINGIR-REGIAO     VALUE "R".
+          88 W-QUALQUER-REGIAO       VALUE "Q".
+
+       01  W-TOP-VENDEDORES.
+           03 W-TOP-CAND OCCURS 3 TIMES.
+              05 W-TOP-COD         PIC 9(003)        VALUE ZEROS.
+              05 W-TOP-DISTANCIA   PIC 9(009)V9(002) VALUE 999999999.
+              05 W-TOP-SCORE       PIC 9(009)V9(002) VALUE 999999999.
 
        PROCEDURE DIVISION.
 
+      *-----------------------------------------------------------
+      * FAZDISTRIB NAO TEM SCREEN SECTION E NAO DEPENDE DO MENU -
+      * PODE SER COMPILADO E EXECUTADO SOZINHO POR UM AGENDADOR DE
+      * LOTE NOTURNO. POR ISSO O PROCESSAMENTO SINALIZA INICIO/FIM
+      * VIA DISPLAY (PARA O LOG DO JOB) E DEVOLVE O RESULTADO EM
+      * RETURN-CODE PARA O AGENDADOR SABER SE A RODADA FALHOU.
+      *-----------------------------------------------------------
        000-INICIO.
 
+           DISPLAY "FAZDISTRIB - INICIO DO PROCESSAMENTO"
+
+           MOVE ZEROS TO RETURN-CODE
+
            OPEN INPUT ARQ-CLIENTE
-           OPEN OUTPUT ARQ-DISTRIB
-           
-           READ ARQ-CLIENTE NEXT
-           
-           PERFORM 100-LER-CLIENTE UNTIL FS-CLIENTE NOT EQUAL "00"      
-           
-           CLOSE ARQ-CLIENTE
-           CLOSE ARQ-VENDEDOR
+
+           IF FS-CLIENTE NOT EQUAL "00"
+              DISPLAY "FAZDISTRIB - ERRO AO ABRIR CADCLIENTE - FS="
+                      FS-CLIENTE
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              INITIALIZE W-TAB-CARGA-VENDEDOR
+              PERFORM 056-CARREGAR-VENDEDORES
+
+              PERFORM 052-LER-PARAMETROS
+
+              OPEN EXTEND ARQ-DISTRIB
+
+              IF FS-DISTRIB NOT EQUAL "00" AND FS-DISTRIB NOT EQUAL "05"
+                 DISPLAY "FAZDISTRIB - ERRO AO ABRIR CADDISTRIB - FS="
+                         FS-DISTRIB
+                 MOVE 16 TO RETURN-CODE
+                 CLOSE ARQ-CLIENTE
+              ELSE
+                 IF W-PARAM-COD-CLIENTE GREATER ZEROS
+                    PERFORM 053-ACHAR-RUN-ATUAL
+                    PERFORM 058-RECALCULAR-CARGA-VENDEDOR
+                    PERFORM 070-PROCESSAR-CLIENTE-UNICO
+
+                    CLOSE ARQ-CLIENTE
+                    CLOSE ARQ-DISTRIB
+                 ELSE
+                    MOVE ZEROS TO W-QTD-SEM-CHECKPOINT
+
+                    PERFORM 050-RECUPERAR-CHECKPOINT
+
+                    IF W-ULTIMO-CLIENTE-PROC GREATER ZEROS
+                       PERFORM 058-RECALCULAR-CARGA-VENDEDOR
+                       MOVE W-ULTIMO-CLIENTE-PROC TO COD-CLIENTE
+                       START ARQ-CLIENTE KEY IS GREATER COD-CLIENTE
+                         INVALID KEY MOVE "10" TO FS-CLIENTE
+                       END-START
+                       IF FS-CLIENTE EQUAL "00"
+                          READ ARQ-CLIENTE NEXT
+                       END-IF
+                    ELSE
+                       READ ARQ-CLIENTE NEXT
+                    END-IF
+
+                    PERFORM 100-LER-CLIENTE
+                       UNTIL FS-CLIENTE NOT EQUAL "00"
+
+                    CLOSE ARQ-CLIENTE
+                    CLOSE ARQ-DISTRIB
+
+                    PERFORM 060-LIMPAR-CHECKPOINT
+                 END-IF
+
+                 CALL "RELDISTRIB"
+                 CALL "RELROTA"
+                 CALL "RELCOBERTURA"
+                 CALL "EXPCRM"
+                 CALL "RELDRIFT"
+
+                 DISPLAY "FAZDISTRIB - PROCESSAMENTO CONCLUIDO"
+              END-IF
+           END-IF
+
+           GOBACK.
+
+       050-RECUPERAR-CHECKPOINT.
+
+           MOVE ZEROS TO W-ULTIMO-CLIENTE-PROC
+           MOVE ZEROS TO W-RUN-ID
+
+           OPEN INPUT ARQ-CHECKPOINT
+           IF FS-CHECKPOINT EQUAL "00"
+              READ ARQ-CHECKPOINT
+              IF FS-CHECKPOINT EQUAL "00"
+                 MOVE CKP-ULTIMO-CLIENTE TO W-ULTIMO-CLIENTE-PROC
+                 MOVE CKP-RUN-ID         TO W-RUN-ID
+              END-IF
+              CLOSE ARQ-CHECKPOINT
+           END-IF
+
+           IF W-RUN-ID EQUAL ZEROS
+              PERFORM 051-GERAR-RUN-ID
+           END-IF.
+
+       051-GERAR-RUN-ID.
+
+           ACCEPT W-RUN-DATA FROM DATE YYYYMMDD
+           ACCEPT W-RUN-HORA FROM TIME.
+
+       052-LER-PARAMETROS.
+
+           MOVE 100000 TO W-PARAM-MAX-DISTANCIA
+           MOVE ZEROS  TO W-PARAM-COD-CLIENTE
+
+           OPEN INPUT ARQ-PARAM
+           IF FS-PARAM EQUAL "00"
+              READ ARQ-PARAM
+              IF FS-PARAM EQUAL "00"
+                 MOVE PARAM-MAX-DISTANCIA TO W-PARAM-MAX-DISTANCIA
+                 MOVE PARAM-COD-CLIENTE   TO W-PARAM-COD-CLIENTE
+              END-IF
+              CLOSE ARQ-PARAM
+           END-IF.
+
+      *-----------------------------------------------------------
+      * REAPROVEITA O RUN-ID MAIS RECENTE JA GRAVADO EM CADDISTRIB
+      * EM VEZ DE GERAR UM NOVO - O REPROCESSAMENTO DE UM UNICO
+      * CLIENTE (W-PARAM-COD-CLIENTE) NAO PODE ABRIR UM RUN NOVO,
+      * SENAO O RELDISTRIB (QUE SO IMPRIME O RUN MAIS RECENTE)
+      * PASSARIA A MOSTRAR SOMENTE ESSE CLIENTE NO RELATORIO.
+      *-----------------------------------------------------------
+       053-ACHAR-RUN-ATUAL.
+
+           MOVE ZEROS TO W-RUN-ID
+
            CLOSE ARQ-DISTRIB
-           
-           CALL "RELDISTRIB".
-       
-       100-LER-CLIENTE.
-           MOVE COD-CLIENTE TO D-COD-CLIENTE
+           OPEN INPUT ARQ-DISTRIB
+           IF FS-DISTRIB EQUAL "00"
+              READ ARQ-DISTRIB
+              PERFORM 054-VERIFICAR-RUN-ATUAL
+                 UNTIL FS-DISTRIB NOT EQUAL "00"
+              CLOSE ARQ-DISTRIB
+           END-IF
+
+           IF W-RUN-ID EQUAL ZEROS
+              PERFORM 051-GERAR-RUN-ID
+           END-IF
+
+           OPEN EXTEND ARQ-DISTRIB.
+
+       054-VERIFICAR-RUN-ATUAL.
+           IF D-RUN-ID GREATER W-RUN-ID
+              MOVE D-RUN-ID TO W-RUN-ID
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+       055-GRAVAR-CHECKPOINT.
+
+           MOVE COD-CLIENTE TO CKP-ULTIMO-CLIENTE
+           MOVE W-RUN-ID    TO CKP-RUN-ID
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+
+       060-LIMPAR-CHECKPOINT.
+
+           MOVE ZEROS TO CKP-ULTIMO-CLIENTE
+           MOVE ZEROS TO CKP-RUN-ID
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+
+      *-----------------------------------------------------------
+      * CARREGA O CADASTRO DE VENDEDORES EM MEMORIA UMA UNICA VEZ
+      * POR RODADA, EM VEZ DE REABRIR E VARRER ARQ-VENDEDOR PARA
+      * CADA CLIENTE EM 105-ATRIBUIR-VENDEDOR - O GANHO DE
+      * DESEMPENHO E GRANDE QUANDO CLIENTES E VENDEDORES CRESCEM.
+      *-----------------------------------------------------------
+       056-CARREGAR-VENDEDORES.
 
            OPEN INPUT ARQ-VENDEDOR
            READ ARQ-VENDEDOR NEXT
-           
-           PERFORM 200-LER-VENDEDOR UNTIL FS-VENDEDOR NOT EQUAL "00"    
-           
+           PERFORM 057-GRAVAR-VENDEDOR-TABELA
+              UNTIL FS-VENDEDOR NOT EQUAL "00"
+           CLOSE ARQ-VENDEDOR.
+
+       057-GRAVAR-VENDEDOR-TABELA.
+           MOVE STATUS-VENDEDOR    TO W-VEND-STATUS    (COD-VENDEDOR)
+           MOVE REGIAO-VENDEDOR    TO W-VEND-REGIAO    (COD-VENDEDOR)
+           MOVE MAX-CLIENTES-VENDEDOR
+                                   TO W-VEND-MAX-CLIENTES (COD-VENDEDOR)
+           MOVE LATITUDE-VENDEDOR  TO W-VEND-LATITUDE  (COD-VENDEDOR)
+           MOVE LONGITUDE-VENDEDOR TO W-VEND-LONGITUDE (COD-VENDEDOR)
+
+           READ ARQ-VENDEDOR NEXT.
+
+      *-----------------------------------------------------------
+      * QUANDO O PROCESSAMENTO RETOMA A PARTIR DE UM CHECKPOINT OU
+      * REPROCESSA UM UNICO CLIENTE (W-PARAM-COD-CLIENTE), A TABELA
+      * W-QTD-CLIENTES-VEND ACABOU DE SER ZERADA POR 000-INICIO E
+      * NAO REFLETE OS CLIENTES JA ATRIBUIDOS NESTA MESMA RODADA
+      * (W-RUN-ID) ANTES DA INTERRUPCAO. SEM RECARREGA-LA A PARTIR
+      * DO PROPRIO CADDISTRIB, 105-ATRIBUIR-VENDEDOR VOLTARIA A
+      * DISTRIBUIR CARGA COMO SE NINGUEM TIVESSE SIDO ATRIBUIDO
+      * AINDA, QUEBRANDO O BALANCEAMENTO E O LIMITE DE
+      * MAX-CLIENTES-VENDEDOR.
+      *-----------------------------------------------------------
+       058-RECALCULAR-CARGA-VENDEDOR.
+
+           CLOSE ARQ-DISTRIB
+           OPEN INPUT ARQ-DISTRIB
+           IF FS-DISTRIB EQUAL "00"
+              READ ARQ-DISTRIB
+              PERFORM 059-SOMAR-CARGA-VENDEDOR
+                 UNTIL FS-DISTRIB NOT EQUAL "00"
+              CLOSE ARQ-DISTRIB
+           END-IF
+
+           OPEN EXTEND ARQ-DISTRIB.
+
+       059-SOMAR-CARGA-VENDEDOR.
+           IF D-RUN-ID EQUAL W-RUN-ID AND D-ATRIBUIDO
+              ADD 1 TO W-QTD-CLIENTES-VEND (D-COD-VENDEDOR)
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+       070-PROCESSAR-CLIENTE-UNICO.
+
+           MOVE W-PARAM-COD-CLIENTE TO COD-CLIENTE
+           READ ARQ-CLIENTE RECORD KEY IS COD-CLIENTE
+             INVALID KEY MOVE "23" TO FS-CLIENTE
+           END-READ
+
+           IF FS-CLIENTE NOT EQUAL "00"
+              DISPLAY "FAZDISTRIB - CLIENTE NAO ENCONTRADO - COD="
+                      W-PARAM-COD-CLIENTE
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              IF NOT CLIENTE-ATIVO
+                 DISPLAY "FAZDISTRIB - CLIENTE INATIVO - COD="
+                         W-PARAM-COD-CLIENTE
+                 MOVE 16 TO RETURN-CODE
+              ELSE
+                 PERFORM 105-ATRIBUIR-VENDEDOR
+                 DISPLAY "FAZDISTRIB - CLIENTE REPROCESSADO - COD="
+                         W-PARAM-COD-CLIENTE
+              END-IF
+           END-IF.
+
+      * O CHECKPOINT SO E REGRAVADO A CADA 200 CLIENTES (E NAO A CADA
+      * REGISTRO) PARA EVITAR O CUSTO DE ABRIR/FECHAR O ARQUIVO NO
+      * MEIO DE UM LOTE GRANDE - A JANELA DE RETRABALHO EM CASO DE
+      * QUEDA FICA LIMITADA A ESSES 200 CLIENTES, ACEITAVEL FRENTE AO
+      * GANHO DE DESEMPENHO (MESMA LOGICA DE 056-CARREGAR-VENDEDORES,
+      * QUE TAMBEM EVITA I/O REPETIDO POR CLIENTE).
+       100-LER-CLIENTE.
+           IF CLIENTE-ATIVO
+              PERFORM 105-ATRIBUIR-VENDEDOR
+           END-IF
+
+           ADD 1 TO W-QTD-SEM-CHECKPOINT
+           IF W-QTD-SEM-CHECKPOINT GREATER OR EQUAL 200
+              PERFORM 055-GRAVAR-CHECKPOINT
+              MOVE ZEROS TO W-QTD-SEM-CHECKPOINT
+           END-IF
+
+           READ ARQ-CLIENTE NEXT.
+
+       105-ATRIBUIR-VENDEDOR.
+           MOVE COD-CLIENTE TO D-COD-CLIENTE
+           MOVE ZEROS       TO D-COD-VENDEDOR
+
+           INITIALIZE W-TOP-VENDEDORES
+           SET  W-RESTRINGIR-REGIAO TO TRUE
+
+           PERFORM 200-LER-VENDEDOR
+              VARYING W-IDX-VENDEDOR FROM 1 BY 1
+              UNTIL W-IDX-VENDEDOR GREATER 999
+
+           IF D-COD-VENDEDOR EQUAL ZEROS
+              MOVE  999999999 TO W-MENOR-DISTANCIA
+              MOVE  999999999 TO W-MENOR-SCORE
+              INITIALIZE W-TOP-VENDEDORES
+              SET   W-QUALQUER-REGIAO TO TRUE
+
+              PERFORM 200-LER-VENDEDOR
+                 VARYING W-IDX-VENDEDOR FROM 1 BY 1
+                 UNTIL W-IDX-VENDEDOR GREATER 999
+           END-IF
+
            MOVE  W-MENOR-DISTANCIA TO DISTANCIA
-           MOVE  999999999         TO W-MENOR-DISTANCIA 
+           MOVE  W-RUN-ID          TO D-RUN-ID
+
+           IF W-MENOR-DISTANCIA GREATER W-PARAM-MAX-DISTANCIA
+              MOVE ZEROS TO D-COD-VENDEDOR
+              SET  D-NAO-ATRIBUIDO TO TRUE
+           ELSE
+              SET  D-ATRIBUIDO TO TRUE
+           END-IF
+
+           MOVE  W-TOP-COD (2)      TO D-RESERVA-COD-VENDEDOR (1)
+           MOVE  W-TOP-DISTANCIA (2) TO D-RESERVA-DISTANCIA (1)
+           MOVE  W-TOP-COD (3)      TO D-RESERVA-COD-VENDEDOR (2)
+           MOVE  W-TOP-DISTANCIA (3) TO D-RESERVA-DISTANCIA (2)
+
+           MOVE  999999999         TO W-MENOR-DISTANCIA
+           MOVE  999999999         TO W-MENOR-SCORE
            WRITE ARQ-DISTRIB-REG
 
-           CLOSE ARQ-VENDEDOR
-           
-           READ ARQ-CLIENTE NEXT.
-       
+           IF D-COD-VENDEDOR GREATER ZEROS
+              ADD 1 TO W-QTD-CLIENTES-VEND (D-COD-VENDEDOR)
+           END-IF.
+
+
        200-LER-VENDEDOR.
-           COMPUTE W-LATITUDE-1 = LATITUDE-CLIENTE
-                                * FUNCTION PI
-                                / 180
-       
-           COMPUTE W-LATITUDE-2 = LATITUDE-VENDEDOR
-                                * FUNCTION PI
-                                / 180
-
-           COMPUTE W-LONGITUDE-1 = LONGITUDE-CLIENTE
-                                * FUNCTION PI
-                                / 180
-                              
-           COMPUTE W-LONGITUDE-2 = LONGITUDE-VENDEDOR
-                                * FUNCTION PI
-                                / 180
-
-           COMPUTE W-DLA = W-LATITUDE-2 - (W-LATITUDE-1) 
-
-           COMPUTE W-DLO = W-LONGITUDE-2 - (W-LONGITUDE-1) 
-
-           COMPUTE W-A = FUNCTION SIN(W-DLA / 2)
-                       * FUNCTION SIN(W-DLA / 2)
-                       + FUNCTION COS(W-LATITUDE-1)
-                       * FUNCTION COS(W-LATITUDE-2)
-                       * FUNCTION SIN(W-DLO / 2)
-                       * FUNCTION SIN(W-DLO / 2)
-           
-           COMPUTE W-C = 2 * FUNCTION ATAN(FUNCTION SQRT(W-A) /
-                                           FUNCTION SQRT(1 - W-A))
-
-           COMPUTE W-CALC-DISTANCIA = 6731 * W-C * 1000
-
-           IF W-CALC-DISTANCIA < W-MENOR-DISTANCIA
-              MOVE W-CALC-DISTANCIA TO W-MENOR-DISTANCIA
-              MOVE COD-VENDEDOR     TO D-COD-VENDEDOR
-           END-IF
-           
-           READ ARQ-VENDEDOR NEXT.
+           IF W-VEND-ATIVO (W-IDX-VENDEDOR) AND
+              (W-QUALQUER-REGIAO OR
+               W-VEND-REGIAO (W-IDX-VENDEDOR) EQUAL REGIAO-CLIENTE) AND
+              (W-VEND-MAX-CLIENTES (W-IDX-VENDEDOR) EQUAL ZEROS OR
+               W-QTD-CLIENTES-VEND (W-IDX-VENDEDOR) <
+                   W-VEND-MAX-CLIENTES (W-IDX-VENDEDOR))
+              COMPUTE W-LATITUDE-1 = LATITUDE-CLIENTE
+                                   * FUNCTION PI
+                                   / 180
+
+              COMPUTE W-LATITUDE-2 = W-VEND-LATITUDE (W-IDX-VENDEDOR)
+                                   * FUNCTION PI
+                                   / 180
+
+              COMPUTE W-LONGITUDE-1 = LONGITUDE-CLIENTE
+                                   * FUNCTION PI
+                                   / 180
+
+              COMPUTE W-LONGITUDE-2 = W-VEND-LONGITUDE (W-IDX-VENDEDOR)
+                                   * FUNCTION PI
+                                   / 180
+
+              COMPUTE W-DLA = W-LATITUDE-2 - (W-LATITUDE-1)
+
+              COMPUTE W-DLO = W-LONGITUDE-2 - (W-LONGITUDE-1)
+
+              COMPUTE W-A = FUNCTION SIN(W-DLA / 2)
+                          * FUNCTION SIN(W-DLA / 2)
+                          + FUNCTION COS(W-LATITUDE-1)
+                          * FUNCTION COS(W-LATITUDE-2)
+                          * FUNCTION SIN(W-DLO / 2)
+                          * FUNCTION SIN(W-DLO / 2)
+
+              COMPUTE W-C = 2 * FUNCTION ATAN(FUNCTION SQRT(W-A) /
+                                              FUNCTION SQRT(1 - W-A))
+
+              COMPUTE W-CALC-DISTANCIA = 6731 * W-C * 1000
+
+              COMPUTE W-CALC-SCORE = W-CALC-DISTANCIA +
+                      (W-QTD-CLIENTES-VEND (W-IDX-VENDEDOR) *
+                       W-FATOR-BALANCEO)
+
+              IF W-CALC-SCORE < W-MENOR-SCORE
+                 MOVE W-CALC-SCORE     TO W-MENOR-SCORE
+                 MOVE W-CALC-DISTANCIA TO W-MENOR-DISTANCIA
+                 MOVE W-IDX-VENDEDOR   TO D-COD-VENDEDOR
+              END-IF
+
+              PERFORM 210-ATUALIZAR-RANKING
+           END-IF.
+
+       210-ATUALIZAR-RANKING.
+           IF W-CALC-SCORE < W-TOP-SCORE (1)
+              MOVE W-TOP-COD       (2) TO W-TOP-COD       (3)
+              MOVE W-TOP-DISTANCIA (2) TO W-TOP-DISTANCIA (3)
+              MOVE W-TOP-SCORE     (2) TO W-TOP-SCORE     (3)
+              MOVE W-TOP-COD       (1) TO W-TOP-COD       (2)
+              MOVE W-TOP-DISTANCIA (1) TO W-TOP-DISTANCIA (2)
+              MOVE W-TOP-SCORE     (1) TO W-TOP-SCORE     (2)
+              MOVE W-IDX-VENDEDOR      TO W-TOP-COD       (1)
+              MOVE W-CALC-DISTANCIA    TO W-TOP-DISTANCIA (1)
+              MOVE W-CALC-SCORE        TO W-TOP-SCORE     (1)
+           ELSE
+              IF W-CALC-SCORE < W-TOP-SCORE (2)
+                 MOVE W-TOP-COD       (2) TO W-TOP-COD       (3)
+                 MOVE W-TOP-DISTANCIA (2) TO W-TOP-DISTANCIA (3)
+                 MOVE W-TOP-SCORE     (2) TO W-TOP-SCORE     (3)
+                 MOVE W-IDX-VENDEDOR      TO W-TOP-COD       (2)
+                 MOVE W-CALC-DISTANCIA    TO W-TOP-DISTANCIA (2)
+                 MOVE W-CALC-SCORE        TO W-TOP-SCORE     (2)
+              ELSE
+                 IF W-CALC-SCORE < W-TOP-SCORE (3)
+                    MOVE W-IDX-VENDEDOR   TO W-TOP-COD       (3)
+                    MOVE W-CALC-DISTANCIA TO W-TOP-DISTANCIA (3)
+                    MOVE W-CALC-SCORE     TO W-TOP-SCORE     (3)
+                 END-IF
+              END-IF
+           END-IF.
 
        END PROGRAM FAZDISTRIB.
\ No newline at end of file
