@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * CADVENDEDOR.CPY
+      * LAYOUT DO REGISTRO MESTRE DE VENDEDORES (ARQ-VENDEDOR)
+      *-----------------------------------------------------------------
+       01  ARQ-VENDEDOR-REG.
+           03 COD-VENDEDOR         PIC 9(003).
+           03 CPF                  PIC 9(011).
+           03 NOME-VENDEDOR        PIC X(040).
+           03 LATITUDE-VENDEDOR    PIC S9(003)V9(008).
+           03 LONGITUDE-VENDEDOR   PIC S9(003)V9(008).
+           03 STATUS-VENDEDOR      PIC X(001).
+              88 VENDEDOR-ATIVO       VALUE "A".
+              88 VENDEDOR-INATIVO     VALUE "I".
+           03 REGIAO-VENDEDOR      PIC X(003).
+           03 MAX-CLIENTES-VENDEDOR PIC 9(005).
+           03 DATA-CADASTRO        PIC 9(008).
+           03 DATA-ULTIMA-ALTERACAO PIC 9(008).
+           03 BATCH-IMPORTACAO     PIC 9(016).
