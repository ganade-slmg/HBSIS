@@ -23,6 +23,21 @@
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS FS-IMP-CLIENTE.
 
+           SELECT COR-CLIENTE   ASSIGN TO W-LABEL-COR
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-COR-CLIENTE.
+
+           SELECT OPTIONAL ARQ-AUDCLIENTE ASSIGN TO "CADCLIENTE.AUD"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-AUDCLIENTE.
+
+           SELECT REJ-CLIENTE   ASSIGN TO "CADCLIENTE.REJ"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-REJ-CLIENTE.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -31,7 +46,7 @@
            VALUE OF FILE-ID IS 'CADCLIENTE'.
 
        COPY "CADCLIENTE.CPY".
-       
+
        FD  IMP-CLIENTE
            RECORD CONTAINS 100
            LABEL RECORD IS STANDARD.
@@ -44,24 +59,157 @@
            03 IMP-LATITUDE        PIC  9(011).
            03 IMP-SINAL-LON       PIC  X.
            03 IMP-LONGITUDE       PIC  9(011).
+           03 IMP-INSC-ESTADUAL   PIC  9(012).
+           03 IMP-REGIAO          PIC  X(003).
+
+      *-----------------------------------------------------------
+      * VISAO ALTERNATIVA DO MESMO BUFFER, USADA QUANDO O ARQUIVO DE
+      * IMPORTACAO VEM NO LAYOUT DELIMITADO POR ";" (O MESMO QUE
+      * RELCLIENTE EXPORTA) EM VEZ DO LAYOUT POSICIONAL FIXO ACIMA.
+      *-----------------------------------------------------------
+       01  IMP-CLIENTE-CSV REDEFINES IMP-CLIENTE-REG PIC X(100).
+
+      *-----------------------------------------------------------
+      * ARQUIVO DE CORRECAO EM LOTE DE COORDENADAS, GERADO PELA
+      * EQUIPE DE GEOCODIFICACAO APOS UM ESFORCO DE LIMPEZA DE
+      * LATITUDE/LONGITUDE - APLICA SOMENTE ESSES DOIS CAMPOS NOS
+      * CLIENTES JA CADASTRADOS, SEM PASSAR PELA ALTERACAO UM A UM.
+      *-----------------------------------------------------------
+       FD  COR-CLIENTE
+           RECORD CONTAINS 31
+           LABEL RECORD IS STANDARD.
+
+       01  COR-CLIENTE-REG.
+           03 COR-COD-CLIENTE     PIC  9(007).
+           03 COR-SINAL-LAT       PIC  X.
+           03 COR-LATITUDE        PIC  9(011).
+           03 COR-SINAL-LON       PIC  X.
+           03 COR-LONGITUDE       PIC  9(011).
+
+       FD  ARQ-AUDCLIENTE
+           LABEL RECORD IS STANDARD.
+
+       01  REG-AUDCLIENTE.
+           03 AUD-OPERADOR         PIC X(008).
+           03 AUD-DATA             PIC 9(008).
+           03 AUD-HORA             PIC 9(008).
+           03 AUD-OPERACAO         PIC X(003).
+              88 AUD-OP-INCLUSAO      VALUE "INC".
+              88 AUD-OP-ALTERACAO     VALUE "ALT".
+              88 AUD-OP-EXCLUSAO      VALUE "EXC".
+              88 AUD-OP-REATIVACAO    VALUE "REA".
+           03 AUD-COD-CLIENTE      PIC 9(007).
+           03 AUD-CNPJ-ANTES       PIC 9(014).
+           03 AUD-CNPJ-DEPOIS      PIC 9(014).
+           03 AUD-RAZAO-ANTES      PIC X(040).
+           03 AUD-RAZAO-DEPOIS     PIC X(040).
+           03 AUD-LATITUDE-ANTES   PIC S9(003)V9(008).
+           03 AUD-LATITUDE-DEPOIS  PIC S9(003)V9(008).
+           03 AUD-LONGITUDE-ANTES  PIC S9(003)V9(008).
+           03 AUD-LONGITUDE-DEPOIS PIC S9(003)V9(008).
+           03 AUD-STATUS-ANTES     PIC X(001).
+           03 AUD-STATUS-DEPOIS    PIC X(001).
+
+       FD  REJ-CLIENTE.
+       01  REJ-REGISTRO PIC X(100).
 
        WORKING-STORAGE SECTION.
 
-       77 FS-CLIENTE              PIC X(002) VALUE "00".                
+       77 FS-CLIENTE              PIC X(002) VALUE "00".
+       77 FS-AUDCLIENTE           PIC X(002) VALUE "00".
+       77 FS-REJ-CLIENTE          PIC X(002) VALUE "00".
+
+       01  WCAB-REJ               PIC X(100) VALUE
+           "COD CLIENTE;CNPJ;MOTIVO DA REJEICAO".
+
+       01  WDET-REJ.
+           03 WDET-REJ-COD-CLIENTE PIC 9(007)         VALUE ZEROS.
+           03 FILLER               PIC X              VALUE ";".
+           03 WDET-REJ-CNPJ        PIC 9(014)         VALUE ZEROS.
+           03 FILLER               PIC X              VALUE ";".
+           03 WDET-REJ-MOTIVO      PIC X(040)         VALUE SPACES.
+
+       77 W-MOTIVO-REJEICAO       PIC X(040)          VALUE SPACES.
 
        77 WSAIR                   PIC 9               VALUE ZEROS.
        77 WOPCAO                  PIC 9               VALUE ZEROS.
        77 W-CONFIRMA              PIC X               VALUE SPACES.
 
-       77 FS-IMP-CLIENTE          PIC X(002)          VALUE "00".       
+       77 W-OPERADOR-ID           PIC X(008)          VALUE "SISTEMA".
+
+       77 FS-IMP-CLIENTE          PIC X(002)          VALUE "00".
+       77 FS-COR-CLIENTE          PIC X(002)          VALUE "00".
        77 W-RETORNO               PIC 9(001)          VALUE ZEROS.
        77 W-CNPJ                  PIC 9(014)          VALUE ZEROS.
-       77 W-LABEL-IMP             PIC X(020)          VALUE SPACES.     
+       77 W-IE                    PIC 9(012)          VALUE ZEROS.
+       77 W-LABEL-IMP             PIC X(020)          VALUE SPACES.
+       77 W-LABEL-COR             PIC X(020)          VALUE SPACES.
        77 WMSG                    PIC X(040)          VALUE SPACES.
-       
+
+       77 W-FORMATO-IMP           PIC X(001)          VALUE "F".
+          88 W-FORMATO-FIXO          VALUE "F".
+          88 W-FORMATO-CSV           VALUE "C".
+
+      *-----------------------------------------------------------
+      * CAMPOS USADOS PARA QUEBRAR UMA LINHA DO ARQUIVO DE IMPORTACAO
+      * NO LAYOUT DELIMITADO (400-IMPORTACAO/405-LER-CSV) - LATITUDE E
+      * LONGITUDE SAO LIDAS NA MESMA MASCARA EDITADA QUE RELCLIENTE
+      * GRAVA (WDET-LATITUDE/WDET-LONGITUDE) E CONVERTIDAS DE VOLTA
+      * PARA NUMERICO ATRAVES DA REDEFINES ABAIXO.
+      *-----------------------------------------------------------
+       01  W-CSV-CAMPOS-TXT.
+           03 W-CSV-COD-TXT       PIC X(007).
+           03 W-CSV-CNPJ-TXT      PIC X(014).
+           03 W-CSV-RAZAO-TXT     PIC X(040).
+
+       01  W-CSV-LAT-GRUPO.
+           03 W-CSV-LAT-TXT       PIC X(013).
+       01  W-CSV-LAT-ED REDEFINES W-CSV-LAT-GRUPO PIC -ZZ9,99999999.
+
+       01  W-CSV-LON-GRUPO.
+           03 W-CSV-LON-TXT       PIC X(013).
+       01  W-CSV-LON-ED REDEFINES W-CSV-LON-GRUPO PIC -ZZ9,99999999.
+
+      *-----------------------------------------------------------
+      * O RELCLIENTE, MESMO NO FORMATO DELIMITADO (LFORMATO "C"),
+      * GRAVA UMA LINHA DE RODAPE COM OS TOTAIS APOS O ULTIMO
+      * CLIENTE (VER RELCLIENTE.CBL, WRODAPE). ESSA LINHA PRECISA
+      * SER RECONHECIDA E DESCARTADA PELA IMPORTACAO, SENAO SERIA
+      * LIDA COMO SE FOSSE MAIS UM REGISTRO DE CLIENTE.
+      *-----------------------------------------------------------
+       77 W-CSV-MARCA-RODAPE     PIC X(019) VALUE
+          "TOTAL DE REGISTROS".
+
+      *-----------------------------------------------------------
+      * TABELA DE CNPJS JA LIDOS NESTA EXECUCAO DE 400-IMPORTACAO,
+      * USADA POR 406-VERIFICAR-CNPJ-LOTE PARA FLAGRAR CNPJ DUPLICADO
+      * DENTRO DO PROPRIO ARQUIVO DE IMPORTACAO (E NAO SO CONTRA O QUE
+      * JA ESTA GRAVADO EM ARQ-CLIENTE).
+      *-----------------------------------------------------------
+       01  W-BATCH-CNPJ-TAB.
+           03 W-BATCH-CNPJ-ITEM OCCURS 5000 TIMES.
+              05 W-BATCH-CNPJ       PIC 9(014).
+              05 W-BATCH-CNPJ-LINHA PIC 9(009).
+
+       77 W-QTD-BATCH-CNPJ        PIC 9(004) COMP     VALUE ZEROS.
+       77 W-IDX-BATCH-CNPJ        PIC 9(004) COMP     VALUE ZEROS.
+       77 W-LINHA-CNPJ-DUPLICADO  PIC 9(009)          VALUE ZEROS.
+       77 W-CNPJ-DUPLICADO-SW     PIC X               VALUE "N".
+          88 W-CNPJ-E-DUPLICADO      VALUE "S".
+          88 W-CNPJ-NAO-DUPLICADO    VALUE "N".
+
+      * GUARDA COD-CLIENTE/CNPJ DA LINHA IMPORTADA ANTES DE 500-VALIDAR
+      * RODAR - A BUSCA POR DUPLICIDADE DE 500-VALIDAR RELE ARQ-CLIENTE
+      * POR CHAVE E SOBRESCREVE ESSES CAMPOS NA AREA DO REGISTRO COM OS
+      * DO REGISTRO JA CADASTRADO ENCONTRADO, ENTAO O RELATORIO DE
+      * REJEITADOS PRECISA DOS VALORES ORIGINAIS SALVOS AQUI.
+       77 W-IMPORT-COD-CLIENTE    PIC 9(007)          VALUE ZEROS.
+       77 W-IMPORT-CNPJ           PIC 9(014)          VALUE ZEROS.
+
        01 WCONTADORES.
           03 WLIDOS               PIC 9(009)          VALUE ZEROS.
           03 WGRAVADOS            PIC 9(009)          VALUE ZEROS.
+          03 WREJEITADOS          PIC 9(009)          VALUE ZEROS.
 
        01  W-ARQ-CLIENTE-REG.
            03 W-CODIGO-CLI        PIC  9(007)         VALUE ZEROS.
@@ -69,7 +217,20 @@
            03 W-RAZAO-SOCIAL      PIC  X(040)         VALUE SPACES.
            03 W-LATITUDE-CLI      PIC S9(003)V9(008)  VALUE ZEROS.
            03 W-LONGITUDE-CLI     PIC S9(003)V9(008)  VALUE ZEROS.
-       
+           03 W-STATUS-CLI        PIC X(001)          VALUE "A".
+           03 W-INSC-ESTADUAL     PIC  9(012)         VALUE ZEROS.
+           03 W-REGIAO-CLI        PIC  X(003)         VALUE SPACES.
+
+       01  W-CLIENTE-ANTES.
+           03 W-CODIGO-CLI-ANT    PIC  9(007)         VALUE ZEROS.
+           03 W-CNPJ-CLI-ANT      PIC  9(014)         VALUE ZEROS.
+           03 W-RAZAO-SOCIAL-ANT  PIC  X(040)         VALUE SPACES.
+           03 W-LATITUDE-CLI-ANT  PIC S9(003)V9(008)  VALUE ZEROS.
+           03 W-LONGITUDE-CLI-ANT PIC S9(003)V9(008)  VALUE ZEROS.
+           03 W-STATUS-CLI-ANT    PIC X(001)          VALUE "A".
+           03 W-INSC-ESTADUAL-ANT PIC  9(012)         VALUE ZEROS.
+           03 W-REGIAO-CLI-ANT    PIC  X(003)         VALUE SPACES.
+
        01  LKS-PARAMETRO.
            05 COMPRIMENTO                PIC S9(04) COMP.
            05 LKS-NUMERO-I               PIC 9(015).
@@ -80,10 +241,38 @@
            05 FILLER                     PIC X(001).
            05 LKS-ACAO                   PIC X(001).
            05 LKS-RETORNO                PIC 9(001).
+           05 LKS-DIGITO-ERRO            PIC 9(001).
+
+       01  W-PARAM-GEO.
+           03 W-GEO-CIDADE               PIC X(030)  VALUE SPACES.
+           03 W-GEO-LATITUDE             PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-GEO-LONGITUDE            PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-GEO-ENCONTRADO           PIC X(001)  VALUE SPACES.
+
+       77 W-CIDADE-CLI            PIC X(030)          VALUE SPACES.
+       77 W-DATA-CADASTRO-ANT     PIC 9(008)          VALUE ZEROS.
+       77 W-BATCH-ANT             PIC 9(016)          VALUE ZEROS.
+
+      *-----------------------------------------------------------
+      * IDENTIFICADOR DO LOTE DE IMPORTACAO, GERADO UMA UNICA VEZ
+      * POR EXECUCAO DE 400-IMPORTACAO E GRAVADO EM BATCH-IMPORTACAO
+      * DE CADA CLIENTE INCLUIDO NAQUELA RODADA - PERMITE DESFAZER
+      * (480-DESFAZER-IMPORTACAO) TODOS OS REGISTROS DE UM LOTE.
+      *-----------------------------------------------------------
+       01  W-BATCH-ID-GRUPO.
+           03 W-BATCH-DATA        PIC 9(008).
+           03 W-BATCH-HORA        PIC 9(008).
+       01  W-BATCH-ID REDEFINES W-BATCH-ID-GRUPO PIC 9(016).
+
+       77 W-BATCH-DESFAZER        PIC 9(016)          VALUE ZEROS.
+       77 W-QTD-DESFEITOS         PIC 9(009)          VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-OPERADOR-ID                PIC X(008).
 
        SCREEN SECTION.
 
-       01 MENU.
+       01 TELA-MENU.
           02 BLANK SCREEN.
           02 LINE 01 COL 01 VALUE "=====================================
       -"========================================".
@@ -96,7 +285,10 @@
           02 LINE 08 COL 10 VALUE "(2) ALTERAR".
           02 LINE 09 COL 10 VALUE "(3) EXCLUIR".
           02 LINE 10 COL 10 VALUE "(4) IMPORTAR".
-          02 LINE 11 COL 10 VALUE "(9) VOLTAR AO MENU".
+          02 LINE 11 COL 10 VALUE "(5) REATIVAR".
+          02 LINE 12 COL 10 VALUE "(6) CORRIGIR COORDENADAS EM LOTE".
+          02 LINE 13 COL 10 VALUE "(7) DESFAZER IMPORTACAO".
+          02 LINE 14 COL 10 VALUE "(9) VOLTAR AO MENU".
           02 LINE 15 COL 10 "OPCAO DESEJADA: (.)".
           02 LINE 15 COL 27 PIC 9 TO WOPCAO AUTO.              
           02 LINE 19 COL 10, PIC X(040) FROM WMSG.
@@ -122,8 +314,17 @@
           02 LINE 10 COL 26, PIC -ZZ9,99999999 TO W-LATITUDE-CLI.
           02 LINE 11 COL 10 VALUE "LONGITUDE     :".
           02 LINE 11 COL 26, PIC -ZZ9,99999999 TO W-LONGITUDE-CLI.
-          02 LINE 15 COL 10 "CONFIRMA A INCLUSAO? (S/N): (.)".
-          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.          
+          02 LINE 12 COL 10 VALUE "INSC ESTADUAL :".
+          02 LINE 12 COL 26, PIC 999999999999 TO W-INSC-ESTADUAL.
+          02 LINE 13 COL 10 VALUE "REGIAO        :".
+          02 LINE 13 COL 26, PIC XXX TO W-REGIAO-CLI.
+          02 LINE 14 COL 10 VALUE "CIDADE (GEOCODIFICACAO):".
+          02 LINE 14 COL 35, PIC X(030) TO W-CIDADE-CLI.
+          02 LINE 15 COL 10 VALUE
+             "(SE NAO SOUBER A LAT/LONG, DEIXE-AS ZERADAS E INFORME A
+      -"CIDADE)".
+          02 LINE 16 COL 10 "CONFIRMA A INCLUSAO? (S/N): (.)".
+          02 LINE 16 COL 39, PIC X TO W-CONFIRMA.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
 
@@ -148,6 +349,11 @@
           02 LINE 11 COL 10 VALUE "LONGITUDE     :".
           02 LINE 11 COL 26, PIC -ZZ9,99999999 USING W-LONGITUDE-CLI
                                               AUTO.
+          02 LINE 12 COL 10 VALUE "INSC ESTADUAL :".
+          02 LINE 12 COL 26, PIC 999999999999 USING W-INSC-ESTADUAL
+                                              AUTO.
+          02 LINE 13 COL 10 VALUE "REGIAO        :".
+          02 LINE 13 COL 26, PIC XXX USING W-REGIAO-CLI AUTO.
           02 LINE 15 COL 10 "CONFIRMA A ALTERACAO? (S/N): (.)".
           02 LINE 15 COL 40, PIC X TO W-CONFIRMA AUTO.          
           02 LINE 21 COL 01 VALUE "=====================================
@@ -177,6 +383,26 @@
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
 
+       01 REATIVACAO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "REATIVACAO DE CLIENTE".
+          02 LINE 07 COL 10 VALUE "CODIGO CLIENTE:".
+          02 LINE 07 COL 26, PIC ZZZZZZ9 FROM W-CODIGO-CLI.
+          02 LINE 08 COL 10 VALUE "CNPJ          :".
+          02 LINE 08 COL 26, PIC 99999999999999 FROM W-CNPJ-CLI.
+          02 LINE 09 COL 10 VALUE "RAZAO SOCIAL  :".
+          02 LINE 09 COL 26, PIC X(040) FROM W-RAZAO-SOCIAL.
+          02 LINE 15 COL 10 "CONFIRMA A REATIVACAO? (S/N): (.)".
+          02 LINE 15 COL 42, PIC X TO W-CONFIRMA AUTO.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
        01 BUSCAR AUTO.
           02 BLANK SCREEN.
           02 LINE 01 COL 01 VALUE "=====================================
@@ -219,19 +445,63 @@
           02 LINE 05 COL 10 VALUE "IMPORTACAO CLIENTE".
           02 LINE 07 COL 10 VALUE "INFORMAR ARQUIVO PARA IMPORTACAO:".
           02 LINE 07 COL 44, PIC X(020) TO W-LABEL-IMP.
+          02 LINE 09 COL 10 VALUE "FORMATO (F-FIXO / C-CSV):".
+          02 LINE 09 COL 37, PIC X TO W-FORMATO-IMP.
           02 LINE 15 COL 10 VALUE "CONFIRMA A IMPORTACAO? (S/N): (.)".
-          02 LINE 15 COL 41, PIC X TO W-CONFIRMA.      
+          02 LINE 15 COL 41, PIC X TO W-CONFIRMA.
+          02 LINE 17 COL 10 VALUE "LOTE:".
+          02 LINE 17 COL 16, PIC 9(016) FROM W-BATCH-ID.
           02 LINE 19 COL 10 VALUE "MSG:".
           02 LINE 19 COL 15, PIC X(040) FROM WMSG.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
 
-       PROCEDURE DIVISION.
+       01 CORRECAO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "CORRECAO EM LOTE DE COORDENADAS".
+          02 LINE 07 COL 10 VALUE "INFORMAR ARQUIVO DE CORRECAO:".
+          02 LINE 07 COL 41, PIC X(020) TO W-LABEL-COR.
+          02 LINE 15 COL 10 VALUE "CONFIRMA A CORRECAO? (S/N): (.)".
+          02 LINE 15 COL 41, PIC X TO W-CONFIRMA.
+          02 LINE 19 COL 10 VALUE "MSG:".
+          02 LINE 19 COL 15, PIC X(040) FROM WMSG.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 DESFAZER AUTO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "DESFAZER IMPORTACAO POR LOTE".
+          02 LINE 07 COL 10 VALUE "INFORMAR NUMERO DO LOTE:".
+          02 LINE 07 COL 35, PIC 9(016) TO W-BATCH-DESFAZER.
+          02 LINE 15 COL 10 VALUE "CONFIRMA O DESFAZIMENTO? (S/N): (.)".
+          02 LINE 15 COL 44, PIC X TO W-CONFIRMA.
+          02 LINE 19 COL 10 VALUE "MSG:".
+          02 LINE 19 COL 15, PIC X(040) FROM WMSG.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       PROCEDURE DIVISION USING LK-OPERADOR-ID.
 
        000-INICIO.
 
-           DISPLAY MENU
-           ACCEPT  MENU
+           IF LK-OPERADOR-ID NOT EQUAL SPACES
+              MOVE LK-OPERADOR-ID TO W-OPERADOR-ID
+           END-IF
+
+           DISPLAY TELA-MENU
+           ACCEPT  TELA-MENU
 
            EVALUATE WOPCAO
              WHEN 1
@@ -246,6 +516,14 @@
                   UNTIL WSAIR NOT EQUAL ZEROS
              WHEN 4
                 PERFORM 400-IMPORTACAO
+             WHEN 5
+                MOVE ZEROS TO WSAIR
+                PERFORM 350-REATIVACAO
+                  UNTIL WSAIR NOT EQUAL ZEROS
+             WHEN 6
+                PERFORM 450-CORRECAO-COORDENADAS
+             WHEN 7
+                PERFORM 480-DESFAZER-IMPORTACAO
              WHEN 9
                 GOBACK
            END-EVALUATE
@@ -257,16 +535,38 @@
            DISPLAY  INCLUSAO
            ACCEPT   INCLUSAO
 
+           PERFORM 150-GEOCODIFICAR
+
            IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
               OPEN I-O ARQ-CLIENTE
 
               MOVE W-CNPJ-CLI TO W-CNPJ
+              MOVE W-INSC-ESTADUAL TO W-IE
               MOVE W-ARQ-CLIENTE-REG TO ARQ-CLIENTE-REG
+              SET CLIENTE-ATIVO TO TRUE
+              MOVE ZEROS TO BATCH-IMPORTACAO
+
+              ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+              MOVE DATA-CADASTRO TO DATA-ULTIMA-ALTERACAO
 
               PERFORM 500-VALIDAR
 
               IF LKS-RETORNO EQUAL 0
                  WRITE ARQ-CLIENTE-REG
+
+                 SET AUD-OP-INCLUSAO TO TRUE
+                 MOVE COD-CLIENTE       TO AUD-COD-CLIENTE
+                 MOVE ZEROS             TO AUD-CNPJ-ANTES
+                 MOVE CNPJ              TO AUD-CNPJ-DEPOIS
+                 MOVE SPACES            TO AUD-RAZAO-ANTES
+                 MOVE RAZAO-SOCIAL      TO AUD-RAZAO-DEPOIS
+                 MOVE ZEROS             TO AUD-LATITUDE-ANTES
+                 MOVE LATITUDE-CLIENTE  TO AUD-LATITUDE-DEPOIS
+                 MOVE ZEROS             TO AUD-LONGITUDE-ANTES
+                 MOVE LONGITUDE-CLIENTE TO AUD-LONGITUDE-DEPOIS
+                 MOVE SPACES            TO AUD-STATUS-ANTES
+                 MOVE STATUS-CLIENTE    TO AUD-STATUS-DEPOIS
+                 PERFORM 700-GRAVAR-AUDITORIA
               END-IF
 
               CLOSE ARQ-CLIENTE
@@ -274,6 +574,30 @@
 
            PERFORM 000-INICIO.
 
+      * QUANDO O OPERADOR NAO TEM A LATITUDE/LONGITUDE EXATA DO
+      * CLIENTE EM MAOS, ELE PODE INFORMAR APENAS A CIDADE E O
+      * PROGRAMA RESOLVE AS COORDENADAS PELA BASE DE GEOCODIFICACAO.
+       150-GEOCODIFICAR.
+
+           IF W-LATITUDE-CLI  EQUAL ZEROS AND
+              W-LONGITUDE-CLI EQUAL ZEROS AND
+              W-CIDADE-CLI    NOT EQUAL SPACES
+
+              MOVE W-CIDADE-CLI TO W-GEO-CIDADE
+
+              CALL 'GEOCODIFICA' USING W-PARAM-GEO
+
+              IF W-GEO-ENCONTRADO EQUAL "S"
+                 MOVE W-GEO-LATITUDE  TO W-LATITUDE-CLI
+                 MOVE W-GEO-LONGITUDE TO W-LONGITUDE-CLI
+                 MOVE "COORDENADAS OBTIDAS PELA CIDADE INFORMADA"
+                   TO WMSG
+              ELSE
+                 MOVE "CIDADE NAO ENCONTRADA NA BASE DE GEOCODIFICACAO"
+                   TO WMSG
+              END-IF
+           END-IF.
+
        200-ALTERACAO.
 
            OPEN I-O ARQ-CLIENTE
@@ -284,11 +608,11 @@
            MOVE    W-CODIGO-CLI    TO COD-CLIENTE
 
            READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+             WITH LOCK
              KEY IS COD-CLIENTE
-           
+
            IF FS-CLIENTE NOT EQUAL "00"
-              MOVE "CODIGO DE CLIENTE NAO LOCALIZADO"
-                TO WMSG
+              PERFORM 360-MSG-ERRO-ACESSO
               DISPLAY MENSAGEM
               ACCEPT  MENSAGEM
 
@@ -299,20 +623,52 @@
                    TO WMSG
               END-IF
            ELSE
+              MOVE W-ARQ-CLIENTE-REG TO W-CLIENTE-ANTES
+
               DISPLAY ALTERACAO
               ACCEPT  ALTERACAO
-           
+
               IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+                 MOVE DATA-CADASTRO     TO W-DATA-CADASTRO-ANT
+                 MOVE BATCH-IMPORTACAO  TO W-BATCH-ANT
                  INITIALIZE ARQ-CLIENTE-REG
 
-                  MOVE W-CODIGO-CLI      TO COD-CLIENTE 
+                  MOVE W-CODIGO-CLI      TO COD-CLIENTE
                   MOVE W-CNPJ-CLI        TO CNPJ
                   MOVE W-RAZAO-SOCIAL    TO RAZAO-SOCIAL
                   MOVE W-LATITUDE-CLI    TO LATITUDE-CLIENTE
                   MOVE W-LONGITUDE-CLI   TO LONGITUDE-CLIENTE
-           
+                  MOVE W-STATUS-CLI      TO STATUS-CLIENTE
+                  MOVE W-INSC-ESTADUAL   TO INSC-ESTADUAL-CLIENTE
+                  MOVE W-REGIAO-CLI      TO REGIAO-CLIENTE
+                  MOVE W-DATA-CADASTRO-ANT
+                    TO DATA-CADASTRO
+                  MOVE W-BATCH-ANT
+                    TO BATCH-IMPORTACAO
+                  ACCEPT DATA-ULTIMA-ALTERACAO FROM DATE YYYYMMDD
+
                   REWRITE ARQ-CLIENTE-REG
+
+                  UNLOCK ARQ-CLIENTE
+
+                  SET AUD-OP-ALTERACAO   TO TRUE
+                  MOVE COD-CLIENTE       TO AUD-COD-CLIENTE
+                  MOVE W-CNPJ-CLI-ANT    TO AUD-CNPJ-ANTES
+                  MOVE CNPJ              TO AUD-CNPJ-DEPOIS
+                  MOVE W-RAZAO-SOCIAL-ANT
+                    TO AUD-RAZAO-ANTES
+                  MOVE RAZAO-SOCIAL      TO AUD-RAZAO-DEPOIS
+                  MOVE W-LATITUDE-CLI-ANT
+                    TO AUD-LATITUDE-ANTES
+                  MOVE LATITUDE-CLIENTE  TO AUD-LATITUDE-DEPOIS
+                  MOVE W-LONGITUDE-CLI-ANT
+                    TO AUD-LONGITUDE-ANTES
+                  MOVE LONGITUDE-CLIENTE TO AUD-LONGITUDE-DEPOIS
+                  MOVE W-STATUS-CLI-ANT  TO AUD-STATUS-ANTES
+                  MOVE STATUS-CLIENTE    TO AUD-STATUS-DEPOIS
+                  PERFORM 700-GRAVAR-AUDITORIA
               ELSE
+                 UNLOCK ARQ-CLIENTE
                  MOVE 9 TO WSAIR
               END-IF
            END-IF
@@ -327,13 +683,13 @@
            ACCEPT  BUSCAR
 
            MOVE W-CODIGO-CLI TO COD-CLIENTE
-       
+
            READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+             WITH LOCK
                 KEY IS COD-CLIENTE
-           
+
            IF FS-CLIENTE NOT EQUAL "00"
-              MOVE "CODIGO DE CLIENTE NAO LOCALIZADO"
-                TO WMSG
+              PERFORM 360-MSG-ERRO-ACESSO
               DISPLAY MENSAGEM
               ACCEPT  MENSAGEM
 
@@ -344,21 +700,146 @@
                    TO WMSG
               END-IF
            ELSE
-              DISPLAY EXCLUSAO
-              ACCEPT  EXCLUSAO
-           
-              IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
-                 DELETE ARQ-CLIENTE RECORD
+              IF CLIENTE-INATIVO
+                 UNLOCK ARQ-CLIENTE
+
+                 MOVE "CLIENTE JA ESTA INATIVO"
+                   TO WMSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WSAIR
+                 ELSE
+                    MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                      TO WMSG
+                 END-IF
               ELSE
+                 DISPLAY EXCLUSAO
+                 ACCEPT  EXCLUSAO
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+                    SET CLIENTE-INATIVO TO TRUE
+                    REWRITE ARQ-CLIENTE-REG
+
+                    UNLOCK ARQ-CLIENTE
+
+                    SET AUD-OP-EXCLUSAO    TO TRUE
+                    MOVE COD-CLIENTE       TO AUD-COD-CLIENTE
+                    MOVE CNPJ              TO AUD-CNPJ-ANTES
+                    MOVE CNPJ              TO AUD-CNPJ-DEPOIS
+                    MOVE RAZAO-SOCIAL      TO AUD-RAZAO-ANTES
+                    MOVE RAZAO-SOCIAL      TO AUD-RAZAO-DEPOIS
+                    MOVE LATITUDE-CLIENTE  TO AUD-LATITUDE-ANTES
+                    MOVE LATITUDE-CLIENTE  TO AUD-LATITUDE-DEPOIS
+                    MOVE LONGITUDE-CLIENTE TO AUD-LONGITUDE-ANTES
+                    MOVE LONGITUDE-CLIENTE TO AUD-LONGITUDE-DEPOIS
+                    MOVE "A"               TO AUD-STATUS-ANTES
+                    MOVE STATUS-CLIENTE    TO AUD-STATUS-DEPOIS
+                    PERFORM 700-GRAVAR-AUDITORIA
+                 ELSE
+                    UNLOCK ARQ-CLIENTE
+                    MOVE 9 TO WSAIR
+                 END-IF
+              END-IF
+           END-IF
+
+           CLOSE ARQ-CLIENTE.
+
+       350-REATIVACAO.
+
+           OPEN I-O ARQ-CLIENTE
+
+           DISPLAY BUSCAR
+           ACCEPT  BUSCAR
+
+           MOVE W-CODIGO-CLI TO COD-CLIENTE
+
+           READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+             WITH LOCK
+                KEY IS COD-CLIENTE
+
+           IF FS-CLIENTE NOT EQUAL "00"
+              PERFORM 360-MSG-ERRO-ACESSO
+              DISPLAY MENSAGEM
+              ACCEPT  MENSAGEM
+
+              IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
                  MOVE 9 TO WSAIR
+              ELSE
+                 MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                   TO WMSG
+              END-IF
+           ELSE
+              IF CLIENTE-ATIVO
+                 UNLOCK ARQ-CLIENTE
+
+                 MOVE "CLIENTE JA ESTA ATIVO"
+                   TO WMSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WSAIR
+                 ELSE
+                    MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                      TO WMSG
+                 END-IF
+              ELSE
+                 DISPLAY REATIVACAO
+                 ACCEPT  REATIVACAO
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+                    SET CLIENTE-ATIVO TO TRUE
+                    REWRITE ARQ-CLIENTE-REG
+
+                    UNLOCK ARQ-CLIENTE
+
+                    SET AUD-OP-REATIVACAO  TO TRUE
+                    MOVE COD-CLIENTE       TO AUD-COD-CLIENTE
+                    MOVE CNPJ              TO AUD-CNPJ-ANTES
+                    MOVE CNPJ              TO AUD-CNPJ-DEPOIS
+                    MOVE RAZAO-SOCIAL      TO AUD-RAZAO-ANTES
+                    MOVE RAZAO-SOCIAL      TO AUD-RAZAO-DEPOIS
+                    MOVE LATITUDE-CLIENTE  TO AUD-LATITUDE-ANTES
+                    MOVE LATITUDE-CLIENTE  TO AUD-LATITUDE-DEPOIS
+                    MOVE LONGITUDE-CLIENTE TO AUD-LONGITUDE-ANTES
+                    MOVE LONGITUDE-CLIENTE TO AUD-LONGITUDE-DEPOIS
+                    MOVE "I"               TO AUD-STATUS-ANTES
+                    MOVE STATUS-CLIENTE    TO AUD-STATUS-DEPOIS
+                    PERFORM 700-GRAVAR-AUDITORIA
+                 ELSE
+                    UNLOCK ARQ-CLIENTE
+                    MOVE 9 TO WSAIR
+                 END-IF
               END-IF
            END-IF
 
            CLOSE ARQ-CLIENTE.
 
+      * MONTA A MENSAGEM DE ERRO CONFORME O FILE STATUS RETORNADO PELA
+      * LEITURA DO CLIENTE, DISTINGUINDO CODIGO INEXISTENTE DE REGISTRO
+      * BLOQUEADO POR OUTRO USUARIO E DE ERRO DE E/S PROPRIAMENTE DITO.
+       360-MSG-ERRO-ACESSO.
+           EVALUATE FS-CLIENTE
+              WHEN "23"
+                 MOVE "CODIGO DE CLIENTE NAO LOCALIZADO"
+                   TO WMSG
+              WHEN "51"
+                 MOVE "CLIENTE BLOQUEADO POR OUTRO USUARIO - TENTE NOV
+      -"AMENTE"
+                   TO WMSG
+              WHEN OTHER
+                 STRING "ERRO ACESSO ARQUIVO CLIENTES - FS="
+                        FS-CLIENTE
+                   INTO WMSG
+           END-EVALUATE.
+
        400-IMPORTACAO.
 
            INITIALIZE WCONTADORES
+           INITIALIZE W-BATCH-CNPJ-TAB
+           MOVE ZEROS TO W-QTD-BATCH-CNPJ
 
            DISPLAY IMPORTACAO
            ACCEPT  IMPORTACAO
@@ -369,80 +850,377 @@
               IF W-LABEL-IMP EQUAL SPACES
                  MOVE "INFORME NOME DO ARQUIVO" TO WMSG
                  PERFORM 400-IMPORTACAO
+              ELSE
+                 OPEN INPUT IMP-CLIENTE
+
+                 IF FS-IMP-CLIENTE NOT EQUAL "00"
+                    MOVE "ARQUIVO NAO LOCALIZADO" TO WMSG
+                 ELSE
+                    OPEN I-O ARQ-CLIENTE
+                    OPEN OUTPUT REJ-CLIENTE
+                    WRITE REJ-REGISTRO FROM WCAB-REJ
+
+                    ACCEPT W-BATCH-DATA FROM DATE YYYYMMDD
+                    ACCEPT W-BATCH-HORA FROM TIME
+
+                    IF W-FORMATO-CSV
+                       READ IMP-CLIENTE
+                    END-IF
+
+                    PERFORM UNTIL FS-IMP-CLIENTE NOT EQUAL "00"
+                       READ IMP-CLIENTE
+
+                       IF FS-IMP-CLIENTE EQUAL ZEROS
+                        IF W-FORMATO-CSV
+                           AND IMP-CLIENTE-CSV (1:19)
+                               EQUAL W-CSV-MARCA-RODAPE
+                          CONTINUE
+                        ELSE
+                          ADD 1 TO WLIDOS
+
+                          IF W-FORMATO-CSV
+                             PERFORM 405-LER-CSV
+                          ELSE
+                             MOVE IMP-CNPJ TO W-CNPJ
+                             MOVE IMP-INSC-ESTADUAL TO W-IE
+                             MOVE IMP-COD-CLIENTE  TO COD-CLIENTE
+                             MOVE IMP-CNPJ         TO CNPJ
+                             MOVE IMP-RAZAO-SOCIAL TO RAZAO-SOCIAL
+                             MOVE IMP-INSC-ESTADUAL
+                               TO INSC-ESTADUAL-CLIENTE
+                             MOVE IMP-REGIAO        TO REGIAO-CLIENTE
+                             SET CLIENTE-ATIVO     TO TRUE
+                             MOVE W-BATCH-ID        TO BATCH-IMPORTACAO
+
+                             COMPUTE LATITUDE-CLIENTE  =
+                                     IMP-LATITUDE  / 100000000
+                             COMPUTE LONGITUDE-CLIENTE =
+                                     IMP-LONGITUDE / 100000000
+
+                             IF IMP-SINAL-LAT = "-"
+                                COMPUTE LATITUDE-CLIENTE =
+                                        LATITUDE-CLIENTE * -1
+                             END-IF
+                             IF IMP-SINAL-LON = "-"
+                                COMPUTE LONGITUDE-CLIENTE =
+                                        LONGITUDE-CLIENTE * -1
+                             END-IF
+                          END-IF
+
+                          MOVE COD-CLIENTE TO W-IMPORT-COD-CLIENTE
+                          MOVE CNPJ        TO W-IMPORT-CNPJ
+
+                          PERFORM 406-VERIFICAR-CNPJ-LOTE
+
+                          IF W-CNPJ-E-DUPLICADO
+                             MOVE 1 TO LKS-RETORNO
+                             STRING "CNPJ DUPLICADO - LINHA: "
+                                    W-LINHA-CNPJ-DUPLICADO
+                               INTO W-MOTIVO-REJEICAO
+                          ELSE
+                             PERFORM 500-VALIDAR
+                          END-IF
+
+                          IF LKS-RETORNO EQUAL 0
+                             WRITE ARQ-CLIENTE-REG
+                             ADD 1 TO WGRAVADOS
+                          ELSE
+                             ADD 1 TO WREJEITADOS
+                             MOVE W-IMPORT-COD-CLIENTE
+                               TO WDET-REJ-COD-CLIENTE
+                             MOVE W-IMPORT-CNPJ TO WDET-REJ-CNPJ
+                             MOVE W-MOTIVO-REJEICAO TO WDET-REJ-MOTIVO
+                             WRITE REJ-REGISTRO FROM WDET-REJ
+                          END-IF
+                        END-IF
+                       END-IF
+                    END-PERFORM
+
+                    STRING "L:"
+                           WLIDOS
+                           "/G:"
+                           WGRAVADOS
+                           "/R:"
+                           WREJEITADOS
+                      INTO WMSG
+
+                    CLOSE ARQ-CLIENTE
+                    CLOSE IMP-CLIENTE
+                    CLOSE REJ-CLIENTE
+                 END-IF
               END-IF
+           END-IF.
+
+      * MONTA ARQ-CLIENTE-REG A PARTIR DE UMA LINHA NO LAYOUT
+      * DELIMITADO POR ";" (O MESMO QUE RELCLIENTE EXPORTA), EM VEZ DO
+      * LAYOUT POSICIONAL FIXO. O ARQUIVO CSV NAO TRAZ INSC ESTADUAL
+      * NEM REGIAO - FICAM ZERADA/EM BRANCO PARA AJUSTE POSTERIOR VIA
+      * 200-ALTERACAO.
+       405-LER-CSV.
+           UNSTRING IMP-CLIENTE-CSV DELIMITED BY ";"
+             INTO W-CSV-COD-TXT
+                  W-CSV-CNPJ-TXT
+                  W-CSV-RAZAO-TXT
+                  W-CSV-LAT-TXT
+                  W-CSV-LON-TXT
+           END-UNSTRING
+
+           MOVE W-CSV-COD-TXT     TO COD-CLIENTE
+           MOVE W-CSV-CNPJ-TXT    TO CNPJ
+           MOVE CNPJ              TO W-CNPJ
+           MOVE W-CSV-RAZAO-TXT   TO RAZAO-SOCIAL
+           MOVE ZEROS             TO INSC-ESTADUAL-CLIENTE
+           MOVE ZEROS             TO W-IE
+           MOVE SPACES            TO REGIAO-CLIENTE
+           SET CLIENTE-ATIVO      TO TRUE
+           MOVE W-BATCH-ID        TO BATCH-IMPORTACAO
+
+           MOVE W-CSV-LAT-ED      TO LATITUDE-CLIENTE
+           MOVE W-CSV-LON-ED      TO LONGITUDE-CLIENTE.
+
+      * PROCURA O CNPJ DO REGISTRO CORRENTE NA TABELA DE CNPJS JA
+      * LIDOS NESTE LOTE (W-BATCH-CNPJ-TAB) E, SE NAO FOR DUPLICADO,
+      * REGISTRA-O NA TABELA PARA CONFERENCIA DAS PROXIMAS LINHAS.
+       406-VERIFICAR-CNPJ-LOTE.
+
+           SET W-CNPJ-NAO-DUPLICADO TO TRUE
+           MOVE ZEROS TO W-LINHA-CNPJ-DUPLICADO
+           MOVE ZEROS TO W-IDX-BATCH-CNPJ
+
+           PERFORM 407-PROCURAR-CNPJ-LOTE
+              VARYING W-IDX-BATCH-CNPJ FROM 1 BY 1
+              UNTIL W-IDX-BATCH-CNPJ GREATER W-QTD-BATCH-CNPJ
+                 OR W-CNPJ-E-DUPLICADO
+
+           IF W-CNPJ-NAO-DUPLICADO
+              AND W-QTD-BATCH-CNPJ LESS 5000
+              ADD 1 TO W-QTD-BATCH-CNPJ
+              MOVE CNPJ   TO W-BATCH-CNPJ       (W-QTD-BATCH-CNPJ)
+              MOVE WLIDOS TO W-BATCH-CNPJ-LINHA (W-QTD-BATCH-CNPJ)
+           END-IF.
+
+       407-PROCURAR-CNPJ-LOTE.
+           IF W-BATCH-CNPJ (W-IDX-BATCH-CNPJ) EQUAL CNPJ
+              SET W-CNPJ-E-DUPLICADO TO TRUE
+              MOVE W-BATCH-CNPJ-LINHA (W-IDX-BATCH-CNPJ)
+                TO W-LINHA-CNPJ-DUPLICADO
+           END-IF.
+
+      * CORRECAO EM LOTE DE LATITUDE/LONGITUDE, MODELADA NA MESMA
+      * ESTRUTURA DA 400-IMPORTACAO - APLICA APENAS AS COORDENADAS
+      * NOS CLIENTES JA CADASTRADOS INFORMADOS NO ARQUIVO DE CORRECAO,
+      * SEM EXIGIR CONSULTA/CONFIRMACAO INDIVIDUAL DE CADA REGISTRO.
+       450-CORRECAO-COORDENADAS.
+
+           INITIALIZE WCONTADORES
 
-              OPEN INPUT IMP-CLIENTE
+           DISPLAY CORRECAO
+           ACCEPT  CORRECAO
 
-              IF FS-IMP-CLIENTE NOT EQUAL "00"
-                 MOVE "ARQUIVO NAO LOCALIZADO" TO WMSG
+           MOVE SPACES TO WMSG
+
+           IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+              IF W-LABEL-COR EQUAL SPACES
+                 MOVE "INFORME NOME DO ARQUIVO" TO WMSG
+                 PERFORM 450-CORRECAO-COORDENADAS
               ELSE
-                 OPEN I-O ARQ-CLIENTE        
-              
-                 PERFORM UNTIL FS-IMP-CLIENTE NOT EQUAL "00"
-                    READ IMP-CLIENTE
-
-                    IF FS-IMP-CLIENTE EQUAL ZEROS
-                       ADD 1 TO WLIDOS
-                       MOVE IMP-CNPJ TO W-CNPJ
-                       MOVE IMP-COD-CLIENTE  TO COD-CLIENTE
-                       MOVE IMP-CNPJ         TO CNPJ
-                       MOVE IMP-RAZAO-SOCIAL TO RAZAO-SOCIAL
-
-                       COMPUTE LATITUDE-CLIENTE  =
-                               IMP-LATITUDE  / 100000000
-                       COMPUTE LONGITUDE-CLIENTE =
-                               IMP-LONGITUDE / 100000000
-
-                       IF IMP-SINAL-LAT = "-"
-                          COMPUTE LATITUDE-CLIENTE =
-                                  LATITUDE-CLIENTE * -1
-                       END-IF
-                       IF IMP-SINAL-LON = "-"
-                          COMPUTE LONGITUDE-CLIENTE =
-                                  LONGITUDE-CLIENTE * -1
-                       END-IF
-       
-                       PERFORM 500-VALIDAR
+                 OPEN INPUT COR-CLIENTE
+
+                 IF FS-COR-CLIENTE NOT EQUAL "00"
+                    MOVE "ARQUIVO NAO LOCALIZADO" TO WMSG
+                 ELSE
+                    OPEN I-O ARQ-CLIENTE
+                    OPEN OUTPUT REJ-CLIENTE
+                    WRITE REJ-REGISTRO FROM WCAB-REJ
+
+                    PERFORM UNTIL FS-COR-CLIENTE NOT EQUAL "00"
+                       READ COR-CLIENTE
 
-                       IF LKS-RETORNO EQUAL 0
-                          WRITE ARQ-CLIENTE-REG
-                          ADD 1 TO WGRAVADOS
+                       IF FS-COR-CLIENTE EQUAL ZEROS
+                          ADD 1 TO WLIDOS
+                          PERFORM 460-APLICAR-CORRECAO
                        END-IF
-                    END-IF
-                 END-PERFORM
-           
-                 STRING "LIDOS: "
-                        WLIDOS
-                        " / GRAVADOS: "
-                        WGRAVADOS
-                   INTO WMSG
+                    END-PERFORM
+
+                    STRING "L:"
+                           WLIDOS
+                           "/G:"
+                           WGRAVADOS
+                           "/R:"
+                           WREJEITADOS
+                      INTO WMSG
+
+                    CLOSE ARQ-CLIENTE
+                    CLOSE COR-CLIENTE
+                    CLOSE REJ-CLIENTE
+                 END-IF
+              END-IF
+           END-IF.
+
+      * APLICA A NOVA LATITUDE/LONGITUDE NO CLIENTE CORRESPONDENTE,
+      * OU REJEITA O REGISTRO DE CORRECAO SE O CODIGO NAO EXISTIR.
+       460-APLICAR-CORRECAO.
+           MOVE COR-COD-CLIENTE TO COD-CLIENTE
+
+           READ ARQ-CLIENTE RECORD KEY IS COD-CLIENTE
+
+           IF FS-CLIENTE NOT EQUAL "00"
+              ADD 1 TO WREJEITADOS
+              MOVE COR-COD-CLIENTE  TO WDET-REJ-COD-CLIENTE
+              MOVE ZEROS            TO WDET-REJ-CNPJ
+              MOVE "CODIGO DE CLIENTE NAO LOCALIZADO"
+                TO WDET-REJ-MOTIVO
+              WRITE REJ-REGISTRO FROM WDET-REJ
+           ELSE
+              COMPUTE LATITUDE-CLIENTE  =
+                      COR-LATITUDE  / 100000000
+              COMPUTE LONGITUDE-CLIENTE =
+                      COR-LONGITUDE / 100000000
+
+              IF COR-SINAL-LAT = "-"
+                 COMPUTE LATITUDE-CLIENTE =
+                         LATITUDE-CLIENTE * -1
+              END-IF
+              IF COR-SINAL-LON = "-"
+                 COMPUTE LONGITUDE-CLIENTE =
+                         LONGITUDE-CLIENTE * -1
+              END-IF
+
+              ACCEPT DATA-ULTIMA-ALTERACAO FROM DATE YYYYMMDD
+
+              REWRITE ARQ-CLIENTE-REG
+              ADD 1 TO WGRAVADOS
+           END-IF.
+
+      * DESFAZ UM LOTE DE IMPORTACAO INTEIRO, INATIVANDO TODO CLIENTE
+      * AINDA ATIVO CUJO BATCH-IMPORTACAO CONFIRA COM O LOTE INFORMADO
+      * - NAO HA DELETE FISICO NESTE SISTEMA, A INATIVACAO SEGUE O
+      * MESMO CAMINHO DE 300-EXCLUSAO (INCLUSIVE A AUDITORIA).
+       480-DESFAZER-IMPORTACAO.
+
+           MOVE ZEROS TO W-QTD-DESFEITOS
+           MOVE SPACES TO WMSG
+
+           DISPLAY DESFAZER
+           ACCEPT  DESFAZER
+
+           IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+              IF W-BATCH-DESFAZER EQUAL ZEROS
+                 MOVE "INFORME O NUMERO DO LOTE" TO WMSG
+                 PERFORM 480-DESFAZER-IMPORTACAO
+              ELSE
+                 OPEN I-O ARQ-CLIENTE
+
+                 READ ARQ-CLIENTE NEXT
+                 PERFORM 485-VERIFICAR-LOTE
+                   UNTIL FS-CLIENTE NOT EQUAL "00"
 
                  CLOSE ARQ-CLIENTE
-                 CLOSE IMP-CLIENTE
+
+                 STRING "REGISTROS DESFEITOS: " W-QTD-DESFEITOS
+                   INTO WMSG
               END-IF
-           END-IF.   
+           END-IF.
+
+       485-VERIFICAR-LOTE.
+           IF BATCH-IMPORTACAO EQUAL W-BATCH-DESFAZER
+              AND CLIENTE-ATIVO
+              SET CLIENTE-INATIVO TO TRUE
+              REWRITE ARQ-CLIENTE-REG
+
+              SET AUD-OP-EXCLUSAO     TO TRUE
+              MOVE COD-CLIENTE        TO AUD-COD-CLIENTE
+              MOVE CNPJ               TO AUD-CNPJ-ANTES
+              MOVE CNPJ               TO AUD-CNPJ-DEPOIS
+              MOVE RAZAO-SOCIAL       TO AUD-RAZAO-ANTES
+              MOVE RAZAO-SOCIAL       TO AUD-RAZAO-DEPOIS
+              MOVE LATITUDE-CLIENTE   TO AUD-LATITUDE-ANTES
+              MOVE LATITUDE-CLIENTE   TO AUD-LATITUDE-DEPOIS
+              MOVE LONGITUDE-CLIENTE  TO AUD-LONGITUDE-ANTES
+              MOVE LONGITUDE-CLIENTE  TO AUD-LONGITUDE-DEPOIS
+              MOVE "A"                TO AUD-STATUS-ANTES
+              MOVE STATUS-CLIENTE     TO AUD-STATUS-DEPOIS
+              PERFORM 700-GRAVAR-AUDITORIA
+
+              ADD 1 TO W-QTD-DESFEITOS
+           END-IF
+
+           READ ARQ-CLIENTE NEXT.
 
        500-VALIDAR.
 
-           MOVE 0 TO LKS-RETORNO   
+           MOVE 0 TO LKS-RETORNO
+           MOVE SPACES TO W-MOTIVO-REJEICAO
            MOVE W-CNPJ TO LKS-NUMERO-I
            MOVE "CGC" TO LKS-TIPO-CALCULO
            MOVE "V" TO LKS-ACAO
 
            CALL 'CALCDIGITO' USING LKS-PARAMETRO
-           
+
+           IF LKS-RETORNO NOT EQUAL 0
+              EVALUATE LKS-DIGITO-ERRO
+                 WHEN 1
+                    MOVE "1O DIGITO VERIFICADOR DO CNPJ INVALIDO"
+                      TO W-MOTIVO-REJEICAO
+                 WHEN 2
+                    MOVE "2O DIGITO VERIFICADOR DO CNPJ INVALIDO"
+                      TO W-MOTIVO-REJEICAO
+                 WHEN OTHER
+                    MOVE "DIGITOS VERIFICADORES DO CNPJ INVALIDOS"
+                      TO W-MOTIVO-REJEICAO
+              END-EVALUATE
+           ELSE
+              IF W-IE NOT EQUAL ZEROS
+                 MOVE W-IE    TO LKS-NUMERO-I
+                 MOVE "IE"    TO LKS-TIPO-CALCULO
+                 MOVE "V"     TO LKS-ACAO
+
+                 CALL 'CALCDIGITO' USING LKS-PARAMETRO
+
+                 IF LKS-RETORNO NOT EQUAL 0
+                    EVALUATE LKS-DIGITO-ERRO
+                       WHEN 1
+                          MOVE "INSC ESTADUAL COM 1O DIGITO INVALIDO"
+                            TO W-MOTIVO-REJEICAO
+                       WHEN 2
+                          MOVE "INSC ESTADUAL COM 2O DIGITO INVALIDO"
+                            TO W-MOTIVO-REJEICAO
+                       WHEN OTHER
+                          MOVE "INSC ESTADUAL COM DIGITOS INVALIDOS"
+                            TO W-MOTIVO-REJEICAO
+                    END-EVALUATE
+                 END-IF
+              END-IF
+           END-IF
+
            IF LKS-RETORNO EQUAL 0
-              READ ARQ-CLIENTE RECORD KEY IS COD-CLIENTE
+              READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+                   KEY IS COD-CLIENTE
 
               IF FS-CLIENTE EQUAL "00"
                  MOVE 1 TO LKS-RETORNO
+                 MOVE "CODIGO DE CLIENTE JA CADASTRADO"
+                   TO W-MOTIVO-REJEICAO
               ELSE
-                 READ ARQ-CLIENTE RECORD KEY IS CNPJ
+                 READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+                      KEY IS CNPJ
 
                  IF FS-CLIENTE EQUAL "00"
                     MOVE 1 TO LKS-RETORNO
+                    MOVE "CNPJ JA CADASTRADO"
+                      TO W-MOTIVO-REJEICAO
                  END-IF
               END-IF
            END-IF.
-      
+
+       700-GRAVAR-AUDITORIA.
+
+           ACCEPT AUD-DATA     FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA     FROM TIME
+           MOVE W-OPERADOR-ID  TO AUD-OPERADOR
+
+           OPEN EXTEND ARQ-AUDCLIENTE
+           WRITE REG-AUDCLIENTE
+           CLOSE ARQ-AUDCLIENTE.
+
        END PROGRAM CADCLIENTE.
\ No newline at end of file
