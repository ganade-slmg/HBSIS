@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * CADDISTRIB.CPY
+      * LAYOUT DO REGISTRO DE DISTRIBUICAO CLIENTE X VENDEDOR
+      * (ARQ-DISTRIB - GERADO PELO FAZDISTRIB)
+      *-----------------------------------------------------------------
+       01  ARQ-DISTRIB-REG.
+           03 D-COD-CLIENTE        PIC 9(007).
+           03 D-COD-VENDEDOR       PIC 9(003).
+           03 DISTANCIA            PIC 9(009)V9(002).
+           03 D-RUN-ID             PIC 9(016).
+           03 D-STATUS-ATRIB       PIC X(001).
+              88 D-ATRIBUIDO          VALUE "A".
+              88 D-NAO-ATRIBUIDO      VALUE "N".
+           03 D-RESERVA OCCURS 2 TIMES.
+              05 D-RESERVA-COD-VENDEDOR PIC 9(003).
+              05 D-RESERVA-DISTANCIA    PIC 9(009)V9(002).
