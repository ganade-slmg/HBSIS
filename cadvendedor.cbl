@@ -23,6 +23,21 @@
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS FS-IMP-VENDEDOR.
 
+           SELECT ARQ-DISTRIB   ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-DISTRIB.
+
+           SELECT OPTIONAL ARQ-AUDVENDEDOR ASSIGN TO "CADVENDEDOR.AUD"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-AUDVENDEDOR.
+
+           SELECT REJ-VENDEDOR  ASSIGN TO "CADVENDEDOR.REJ"
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-REJ-VENDEDOR.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -44,24 +59,170 @@
            03 IMP-LATITUDE         PIC  9(011).
            03 IMP-SINAL-LON        PIC  X.
            03 IMP-LONGITUDE        PIC  9(011).
+           03 IMP-REGIAO           PIC  X(003).
+           03 IMP-MAX-CLIENTES     PIC  9(005).
+
+      *-----------------------------------------------------------
+      * VISAO ALTERNATIVA DO MESMO BUFFER, USADA QUANDO O ARQUIVO DE
+      * IMPORTACAO VEM NO LAYOUT DELIMITADO POR ";" (O MESMO QUE
+      * RELVENDEDOR EXPORTA) EM VEZ DO LAYOUT POSICIONAL FIXO ACIMA.
+      *-----------------------------------------------------------
+       01  IMP-VENDEDOR-CSV REDEFINES IMP-VENDEDOR-REG PIC X(100).
+
+       FD  ARQ-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADDISTRIB'.
+
+       COPY "CADDISTRIB.CPY".
+
+       FD  ARQ-AUDVENDEDOR
+           LABEL RECORD IS STANDARD.
+
+       01  REG-AUDVENDEDOR.
+           03 AUD-OPERADOR          PIC X(008).
+           03 AUD-DATA              PIC 9(008).
+           03 AUD-HORA              PIC 9(008).
+           03 AUD-OPERACAO          PIC X(003).
+              88 AUD-OP-INCLUSAO       VALUE "INC".
+              88 AUD-OP-ALTERACAO      VALUE "ALT".
+              88 AUD-OP-EXCLUSAO       VALUE "EXC".
+              88 AUD-OP-REATIVACAO     VALUE "REA".
+           03 AUD-COD-VENDEDOR      PIC 9(003).
+           03 AUD-CPF-ANTES         PIC 9(011).
+           03 AUD-CPF-DEPOIS        PIC 9(011).
+           03 AUD-NOME-ANTES        PIC X(040).
+           03 AUD-NOME-DEPOIS       PIC X(040).
+           03 AUD-LATITUDE-ANTES    PIC S9(003)V9(008).
+           03 AUD-LATITUDE-DEPOIS   PIC S9(003)V9(008).
+           03 AUD-LONGITUDE-ANTES   PIC S9(003)V9(008).
+           03 AUD-LONGITUDE-DEPOIS  PIC S9(003)V9(008).
+           03 AUD-STATUS-ANTES      PIC X(001).
+           03 AUD-STATUS-DEPOIS     PIC X(001).
+
+       FD  REJ-VENDEDOR.
+       01  REJ-REGISTRO PIC X(100).
 
        WORKING-STORAGE SECTION.
 
-       77 FS-VENDEDOR              PIC X(002) VALUE "00".               
+       77 FS-VENDEDOR              PIC X(002) VALUE "00".
+       77 FS-DISTRIB               PIC X(002) VALUE "00".
+       77 FS-AUDVENDEDOR           PIC X(002) VALUE "00".
+       77 FS-REJ-VENDEDOR          PIC X(002) VALUE "00".
+
+       01  WCAB-REJ                PIC X(100) VALUE
+           "COD VENDEDOR;CPF;MOTIVO DA REJEICAO".
+
+       01  WDET-REJ.
+           03 WDET-REJ-COD-VENDEDOR PIC 9(003)        VALUE ZEROS.
+           03 FILLER                PIC X             VALUE ";".
+           03 WDET-REJ-CPF          PIC 9(011)        VALUE ZEROS.
+           03 FILLER                PIC X             VALUE ";".
+           03 WDET-REJ-MOTIVO       PIC X(040)        VALUE SPACES.
+
+       77 W-MOTIVO-REJEICAO        PIC X(040)         VALUE SPACES.
 
        77 WSAIR                   PIC 9               VALUE ZEROS.
        77 WOPCAO                  PIC 9               VALUE ZEROS.
        77 W-CONFIRMA              PIC X               VALUE SPACES.
 
+       77 W-OPERADOR-ID           PIC X(008)          VALUE "SISTEMA".
+
+       77 W-RUN-ID-MAX             PIC 9(016)         VALUE ZEROS.
+       77 W-QTD-CLIENTES-ASSOC     PIC 9(006)          VALUE ZEROS.
+
+      *-----------------------------------------------------------
+      * TABELA EM MEMORIA COM OS REGISTROS DE CADDISTRIB DA RODADA
+      * ATUAL, USADA POR 600-CONTAR-ASSOC-ATIVAS PARA CONTAR CADA
+      * CLIENTE UMA UNICA VEZ MESMO QUANDO UM REPROCESSAMENTO
+      * INDIVIDUAL TIVER GRAVADO MAIS DE UMA LINHA SUA NA MESMA
+      * RODADA (MESMA TECNICA DE DEDUPLICACAO DO RELDRIFT).
+      *-----------------------------------------------------------
+       01  W-TAB-ASSOC.
+           03 W-TAB-ASSOC-ITEM OCCURS 50000 TIMES.
+              05 W-TAB-ASSOC-COD-CLIENTE  PIC 9(007).
+              05 W-TAB-ASSOC-COD-VENDEDOR PIC 9(003).
+              05 W-TAB-ASSOC-STATUS       PIC X(001).
+
+       77 W-QTD-TAB-ASSOC          PIC 9(006) COMP     VALUE ZEROS.
+       77 W-IDX-TAB-ASSOC          PIC 9(006) COMP     VALUE ZEROS.
+       77 W-IDX-ASSOC-DUP          PIC 9(006) COMP     VALUE ZEROS.
+       77 W-ASSOC-DUPLICADO-SW     PIC X               VALUE "N".
+          88 W-ASSOC-E-DUPLICADO      VALUE "S".
+          88 W-ASSOC-NAO-DUPLICADO    VALUE "N".
+
+       77 W-CONFIRMA-REATRIB       PIC X               VALUE "S".
+          88 W-REATRIB-CONFIRMADA     VALUE "S".
+          88 W-REATRIB-NEGADA         VALUE "N".
+
        77 FS-IMP-VENDEDOR         PIC X(002)          VALUE "00".      
        77 W-RETORNO               PIC 9(001)          VALUE ZEROS.
        77 W-CPF                   PIC 9(011)          VALUE ZEROS.
-       77 W-LABEL-IMP             PIC X(020)          VALUE SPACES.     
+
+      * GUARDA COD-VENDEDOR/CPF DA LINHA IMPORTADA ANTES DE 500-VALIDAR
+      * RODAR - A BUSCA POR DUPLICIDADE DE 500-VALIDAR RELE ARQ-VENDEDOR
+      * POR CHAVE E SOBRESCREVE ESSES CAMPOS NA AREA DO REGISTRO COM OS
+      * DO REGISTRO JA CADASTRADO ENCONTRADO, ENTAO O RELATORIO DE
+      * REJEITADOS PRECISA DOS VALORES ORIGINAIS SALVOS AQUI.
+       77 W-IMPORT-COD-VENDEDOR   PIC 9(003)          VALUE ZEROS.
+       77 W-IMPORT-CPF            PIC 9(011)          VALUE ZEROS.
+
+       77 W-LABEL-IMP             PIC X(020)          VALUE SPACES.
+       77 W-DATA-CADASTRO-ANT     PIC 9(008)          VALUE ZEROS.
+       77 W-BATCH-ANT             PIC 9(016)          VALUE ZEROS.
        77 WMSG                    PIC X(040)          VALUE SPACES.
+
+       77 W-FORMATO-IMP           PIC X(001)          VALUE "F".
+          88 W-FORMATO-FIXO          VALUE "F".
+          88 W-FORMATO-CSV           VALUE "C".
+
+      *-----------------------------------------------------------
+      * CAMPOS USADOS PARA QUEBRAR UMA LINHA DO ARQUIVO DE IMPORTACAO
+      * NO LAYOUT DELIMITADO (400-IMPORTACAO/405-LER-CSV) - LATITUDE E
+      * LONGITUDE SAO LIDAS NA MESMA MASCARA EDITADA QUE RELVENDEDOR
+      * GRAVA (WDET-LATITUDE/WDET-LONGITUDE) E CONVERTIDAS DE VOLTA
+      * PARA NUMERICO ATRAVES DA REDEFINES ABAIXO.
+      *-----------------------------------------------------------
+       01  W-CSV-CAMPOS-TXT.
+           03 W-CSV-COD-TXT       PIC X(003).
+           03 W-CSV-CPF-TXT       PIC X(011).
+           03 W-CSV-NOME-TXT      PIC X(040).
+
+       01  W-CSV-LAT-GRUPO.
+           03 W-CSV-LAT-TXT       PIC X(013).
+       01  W-CSV-LAT-ED REDEFINES W-CSV-LAT-GRUPO PIC -ZZ9,99999999.
+
+       01  W-CSV-LON-GRUPO.
+           03 W-CSV-LON-TXT       PIC X(013).
+       01  W-CSV-LON-ED REDEFINES W-CSV-LON-GRUPO PIC -ZZ9,99999999.
+
+      *-----------------------------------------------------------
+      * O RELVENDEDOR, MESMO NO FORMATO DELIMITADO (LFORMATO "C"),
+      * GRAVA UMA LINHA DE RODAPE COM OS TOTAIS APOS O ULTIMO
+      * VENDEDOR (VER RELVENDEDOR.CBL, WRODAPE). ESSA LINHA PRECISA
+      * SER RECONHECIDA E DESCARTADA PELA IMPORTACAO, SENAO SERIA
+      * LIDA COMO SE FOSSE MAIS UM REGISTRO DE VENDEDOR.
+      *-----------------------------------------------------------
+       77 W-CSV-MARCA-RODAPE     PIC X(019) VALUE
+          "TOTAL DE REGISTROS".
+
+      *-----------------------------------------------------------
+      * IDENTIFICADOR DO LOTE DE IMPORTACAO, GERADO UMA UNICA VEZ
+      * POR EXECUCAO DE 400-IMPORTACAO E GRAVADO EM BATCH-IMPORTACAO
+      * DE CADA VENDEDOR INCLUIDO NAQUELA RODADA - PERMITE DESFAZER
+      * (480-DESFAZER-IMPORTACAO) TODOS OS REGISTROS DE UM LOTE.
+      *-----------------------------------------------------------
+       01  W-BATCH-ID-GRUPO.
+           03 W-BATCH-DATA        PIC 9(008).
+           03 W-BATCH-HORA        PIC 9(008).
+       01  W-BATCH-ID REDEFINES W-BATCH-ID-GRUPO PIC 9(016).
+
+       77 W-BATCH-DESFAZER        PIC 9(016)          VALUE ZEROS.
+       77 W-QTD-DESFEITOS         PIC 9(009)          VALUE ZEROS.
        
        01 WCONTADORES.
           03 WLIDOS               PIC 9(009)          VALUE ZEROS.
           03 WGRAVADOS            PIC 9(009)          VALUE ZEROS.
+          03 WREJEITADOS          PIC 9(009)          VALUE ZEROS.
 
        01  W-ARQ-VENDEDOR-REG.
            03 W-CODIGO-VEN        PIC  9(003)         VALUE ZEROS.
@@ -69,7 +230,21 @@
            03 W-NOME-VENDEDOR     PIC  X(040)         VALUE SPACES.    
            03 W-LATITUDE-VEN      PIC S9(003)V9(008)  VALUE ZEROS.
            03 W-LONGITUDE-VEN     PIC S9(003)V9(008)  VALUE ZEROS.
-       
+           03 W-STATUS-VEN        PIC X(001)          VALUE "A".
+           03 W-REGIAO-VEN        PIC  X(003)         VALUE SPACES.
+           03 W-MAX-CLIENTES-VEN  PIC  9(005)         VALUE ZEROS.
+
+       01  W-VENDEDOR-ANTES.
+           03 W-CODIGO-VEN-ANT    PIC  9(003)         VALUE ZEROS.
+           03 W-CPF-VEN-ANT       PIC  9(011)         VALUE ZEROS.
+           03 W-NOME-VENDEDOR-ANT PIC  X(040)         VALUE SPACES.
+           03 W-LATITUDE-VEN-ANT  PIC S9(003)V9(008)  VALUE ZEROS.
+           03 W-LONGITUDE-VEN-ANT PIC S9(003)V9(008)  VALUE ZEROS.
+           03 W-STATUS-VEN-ANT    PIC X(001)          VALUE "A".
+           03 W-REGIAO-VEN-ANT    PIC  X(003)         VALUE SPACES.
+           03 W-MAX-CLIENTES-VEN-ANT
+                                  PIC  9(005)         VALUE ZEROS.
+
        01  LKS-PARAMETRO.
            05 COMPRIMENTO         PIC S9(04) COMP.
            05 LKS-NUMERO-I        PIC 9(015).
@@ -80,10 +255,14 @@
            05 FILLER              PIC X(001).
            05 LKS-ACAO            PIC X(001).
            05 LKS-RETORNO         PIC 9(001).
+           05 LKS-DIGITO-ERRO     PIC 9(001).
+
+       LINKAGE SECTION.
+       01  LK-OPERADOR-ID         PIC X(008).
 
        SCREEN SECTION.
 
-       01 MENU.
+       01 TELA-MENU.
           02 BLANK SCREEN.
           02 LINE 01 COL 01 VALUE "=====================================
       -"========================================".
@@ -96,7 +275,9 @@
           02 LINE 08 COL 10 VALUE "(2) ALTERAR".
           02 LINE 09 COL 10 VALUE "(3) EXCLUIR".
           02 LINE 10 COL 10 VALUE "(4) IMPORTAR".
-          02 LINE 11 COL 10 VALUE "(9) VOLTAR AO MENU".
+          02 LINE 11 COL 10 VALUE "(5) REATIVAR".
+          02 LINE 12 COL 10 VALUE "(7) DESFAZER IMPORTACAO".
+          02 LINE 13 COL 10 VALUE "(9) VOLTAR AO MENU".
           02 LINE 15 COL 10 "OPCAO DESEJADA: (.)".
           02 LINE 15 COL 27 PIC 9 TO WOPCAO AUTO.              
           02 LINE 19 COL 10, PIC X(040) FROM WMSG.
@@ -122,6 +303,10 @@
           02 LINE 10 COL 27, PIC -ZZ9,99999999 TO W-LATITUDE-VEN.
           02 LINE 11 COL 10 VALUE "LONGITUDE      :".
           02 LINE 11 COL 27, PIC -ZZ9,99999999 TO W-LONGITUDE-VEN.
+          02 LINE 12 COL 10 VALUE "REGIAO         :".
+          02 LINE 12 COL 27, PIC XXX TO W-REGIAO-VEN.
+          02 LINE 13 COL 10 VALUE "MAX CLIENTES   :".
+          02 LINE 13 COL 27, PIC ZZZZ9 TO W-MAX-CLIENTES-VEN.
           02 LINE 15 COL 10 "CONFIRMA A INCLUSAO? (S/N): (.)".
           02 LINE 15 COL 39, PIC X TO W-CONFIRMA.          
           02 LINE 21 COL 01 VALUE "=====================================
@@ -148,6 +333,10 @@
           02 LINE 11 COL 10 VALUE "LONGITUDE      :".
           02 LINE 11 COL 27, PIC -ZZ9,99999999 USING W-LONGITUDE-VEN
                                               AUTO.
+          02 LINE 12 COL 10 VALUE "REGIAO         :".
+          02 LINE 12 COL 27, PIC XXX USING W-REGIAO-VEN AUTO.
+          02 LINE 13 COL 10 VALUE "MAX CLIENTES   :".
+          02 LINE 13 COL 27, PIC ZZZZ9 USING W-MAX-CLIENTES-VEN AUTO.
           02 LINE 15 COL 10 "CONFIRMA A ALTERACAO? (S/N): (.)".
           02 LINE 15 COL 40, PIC X TO W-CONFIRMA AUTO.          
           02 LINE 21 COL 01 VALUE "=====================================
@@ -177,6 +366,26 @@
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
 
+       01 REATIVACAO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO VENDEDORS x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "REATIVACAO DE VENDEDOR".
+          02 LINE 07 COL 10 VALUE "CODIGO VENDEDOR:".
+          02 LINE 07 COL 27, PIC ZZ9 FROM W-CODIGO-VEN.
+          02 LINE 08 COL 10 VALUE "CPF            :".
+          02 LINE 08 COL 27, PIC 99999999999 FROM W-CPF-VEN.
+          02 LINE 09 COL 10 VALUE "RAZAO SOCIAL   :".
+          02 LINE 09 COL 27, PIC X(040) FROM W-NOME-VENDEDOR.
+          02 LINE 15 COL 10 "CONFIRMA A REATIVACAO? (S/N): (.)".
+          02 LINE 15 COL 42, PIC X TO W-CONFIRMA AUTO.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
        01 BUSCAR AUTO.
           02 BLANK SCREEN.
           02 LINE 01 COL 01 VALUE "=====================================
@@ -219,19 +428,45 @@
           02 LINE 05 COL 10 VALUE "IMPORTACAO VENDEDOR".
           02 LINE 07 COL 10 VALUE "INFORMAR ARQUIVO PARA IMPORTACAO:".
           02 LINE 07 COL 44, PIC X(020) TO W-LABEL-IMP.
+          02 LINE 09 COL 10 VALUE "FORMATO (F-FIXO / C-CSV):".
+          02 LINE 09 COL 37, PIC X TO W-FORMATO-IMP.
           02 LINE 15 COL 10 VALUE "CONFIRMA A IMPORTACAO? (S/N): (.)".
-          02 LINE 15 COL 41, PIC X TO W-CONFIRMA.      
+          02 LINE 15 COL 41, PIC X TO W-CONFIRMA.
+          02 LINE 17 COL 10 VALUE "LOTE:".
+          02 LINE 17 COL 16, PIC 9(016) FROM W-BATCH-ID.
+          02 LINE 19 COL 10 VALUE "MSG:".
+          02 LINE 19 COL 15, PIC X(040) FROM WMSG.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 DESFAZER AUTO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO VENDEDORS x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "DESFAZER IMPORTACAO POR LOTE".
+          02 LINE 07 COL 10 VALUE "INFORMAR NUMERO DO LOTE:".
+          02 LINE 07 COL 35, PIC 9(016) TO W-BATCH-DESFAZER.
+          02 LINE 15 COL 10 VALUE "CONFIRMA O DESFAZIMENTO? (S/N): (.)".
+          02 LINE 15 COL 44, PIC X TO W-CONFIRMA.
           02 LINE 19 COL 10 VALUE "MSG:".
           02 LINE 19 COL 15, PIC X(040) FROM WMSG.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-OPERADOR-ID.
 
        000-INICIO.
 
-           DISPLAY MENU
-           ACCEPT  MENU
+           IF LK-OPERADOR-ID NOT EQUAL SPACES
+              MOVE LK-OPERADOR-ID TO W-OPERADOR-ID
+           END-IF
+
+           DISPLAY TELA-MENU
+           ACCEPT  TELA-MENU
 
            EVALUATE WOPCAO
              WHEN 1
@@ -246,6 +481,12 @@
                   UNTIL WSAIR NOT EQUAL ZEROS
              WHEN 4
                 PERFORM 400-IMPORTACAO
+             WHEN 5
+                MOVE ZEROS TO WSAIR
+                PERFORM 350-REATIVACAO
+                  UNTIL WSAIR NOT EQUAL ZEROS
+             WHEN 7
+                PERFORM 480-DESFAZER-IMPORTACAO
              WHEN 9
                 GOBACK
            END-EVALUATE
@@ -262,11 +503,30 @@
 
               MOVE W-CPF-VEN TO W-CPF
               MOVE W-ARQ-VENDEDOR-REG TO ARQ-VENDEDOR-REG
+              SET VENDEDOR-ATIVO TO TRUE
+              MOVE ZEROS TO BATCH-IMPORTACAO
+
+              ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+              MOVE DATA-CADASTRO TO DATA-ULTIMA-ALTERACAO
 
               PERFORM 500-VALIDAR
 
               IF LKS-RETORNO EQUAL 0
                  WRITE ARQ-VENDEDOR-REG
+
+                 SET AUD-OP-INCLUSAO TO TRUE
+                 MOVE COD-VENDEDOR       TO AUD-COD-VENDEDOR
+                 MOVE ZEROS              TO AUD-CPF-ANTES
+                 MOVE CPF                TO AUD-CPF-DEPOIS
+                 MOVE SPACES             TO AUD-NOME-ANTES
+                 MOVE NOME-VENDEDOR      TO AUD-NOME-DEPOIS
+                 MOVE ZEROS              TO AUD-LATITUDE-ANTES
+                 MOVE LATITUDE-VENDEDOR  TO AUD-LATITUDE-DEPOIS
+                 MOVE ZEROS              TO AUD-LONGITUDE-ANTES
+                 MOVE LONGITUDE-VENDEDOR TO AUD-LONGITUDE-DEPOIS
+                 MOVE SPACES             TO AUD-STATUS-ANTES
+                 MOVE STATUS-VENDEDOR    TO AUD-STATUS-DEPOIS
+                 PERFORM 700-GRAVAR-AUDITORIA
               END-IF
 
               CLOSE ARQ-VENDEDOR
@@ -284,11 +544,11 @@
            MOVE    W-CODIGO-VEN    TO COD-VENDEDOR
 
            READ ARQ-VENDEDOR RECORD INTO W-ARQ-VENDEDOR-REG
+             WITH LOCK
              KEY IS COD-VENDEDOR
-           
+
            IF FS-VENDEDOR NOT EQUAL "00"
-              MOVE "CODIGO DE VENDEDOR NAO LOCALIZADO"
-                TO WMSG
+              PERFORM 360-MSG-ERRO-ACESSO
               DISPLAY MENSAGEM
               ACCEPT  MENSAGEM
 
@@ -299,20 +559,54 @@
                    TO WMSG
               END-IF
            ELSE
+              MOVE W-ARQ-VENDEDOR-REG TO W-VENDEDOR-ANTES
+
               DISPLAY ALTERACAO
               ACCEPT  ALTERACAO
-           
+
               IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+                 MOVE DATA-CADASTRO     TO W-DATA-CADASTRO-ANT
+                 MOVE BATCH-IMPORTACAO  TO W-BATCH-ANT
                  INITIALIZE ARQ-VENDEDOR-REG
 
-                  MOVE W-CODIGO-VEN      TO COD-VENDEDOR 
+                  MOVE W-CODIGO-VEN      TO COD-VENDEDOR
                   MOVE W-CPF-VEN         TO CPF
                   MOVE W-NOME-VENDEDOR   TO NOME-VENDEDOR
                   MOVE W-LATITUDE-VEN    TO LATITUDE-VENDEDOR
                   MOVE W-LONGITUDE-VEN   TO LONGITUDE-VENDEDOR
-           
+                  MOVE W-STATUS-VEN      TO STATUS-VENDEDOR
+                  MOVE W-REGIAO-VEN      TO REGIAO-VENDEDOR
+                  MOVE W-MAX-CLIENTES-VEN
+                    TO MAX-CLIENTES-VENDEDOR
+                  MOVE W-DATA-CADASTRO-ANT
+                    TO DATA-CADASTRO
+                  MOVE W-BATCH-ANT
+                    TO BATCH-IMPORTACAO
+                  ACCEPT DATA-ULTIMA-ALTERACAO FROM DATE YYYYMMDD
+
                   REWRITE ARQ-VENDEDOR-REG
+
+                  UNLOCK ARQ-VENDEDOR
+
+                  SET AUD-OP-ALTERACAO   TO TRUE
+                  MOVE COD-VENDEDOR      TO AUD-COD-VENDEDOR
+                  MOVE W-CPF-VEN-ANT     TO AUD-CPF-ANTES
+                  MOVE CPF               TO AUD-CPF-DEPOIS
+                  MOVE W-NOME-VENDEDOR-ANT
+                    TO AUD-NOME-ANTES
+                  MOVE NOME-VENDEDOR     TO AUD-NOME-DEPOIS
+                  MOVE W-LATITUDE-VEN-ANT
+                    TO AUD-LATITUDE-ANTES
+                  MOVE LATITUDE-VENDEDOR TO AUD-LATITUDE-DEPOIS
+                  MOVE W-LONGITUDE-VEN-ANT
+                    TO AUD-LONGITUDE-ANTES
+                  MOVE LONGITUDE-VENDEDOR
+                    TO AUD-LONGITUDE-DEPOIS
+                  MOVE W-STATUS-VEN-ANT  TO AUD-STATUS-ANTES
+                  MOVE STATUS-VENDEDOR   TO AUD-STATUS-DEPOIS
+                  PERFORM 700-GRAVAR-AUDITORIA
               ELSE
+                 UNLOCK ARQ-VENDEDOR
                  MOVE 9 TO WSAIR
               END-IF
            END-IF
@@ -327,13 +621,13 @@
            ACCEPT  BUSCAR
 
            MOVE W-CODIGO-VEN TO COD-VENDEDOR
-       
+
            READ ARQ-VENDEDOR RECORD INTO W-ARQ-VENDEDOR-REG
+             WITH LOCK
                 KEY IS COD-VENDEDOR
-           
+
            IF FS-VENDEDOR NOT EQUAL "00"
-              MOVE "CODIGO DE VENDEDOR NAO LOCALIZADO"
-                TO WMSG
+              PERFORM 360-MSG-ERRO-ACESSO
               DISPLAY MENSAGEM
               ACCEPT  MENSAGEM
 
@@ -344,18 +638,176 @@
                    TO WMSG
               END-IF
            ELSE
-              DISPLAY EXCLUSAO
-              ACCEPT  EXCLUSAO
-           
-              IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
-                 DELETE ARQ-VENDEDOR RECORD
+              IF VENDEDOR-INATIVO
+                 UNLOCK ARQ-VENDEDOR
+
+                 MOVE "VENDEDOR JA ESTA INATIVO"
+                   TO WMSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WSAIR
+                 ELSE
+                    MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                      TO WMSG
+                 END-IF
               ELSE
+                 DISPLAY EXCLUSAO
+                 ACCEPT  EXCLUSAO
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+                    PERFORM 600-CONTAR-ASSOC-ATIVAS
+                    SET W-REATRIB-CONFIRMADA TO TRUE
+
+                    IF W-QTD-CLIENTES-ASSOC GREATER ZEROS
+                       PERFORM 610-CONFIRMAR-REATRIBUICAO
+                    END-IF
+
+                    IF W-REATRIB-CONFIRMADA
+                       SET VENDEDOR-INATIVO TO TRUE
+                       REWRITE ARQ-VENDEDOR-REG
+
+                       UNLOCK ARQ-VENDEDOR
+
+                       SET AUD-OP-EXCLUSAO     TO TRUE
+                       MOVE COD-VENDEDOR       TO AUD-COD-VENDEDOR
+                       MOVE CPF                TO AUD-CPF-ANTES
+                       MOVE CPF                TO AUD-CPF-DEPOIS
+                       MOVE NOME-VENDEDOR      TO AUD-NOME-ANTES
+                       MOVE NOME-VENDEDOR      TO AUD-NOME-DEPOIS
+                       MOVE LATITUDE-VENDEDOR
+                         TO AUD-LATITUDE-ANTES
+                       MOVE LATITUDE-VENDEDOR
+                         TO AUD-LATITUDE-DEPOIS
+                       MOVE LONGITUDE-VENDEDOR
+                         TO AUD-LONGITUDE-ANTES
+                       MOVE LONGITUDE-VENDEDOR
+                         TO AUD-LONGITUDE-DEPOIS
+                       MOVE "A"                TO AUD-STATUS-ANTES
+                       MOVE STATUS-VENDEDOR    TO AUD-STATUS-DEPOIS
+                       PERFORM 700-GRAVAR-AUDITORIA
+                    ELSE
+                       UNLOCK ARQ-VENDEDOR
+                       MOVE 9 TO WSAIR
+                    END-IF
+                 ELSE
+                    UNLOCK ARQ-VENDEDOR
+                    MOVE 9 TO WSAIR
+                 END-IF
+              END-IF
+           END-IF
+
+           CLOSE ARQ-VENDEDOR.
+
+      *-----------------------------------------------------------
+      * O VENDEDOR TEM CLIENTES ATRIBUIDOS NA ULTIMA RODADA DO
+      * FAZDISTRIB (CADDISTRIB) - EXIGE CONFIRMACAO EXPLICITA ANTES
+      * DE INATIVAR, JA QUE OS CLIENTES PRECISARAO SER REATRIBUIDOS
+      * NA PROXIMA RODADA DA DISTRIBUICAO.
+      *-----------------------------------------------------------
+       610-CONFIRMAR-REATRIBUICAO.
+           STRING "VENDEDOR: " W-QTD-CLIENTES-ASSOC
+                  " ATIVOS. EXCLUIR? (S/N)"
+             INTO WMSG
+           DISPLAY MENSAGEM
+           ACCEPT  MENSAGEM
+
+           IF FUNCTION UPPER-CASE(W-CONFIRMA) NOT EQUAL "S"
+              SET W-REATRIB-NEGADA TO TRUE
+           END-IF.
+
+       350-REATIVACAO.
+
+           OPEN I-O ARQ-VENDEDOR
+
+           DISPLAY BUSCAR
+           ACCEPT  BUSCAR
+
+           MOVE W-CODIGO-VEN TO COD-VENDEDOR
+
+           READ ARQ-VENDEDOR RECORD INTO W-ARQ-VENDEDOR-REG
+             WITH LOCK
+                KEY IS COD-VENDEDOR
+
+           IF FS-VENDEDOR NOT EQUAL "00"
+              PERFORM 360-MSG-ERRO-ACESSO
+              DISPLAY MENSAGEM
+              ACCEPT  MENSAGEM
+
+              IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
                  MOVE 9 TO WSAIR
+              ELSE
+                 MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                   TO WMSG
+              END-IF
+           ELSE
+              IF VENDEDOR-ATIVO
+                 UNLOCK ARQ-VENDEDOR
+
+                 MOVE "VENDEDOR JA ESTA ATIVO"
+                   TO WMSG
+                 DISPLAY MENSAGEM
+                 ACCEPT  MENSAGEM
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "N"
+                    MOVE 9 TO WSAIR
+                 ELSE
+                    MOVE "INFORME NOVO CODIGO PARA CONSULTA"
+                      TO WMSG
+                 END-IF
+              ELSE
+                 DISPLAY REATIVACAO
+                 ACCEPT  REATIVACAO
+
+                 IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+                    SET VENDEDOR-ATIVO TO TRUE
+                    REWRITE ARQ-VENDEDOR-REG
+
+                    UNLOCK ARQ-VENDEDOR
+
+                    SET AUD-OP-REATIVACAO   TO TRUE
+                    MOVE COD-VENDEDOR       TO AUD-COD-VENDEDOR
+                    MOVE CPF                TO AUD-CPF-ANTES
+                    MOVE CPF                TO AUD-CPF-DEPOIS
+                    MOVE NOME-VENDEDOR      TO AUD-NOME-ANTES
+                    MOVE NOME-VENDEDOR      TO AUD-NOME-DEPOIS
+                    MOVE LATITUDE-VENDEDOR  TO AUD-LATITUDE-ANTES
+                    MOVE LATITUDE-VENDEDOR  TO AUD-LATITUDE-DEPOIS
+                    MOVE LONGITUDE-VENDEDOR
+                      TO AUD-LONGITUDE-ANTES
+                    MOVE LONGITUDE-VENDEDOR
+                      TO AUD-LONGITUDE-DEPOIS
+                    MOVE "I"                TO AUD-STATUS-ANTES
+                    MOVE STATUS-VENDEDOR    TO AUD-STATUS-DEPOIS
+                    PERFORM 700-GRAVAR-AUDITORIA
+                 ELSE
+                    UNLOCK ARQ-VENDEDOR
+                    MOVE 9 TO WSAIR
+                 END-IF
               END-IF
            END-IF
 
            CLOSE ARQ-VENDEDOR.
 
+      * MONTA A MENSAGEM DE ERRO CONFORME O FILE STATUS RETORNADO PELA
+      * LEITURA DO VENDEDOR, DISTINGUINDO CODIGO INEXISTENTE DE
+      * REGISTRO BLOQUEADO POR OUTRO USUARIO E DE ERRO DE E/S.
+       360-MSG-ERRO-ACESSO.
+           EVALUATE FS-VENDEDOR
+              WHEN "23"
+                 MOVE "CODIGO DE VENDEDOR NAO LOCALIZADO"
+                   TO WMSG
+              WHEN "51"
+                 MOVE "VENDEDOR BLOQUEADO POR OUTRO USUARIO - TENTE NO
+      -"VAMENTE"
+                   TO WMSG
+              WHEN OTHER
+                 STRING "ERRO ACESSO ARQUIVO VENDEDORES - FS="
+                        FS-VENDEDOR
+                   INTO WMSG
+           END-EVALUATE.
+
        400-IMPORTACAO.
 
            INITIALIZE WCONTADORES
@@ -369,80 +821,309 @@
               IF W-LABEL-IMP EQUAL SPACES
                  MOVE "INFORME NOME DO ARQUIVO" TO WMSG
                  PERFORM 400-IMPORTACAO
+              ELSE
+                 OPEN INPUT IMP-VENDEDOR
+
+                 IF FS-IMP-VENDEDOR NOT EQUAL "00"
+                    MOVE "ARQUIVO NAO LOCALIZADO" TO WMSG
+                 ELSE
+                    OPEN I-O ARQ-VENDEDOR
+                    OPEN OUTPUT REJ-VENDEDOR
+                    WRITE REJ-REGISTRO FROM WCAB-REJ
+
+                    ACCEPT W-BATCH-DATA FROM DATE YYYYMMDD
+                    ACCEPT W-BATCH-HORA FROM TIME
+
+                    IF W-FORMATO-CSV
+                       READ IMP-VENDEDOR
+                    END-IF
+
+                    PERFORM UNTIL FS-IMP-VENDEDOR NOT EQUAL "00"
+                       READ IMP-VENDEDOR
+
+                       IF FS-IMP-VENDEDOR EQUAL ZEROS
+                        IF W-FORMATO-CSV
+                           AND IMP-VENDEDOR-CSV (1:19)
+                               EQUAL W-CSV-MARCA-RODAPE
+                          CONTINUE
+                        ELSE
+                          ADD 1 TO WLIDOS
+
+                          IF W-FORMATO-CSV
+                             PERFORM 405-LER-CSV
+                          ELSE
+                             MOVE IMP-CPF           TO W-CPF
+                             MOVE IMP-COD-VENDEDOR  TO COD-VENDEDOR
+                             MOVE IMP-CPF           TO CPF
+                             MOVE IMP-NOME-VENDEDOR TO NOME-VENDEDOR
+                             MOVE IMP-REGIAO        TO REGIAO-VENDEDOR
+                             MOVE IMP-MAX-CLIENTES
+                               TO MAX-CLIENTES-VENDEDOR
+                             SET VENDEDOR-ATIVO     TO TRUE
+                             MOVE W-BATCH-ID        TO BATCH-IMPORTACAO
+
+                             COMPUTE LATITUDE-VENDEDOR  =
+                                     IMP-LATITUDE  / 100000000
+                             COMPUTE LONGITUDE-VENDEDOR =
+                                     IMP-LONGITUDE / 100000000
+
+                             IF IMP-SINAL-LAT = "-"
+                                COMPUTE LATITUDE-VENDEDOR =
+                                        LATITUDE-VENDEDOR * -1
+                             END-IF
+                             IF IMP-SINAL-LON = "-"
+                                COMPUTE LONGITUDE-VENDEDOR =
+                                        LONGITUDE-VENDEDOR * -1
+                             END-IF
+                          END-IF
+
+                          MOVE COD-VENDEDOR TO W-IMPORT-COD-VENDEDOR
+                          MOVE CPF          TO W-IMPORT-CPF
+
+                          PERFORM 500-VALIDAR
+
+                          IF LKS-RETORNO EQUAL 0
+                             WRITE ARQ-VENDEDOR-REG
+                             ADD 1 TO WGRAVADOS
+                          ELSE
+                             ADD 1 TO WREJEITADOS
+                             MOVE W-IMPORT-COD-VENDEDOR
+                               TO WDET-REJ-COD-VENDEDOR
+                             MOVE W-IMPORT-CPF      TO WDET-REJ-CPF
+                             MOVE W-MOTIVO-REJEICAO TO WDET-REJ-MOTIVO
+                             WRITE REJ-REGISTRO FROM WDET-REJ
+                          END-IF
+                        END-IF
+                       END-IF
+                    END-PERFORM
+
+                    STRING "L:"
+                           WLIDOS
+                           "/G:"
+                           WGRAVADOS
+                           "/R:"
+                           WREJEITADOS
+                      INTO WMSG
+
+                    CLOSE ARQ-VENDEDOR
+                    CLOSE IMP-VENDEDOR
+                    CLOSE REJ-VENDEDOR
+                 END-IF
               END-IF
+           END-IF.
+
+      * MONTA ARQ-VENDEDOR-REG A PARTIR DE UMA LINHA NO LAYOUT
+      * DELIMITADO POR ";" (O MESMO QUE RELVENDEDOR EXPORTA), EM VEZ
+      * DO LAYOUT POSICIONAL FIXO. O ARQUIVO CSV NAO TRAZ REGIAO NEM
+      * MAX CLIENTES - FICAM EM BRANCO/ZERADO PARA AJUSTE POSTERIOR
+      * VIA 200-ALTERACAO.
+       405-LER-CSV.
+           UNSTRING IMP-VENDEDOR-CSV DELIMITED BY ";"
+             INTO W-CSV-COD-TXT
+                  W-CSV-CPF-TXT
+                  W-CSV-NOME-TXT
+                  W-CSV-LAT-TXT
+                  W-CSV-LON-TXT
+           END-UNSTRING
+
+           MOVE W-CSV-COD-TXT     TO COD-VENDEDOR
+           MOVE W-CSV-CPF-TXT     TO CPF
+           MOVE CPF               TO W-CPF
+           MOVE W-CSV-NOME-TXT    TO NOME-VENDEDOR
+           MOVE SPACES            TO REGIAO-VENDEDOR
+           MOVE ZEROS             TO MAX-CLIENTES-VENDEDOR
+           SET VENDEDOR-ATIVO     TO TRUE
+           MOVE W-BATCH-ID        TO BATCH-IMPORTACAO
 
-              OPEN INPUT IMP-VENDEDOR
+           MOVE W-CSV-LAT-ED      TO LATITUDE-VENDEDOR
+           MOVE W-CSV-LON-ED      TO LONGITUDE-VENDEDOR.
+
+      * DESFAZ UM LOTE DE IMPORTACAO INTEIRO, INATIVANDO TODO VENDEDOR
+      * AINDA ATIVO CUJO BATCH-IMPORTACAO CONFIRA COM O LOTE INFORMADO
+      * - NAO HA DELETE FISICO NESTE SISTEMA, A INATIVACAO SEGUE O
+      * MESMO CAMINHO DE 300-EXCLUSAO (INCLUSIVE A AUDITORIA).
+       480-DESFAZER-IMPORTACAO.
+
+           MOVE ZEROS TO W-QTD-DESFEITOS
+           MOVE SPACES TO WMSG
 
-              IF FS-IMP-VENDEDOR NOT EQUAL "00"
-                 MOVE "ARQUIVO NAO LOCALIZADO" TO WMSG
+           DISPLAY DESFAZER
+           ACCEPT  DESFAZER
+
+           IF FUNCTION UPPER-CASE(W-CONFIRMA) EQUAL "S"
+              IF W-BATCH-DESFAZER EQUAL ZEROS
+                 MOVE "INFORME O NUMERO DO LOTE" TO WMSG
+                 PERFORM 480-DESFAZER-IMPORTACAO
               ELSE
-                 OPEN I-O ARQ-VENDEDOR        
-              
-                 PERFORM UNTIL FS-IMP-VENDEDOR NOT EQUAL "00"
-                    READ IMP-VENDEDOR
-
-                    IF FS-IMP-VENDEDOR EQUAL ZEROS
-                       ADD 1 TO WLIDOS
-                       MOVE IMP-CPF           TO W-CPF
-                       MOVE IMP-COD-VENDEDOR  TO COD-VENDEDOR
-                       MOVE IMP-CPF           TO CPF
-                       MOVE IMP-NOME-VENDEDOR TO NOME-VENDEDOR          
-
-                       COMPUTE LATITUDE-VENDEDOR  =
-                               IMP-LATITUDE  / 100000000
-                       COMPUTE LONGITUDE-VENDEDOR =
-                               IMP-LONGITUDE / 100000000
-
-                       IF IMP-SINAL-LAT = "-"
-                          COMPUTE LATITUDE-VENDEDOR =
-                                  LATITUDE-VENDEDOR * -1
-                       END-IF
-                       IF IMP-SINAL-LON = "-"
-                          COMPUTE LONGITUDE-VENDEDOR =
-                                  LONGITUDE-VENDEDOR * -1
-                       END-IF
-       
-                       PERFORM 500-VALIDAR
+                 OPEN I-O ARQ-VENDEDOR
 
-                       IF LKS-RETORNO EQUAL 0
-                          WRITE ARQ-VENDEDOR-REG
-                          ADD 1 TO WGRAVADOS
-                       END-IF
-                    END-IF
-                 END-PERFORM
-           
-                 STRING "LIDOS: "
-                        WLIDOS
-                        " / GRAVADOS: "
-                        WGRAVADOS
-                   INTO WMSG
+                 READ ARQ-VENDEDOR NEXT
+                 PERFORM 485-VERIFICAR-LOTE
+                   UNTIL FS-VENDEDOR NOT EQUAL "00"
 
                  CLOSE ARQ-VENDEDOR
-                 CLOSE IMP-VENDEDOR
+
+                 STRING "REGISTROS DESFEITOS: " W-QTD-DESFEITOS
+                   INTO WMSG
               END-IF
-           END-IF.   
+           END-IF.
+
+       485-VERIFICAR-LOTE.
+           IF BATCH-IMPORTACAO EQUAL W-BATCH-DESFAZER
+              AND VENDEDOR-ATIVO
+              SET VENDEDOR-INATIVO TO TRUE
+              REWRITE ARQ-VENDEDOR-REG
+
+              SET AUD-OP-EXCLUSAO     TO TRUE
+              MOVE COD-VENDEDOR       TO AUD-COD-VENDEDOR
+              MOVE CPF                TO AUD-CPF-ANTES
+              MOVE CPF                TO AUD-CPF-DEPOIS
+              MOVE NOME-VENDEDOR      TO AUD-NOME-ANTES
+              MOVE NOME-VENDEDOR      TO AUD-NOME-DEPOIS
+              MOVE LATITUDE-VENDEDOR  TO AUD-LATITUDE-ANTES
+              MOVE LATITUDE-VENDEDOR  TO AUD-LATITUDE-DEPOIS
+              MOVE LONGITUDE-VENDEDOR TO AUD-LONGITUDE-ANTES
+              MOVE LONGITUDE-VENDEDOR TO AUD-LONGITUDE-DEPOIS
+              MOVE "A"                TO AUD-STATUS-ANTES
+              MOVE STATUS-VENDEDOR    TO AUD-STATUS-DEPOIS
+              PERFORM 700-GRAVAR-AUDITORIA
+
+              ADD 1 TO W-QTD-DESFEITOS
+           END-IF
+
+           READ ARQ-VENDEDOR NEXT.
 
        500-VALIDAR.
 
-           MOVE 0 TO LKS-RETORNO   
+           MOVE 0 TO LKS-RETORNO
+           MOVE SPACES TO W-MOTIVO-REJEICAO
            MOVE W-CPF TO LKS-NUMERO-I
            MOVE "CPF" TO LKS-TIPO-CALCULO
            MOVE "V" TO LKS-ACAO
 
            CALL 'CALCDIGITO' USING LKS-PARAMETRO
-           
-           IF LKS-RETORNO EQUAL 0
-              READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
+
+           IF LKS-RETORNO NOT EQUAL 0
+              EVALUATE LKS-DIGITO-ERRO
+                 WHEN 1
+                    MOVE "1O DIGITO VERIFICADOR DO CPF INVALIDO"
+                      TO W-MOTIVO-REJEICAO
+                 WHEN 2
+                    MOVE "2O DIGITO VERIFICADOR DO CPF INVALIDO"
+                      TO W-MOTIVO-REJEICAO
+                 WHEN OTHER
+                    MOVE "DIGITOS VERIFICADORES DO CPF INVALIDOS"
+                      TO W-MOTIVO-REJEICAO
+              END-EVALUATE
+           ELSE
+              READ ARQ-VENDEDOR RECORD INTO W-ARQ-VENDEDOR-REG
+                   KEY IS COD-VENDEDOR
 
               IF FS-VENDEDOR EQUAL "00"
                  MOVE 1 TO LKS-RETORNO
+                 MOVE "CODIGO DE VENDEDOR JA CADASTRADO"
+                   TO W-MOTIVO-REJEICAO
               ELSE
-                 READ ARQ-VENDEDOR RECORD KEY IS CPF
+                 READ ARQ-VENDEDOR RECORD INTO W-ARQ-VENDEDOR-REG
+                      KEY IS CPF
 
                  IF FS-VENDEDOR EQUAL "00"
                     MOVE 1 TO LKS-RETORNO
+                    MOVE "CPF JA CADASTRADO"
+                      TO W-MOTIVO-REJEICAO
                  END-IF
               END-IF
            END-IF.
-      
+
+      * VERIFICA, NA ULTIMA EXECUCAO DO FAZDISTRIB REGISTRADA EM
+      * CADDISTRIB, QUANTOS CLIENTES ESTAO ATUALMENTE ASSOCIADOS AO
+      * VENDEDOR QUE ESTA SENDO EXCLUIDO (SERAO REATRIBUIDOS NA
+      * PROXIMA RODADA, JA QUE O VENDEDOR PASSA A FICAR INATIVO).
+       600-CONTAR-ASSOC-ATIVAS.
+
+           MOVE ZEROS TO W-RUN-ID-MAX
+           MOVE ZEROS TO W-QTD-CLIENTES-ASSOC
+           MOVE ZEROS TO W-QTD-TAB-ASSOC
+
+           OPEN INPUT ARQ-DISTRIB
+
+           IF FS-DISTRIB EQUAL "00"
+              READ ARQ-DISTRIB
+              PERFORM 601-ACHAR-ULTIMO-RUN
+                UNTIL FS-DISTRIB NOT EQUAL "00"
+
+              CLOSE ARQ-DISTRIB
+              OPEN INPUT ARQ-DISTRIB
+
+              READ ARQ-DISTRIB
+              PERFORM 602-CARREGAR-ASSOC
+                UNTIL FS-DISTRIB NOT EQUAL "00"
+
+              CLOSE ARQ-DISTRIB
+
+              PERFORM 603-CONTAR-VENDEDOR
+                 VARYING W-IDX-TAB-ASSOC FROM 1 BY 1
+                 UNTIL W-IDX-TAB-ASSOC GREATER W-QTD-TAB-ASSOC
+           END-IF.
+
+       601-ACHAR-ULTIMO-RUN.
+           IF D-RUN-ID GREATER W-RUN-ID-MAX
+              MOVE D-RUN-ID TO W-RUN-ID-MAX
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * CARREGA EM MEMORIA TODAS AS LINHAS DA RODADA ATUAL (PODE
+      * HAVER MAIS DE UMA POR CLIENTE QUANDO HOUVER REPROCESSAMENTO
+      * INDIVIDUAL NA MESMA RODADA).
+       602-CARREGAR-ASSOC.
+           IF D-RUN-ID EQUAL W-RUN-ID-MAX
+              AND W-QTD-TAB-ASSOC LESS 50000
+              ADD 1 TO W-QTD-TAB-ASSOC
+              MOVE D-COD-CLIENTE
+                TO W-TAB-ASSOC-COD-CLIENTE  (W-QTD-TAB-ASSOC)
+              MOVE D-COD-VENDEDOR
+                TO W-TAB-ASSOC-COD-VENDEDOR (W-QTD-TAB-ASSOC)
+              MOVE D-STATUS-ATRIB
+                TO W-TAB-ASSOC-STATUS       (W-QTD-TAB-ASSOC)
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * SO CONTA O CLIENTE DA POSICAO CORRENTE SE NAO HOUVER, MAIS
+      * ADIANTE NA TABELA, OUTRA LINHA SUA - OU SEJA, SE ESTA FOR A
+      * ULTIMA GRAVADA PARA ELE NESTA RODADA.
+       603-CONTAR-VENDEDOR.
+           SET W-ASSOC-NAO-DUPLICADO TO TRUE
+           MOVE W-IDX-TAB-ASSOC TO W-IDX-ASSOC-DUP
+           ADD 1 TO W-IDX-ASSOC-DUP
+
+           PERFORM 604-PROCURAR-ASSOC-POSTERIOR
+              VARYING W-IDX-ASSOC-DUP FROM W-IDX-ASSOC-DUP BY 1
+              UNTIL W-IDX-ASSOC-DUP GREATER W-QTD-TAB-ASSOC
+                 OR W-ASSOC-E-DUPLICADO
+
+           IF W-ASSOC-NAO-DUPLICADO
+              AND W-TAB-ASSOC-COD-VENDEDOR (W-IDX-TAB-ASSOC)
+                  EQUAL COD-VENDEDOR
+              AND W-TAB-ASSOC-STATUS (W-IDX-TAB-ASSOC) EQUAL "A"
+              ADD 1 TO W-QTD-CLIENTES-ASSOC
+           END-IF.
+
+       604-PROCURAR-ASSOC-POSTERIOR.
+           IF W-TAB-ASSOC-COD-CLIENTE (W-IDX-ASSOC-DUP) EQUAL
+              W-TAB-ASSOC-COD-CLIENTE (W-IDX-TAB-ASSOC)
+              SET W-ASSOC-E-DUPLICADO TO TRUE
+           END-IF.
+
+       700-GRAVAR-AUDITORIA.
+
+           ACCEPT AUD-DATA     FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA     FROM TIME
+           MOVE W-OPERADOR-ID  TO AUD-OPERADOR
+
+           OPEN EXTEND ARQ-AUDVENDEDOR
+           WRITE REG-AUDVENDEDOR
+           CLOSE ARQ-AUDVENDEDOR.
+
        END PROGRAM CADVENDEDOR.
\ No newline at end of file
