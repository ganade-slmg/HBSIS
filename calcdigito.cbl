@@ -10,7 +10,7 @@
       *  ANALISTA      : CARLOS ALBERTO DORNELLES
       *  COMO USAR     : LKS-NUMERO-I ....: NUMERO INFORMADO
       *                : LKS-NUMERO-F ....: NUMERO CALCULADO
-      *                : LKS-TIPO-CALCULO : CPF, CGC OU PIS
+      *                : LKS-TIPO-CALCULO : CPF, CGC, PIS OU IE
       *                : LKS-ACAO ........: C - CALCULA
       *                                     V - VERIFICA
       ******************************************************************
@@ -44,11 +44,18 @@
                                    '0706050403020908070605040302'.
            05 WSS-PESOS-PIS              PIC X(028)  VALUE
                                    '0000000003020908070605040302'.
+      * PESO GENERICO MODULO 11 PARA INSCRICAO ESTADUAL (11 DIGITOS +
+      * 1 DIGITO VERIFICADOR) - AS REGRAS OFICIAIS VARIAM POR ESTADO,
+      * ESTE CALCULO COBRE O CASO GERAL.
+           05 WSS-PESOS-IE               PIC X(028)  VALUE
+                                   '0203040506070809020304000000'.
 
        LINKAGE SECTION.
        01  LKS-PARAMETRO.
            05 COMPRIMENTO                PIC S9(04) COMP.
            05 LKS-NUMERO-I               PIC 9(015).
+           05 LKS-NUMERO-I-R REDEFINES LKS-NUMERO-I.
+              10 LKS-NUMERO-I-T          PIC 9(001)  OCCURS 15 TIMES.
            05 FILLER                     PIC X(001).
            05 LKS-NUMERO-F               PIC 9(015).
            05 FILLER                     PIC X(001).
@@ -56,16 +63,24 @@
            05 FILLER                     PIC X(001).
            05 LKS-ACAO                   PIC X(001).
            05 LKS-RETORNO                PIC 9(001).
+           05 LKS-DIGITO-ERRO            PIC 9(001).
 
       ******************************************************************
       * LKS-NUMERO-I     = número da ser informado
       * LKS-NUMERO-F     = número retornado do programa
       * LKS-TIPO-CALCULO = CPF ou CGC ou PIS
-      * LKS-ACAO         = C (calcula) V (verifica) 
+      * LKS-ACAO         = C (calcula) V (verifica)
       * LKS-RETORNO      = 0 - codigo verificado está correto
       *                  = 1 - LKS-TIPO-CALCULO está incorreto
       *                  = 2 - LKS-ACAO está incorreta
-      *                  = 3 - código verificado está com erro	
+      *                  = 3 - código verificado está com erro
+      * LKS-DIGITO-ERRO  = (somente quando LKS-RETORNO = 3)
+      *                    0 - não se aplica
+      *                    1 - falhou o 1o digito verificador
+      *                        (WSS-NUMERO-T(14))
+      *                    2 - falhou o 2o digito verificador
+      *                        (WSS-NUMERO-T(15))
+      *                    3 - falharam os dois digitos verificadores
       ******************************************************************
        
        PROCEDURE DIVISION USING LKS-PARAMETRO.
@@ -79,7 +94,8 @@
        P1000-INICIAL.
       *-----------------------------------------------------------------
 
-           MOVE ZEROES TO LKS-RETORNO  
+           MOVE ZEROES TO LKS-RETORNO
+           MOVE ZEROES TO LKS-DIGITO-ERRO
            EVALUATE TRUE
               WHEN LKS-ACAO = 'C'
                    EVALUATE LKS-TIPO-CALCULO
@@ -89,8 +105,10 @@
                          MOVE LKS-NUMERO-I (03:13) TO WSS-NUMERO (01:13)
                       WHEN 'PIS'
                          MOVE LKS-NUMERO-I (06:10) TO WSS-NUMERO (05:10)
+                      WHEN 'IE'
+                         MOVE LKS-NUMERO-I (05:11) TO WSS-NUMERO (04:11)
                       WHEN OTHER
-                         MOVE 1 TO LKS-RETORNO 
+                         MOVE 1 TO LKS-RETORNO
                          GOBACK
                    END-EVALUATE
               WHEN LKS-ACAO = 'V'
@@ -98,9 +116,10 @@
                       WHEN 'CPF'
                       WHEN 'CGC'
                       WHEN 'PIS'
+                      WHEN 'IE'
                          MOVE LKS-NUMERO-I TO WSS-NUMERO
                       WHEN OTHER
-                         MOVE 1 TO LKS-RETORNO 
+                         MOVE 1 TO LKS-RETORNO
                          GOBACK
                    END-EVALUATE
               WHEN OTHER
@@ -120,6 +139,8 @@
                     PERFORM P2100-CALCULO-CPF THRU P2100-FIM
               WHEN 'CGC'
                     PERFORM P3100-CALCULO-CGC THRU P3100-FIM
+              WHEN 'IE'
+                    PERFORM P3200-CALCULO-IE  THRU P3200-FIM
               WHEN  OTHER
                     PERFORM P2400-CALCULO-PIS THRU P4100-FIM
            END-EVALUATE.
@@ -168,6 +189,20 @@
        P3100-FIM.
            EXIT.
 
+      *-----------------------------------------------------------------
+       P3200-CALCULO-IE.
+      *-----------------------------------------------------------------
+
+           MOVE WSS-PESOS-IE  TO WSS-PESOS
+           MOVE 04            TO WSS-IND-N
+           MOVE 01            TO WSS-IND-P
+           MOVE 14            TO WSS-IND-O
+           MOVE ZEROES        TO WSS-SOMA
+           PERFORM P8000-CALC-DIGITO-2 THRU P8000-FIM.
+
+       P3200-FIM.
+           EXIT.
+
       *-----------------------------------------------------------------
        P2400-CALCULO-PIS.
       *-----------------------------------------------------------------
@@ -230,18 +265,41 @@
        P9500-FINAL.
       *-----------------------------------------------------------------
 
-           MOVE WSS-NUMERO    TO LKS-NUMERO-F          
-           IF  LKS-ACAO EQUAL 'V'                      
-               IF LKS-NUMERO-I EQUAL LKS-NUMERO-F      
-                  MOVE 0 TO LKS-RETORNO                
-               ELSE                                    
-                  MOVE 3 TO LKS-RETORNO                
-               END-IF                                  
-           ELSE                                        
-               MOVE 0 TO LKS-RETORNO                   
-           END-IF.                                      
+           MOVE WSS-NUMERO    TO LKS-NUMERO-F
+           IF  LKS-ACAO EQUAL 'V'
+               IF LKS-NUMERO-I EQUAL LKS-NUMERO-F
+                  MOVE 0 TO LKS-RETORNO
+               ELSE
+                  MOVE 3 TO LKS-RETORNO
+                  PERFORM P9600-IDENTIFICAR-DIGITO THRU P9600-FIM
+               END-IF
+           ELSE
+               MOVE 0 TO LKS-RETORNO
+           END-IF.
 
        P9500-FIM.
            EXIT.
 
+      *-----------------------------------------------------------------
+       P9600-IDENTIFICAR-DIGITO.
+      *-----------------------------------------------------------------
+      * APONTA QUAL DOS DOIS DIGITOS VERIFICADORES (POSICAO 14 OU 15
+      * DO NUMERO) NAO CONFERE COM O VALOR RECALCULADO, PARA QUE QUEM
+      * CHAMOU NAO PRECISE TRATAR TODA DIVERGENCIA COMO ERRO GENERICO.
+
+           IF LKS-NUMERO-I-T (14) NOT EQUAL WSS-NUMERO-T (14)
+              IF LKS-NUMERO-I-T (15) NOT EQUAL WSS-NUMERO-T (15)
+                 MOVE 3 TO LKS-DIGITO-ERRO
+              ELSE
+                 MOVE 1 TO LKS-DIGITO-ERRO
+              END-IF
+           ELSE
+              IF LKS-NUMERO-I-T (15) NOT EQUAL WSS-NUMERO-T (15)
+                 MOVE 2 TO LKS-DIGITO-ERRO
+              END-IF
+           END-IF.
+
+       P9600-FIM.
+           EXIT.
+
        END PROGRAM CALCDIGITO.
\ No newline at end of file
