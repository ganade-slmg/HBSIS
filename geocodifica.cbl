@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   GEOCODIFICA.
+       AUTHOR.       GANADE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * TABELA INTERNA DE CIDADES CONHECIDAS, COM LATITUDE E LONGITUDE
+      * APROXIMADAS DA SUA REGIAO CENTRAL. CADA ENTRADA E' DECLARADA
+      * COMO FILLER E DEPOIS ENXERGADA COMO TABELA VIA REDEFINES, PARA
+      * PODER ATRIBUIR VALUE A CADA OCORRENCIA.
+       01  TAB-CIDADES-DADOS.
+           03 FILLER              PIC X(030)  VALUE "SAO PAULO".
+           03 FILLER              PIC S9(003)V9(008) VALUE -23,55052000.
+           03 FILLER              PIC S9(003)V9(008) VALUE -46,63330900.
+           03 FILLER              PIC X(030)  VALUE "RIO DE JANEIRO".
+           03 FILLER              PIC S9(003)V9(008) VALUE -22,90684700.
+           03 FILLER              PIC S9(003)V9(008) VALUE -43,17289700.
+           03 FILLER              PIC X(030)  VALUE "BELO HORIZONTE".
+           03 FILLER              PIC S9(003)V9(008) VALUE -19,91668100.
+           03 FILLER              PIC S9(003)V9(008) VALUE -43,93449300.
+           03 FILLER              PIC X(030)  VALUE "SALVADOR".
+           03 FILLER              PIC S9(003)V9(008) VALUE -12,97159900.
+           03 FILLER              PIC S9(003)V9(008) VALUE -38,50163000.
+           03 FILLER              PIC X(030)  VALUE "BRASILIA".
+           03 FILLER              PIC S9(003)V9(008) VALUE -15,79422900.
+           03 FILLER              PIC S9(003)V9(008) VALUE -47,88216600.
+           03 FILLER              PIC X(030)  VALUE "FORTALEZA".
+           03 FILLER              PIC S9(003)V9(008) VALUE -03,73186200.
+           03 FILLER              PIC S9(003)V9(008) VALUE -38,52666900.
+           03 FILLER              PIC X(030)  VALUE "CURITIBA".
+           03 FILLER              PIC S9(003)V9(008) VALUE -25,42959600.
+           03 FILLER              PIC S9(003)V9(008) VALUE -49,27127200.
+           03 FILLER              PIC X(030)  VALUE "MANAUS".
+           03 FILLER              PIC S9(003)V9(008) VALUE -03,11902800.
+           03 FILLER              PIC S9(003)V9(008) VALUE -60,02173100.
+           03 FILLER              PIC X(030)  VALUE "RECIFE".
+           03 FILLER              PIC S9(003)V9(008) VALUE -08,04756200.
+           03 FILLER              PIC S9(003)V9(008) VALUE -34,87700300.
+           03 FILLER              PIC X(030)  VALUE "PORTO ALEGRE".
+           03 FILLER              PIC S9(003)V9(008) VALUE -30,03464700.
+           03 FILLER              PIC S9(003)V9(008) VALUE -51,21765800.
+           03 FILLER              PIC X(030)  VALUE "BELEM".
+           03 FILLER              PIC S9(003)V9(008) VALUE -01,45575400.
+           03 FILLER              PIC S9(003)V9(008) VALUE -48,50402400.
+           03 FILLER              PIC X(030)  VALUE "GOIANIA".
+           03 FILLER              PIC S9(003)V9(008) VALUE -16,68689100.
+           03 FILLER              PIC S9(003)V9(008) VALUE -49,26478900.
+           03 FILLER              PIC X(030)  VALUE "GUARULHOS".
+           03 FILLER              PIC S9(003)V9(008) VALUE -23,45432100.
+           03 FILLER              PIC S9(003)V9(008) VALUE -46,53375200.
+           03 FILLER              PIC X(030)  VALUE "CAMPINAS".
+           03 FILLER              PIC S9(003)V9(008) VALUE -22,90993800.
+           03 FILLER              PIC S9(003)V9(008) VALUE -47,06379000.
+           03 FILLER              PIC X(030)  VALUE "SAO LUIS".
+           03 FILLER              PIC S9(003)V9(008) VALUE -02,52955600.
+           03 FILLER              PIC S9(003)V9(008) VALUE -44,30259800.
+           03 FILLER              PIC X(030)  VALUE "CUIABA".
+           03 FILLER              PIC S9(003)V9(008) VALUE -15,60149700.
+           03 FILLER              PIC S9(003)V9(008) VALUE -56,09789900.
+           03 FILLER              PIC X(030)  VALUE "FLORIANOPOLIS".
+           03 FILLER              PIC S9(003)V9(008) VALUE -27,59544000.
+           03 FILLER              PIC S9(003)V9(008) VALUE -48,54805400.
+
+       01  TAB-CIDADES REDEFINES TAB-CIDADES-DADOS.
+           03 TAB-CIDADE OCCURS 17 TIMES INDEXED BY IDX-CIDADE.
+              05 TC-NOME           PIC X(030).
+              05 TC-LATITUDE       PIC S9(003)V9(008).
+              05 TC-LONGITUDE      PIC S9(003)V9(008).
+
+       LINKAGE SECTION.
+       01  PARAM-GEO.
+           03 GEO-CIDADE           PIC X(030).
+           03 GEO-LATITUDE         PIC S9(003)V9(008).
+           03 GEO-LONGITUDE        PIC S9(003)V9(008).
+           03 GEO-ENCONTRADO       PIC X(001).
+              88 GEO-ACHOU            VALUE "S".
+              88 GEO-NAO-ACHOU        VALUE "N".
+
+       PROCEDURE DIVISION USING PARAM-GEO.
+
+       000-INICIO.
+
+           MOVE ZEROS       TO GEO-LATITUDE
+           MOVE ZEROS       TO GEO-LONGITUDE
+           SET  GEO-NAO-ACHOU TO TRUE
+
+           SET IDX-CIDADE TO 1
+
+           PERFORM 100-PROCURAR-CIDADE
+             VARYING IDX-CIDADE FROM 1 BY 1
+             UNTIL IDX-CIDADE GREATER 17 OR GEO-ACHOU
+
+           GOBACK.
+
+       100-PROCURAR-CIDADE.
+           IF FUNCTION UPPER-CASE(TC-NOME (IDX-CIDADE)) EQUAL
+              FUNCTION UPPER-CASE(GEO-CIDADE)
+              MOVE TC-LATITUDE  (IDX-CIDADE) TO GEO-LATITUDE
+              MOVE TC-LONGITUDE (IDX-CIDADE) TO GEO-LONGITUDE
+              SET  GEO-ACHOU TO TRUE
+           END-IF.
+
+       END PROGRAM GEOCODIFICA.
