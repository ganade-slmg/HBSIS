@@ -6,9 +6,85 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-OPERADOR  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-OPERADOR
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-OPERADOR.
+
+           SELECT ARQ-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-CLIENTE
+                  ALTERNATE RECORD KEY IS CNPJ
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CLIENTE.
+
+           SELECT ARQ-VENDEDOR  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS CPF
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-VENDEDOR.
+
+           SELECT ARQ-DISTRIB ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  ACCESS MODE      IS SEQUENTIAL
+                  FILE STATUS      IS FS-DISTRIB.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-OPERADOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADOPERADOR'.
+
+       COPY "CADOPERADOR.CPY".
+
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADCLIENTE'.
+
+       COPY "CADCLIENTE.CPY".
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADVENDEDOR'.
+
+       COPY "CADVENDEDOR.CPY".
+
+       FD  ARQ-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADDISTRIB'.
+
+       COPY "CADDISTRIB.CPY".
+
        WORKING-STORAGE SECTION.
 
+       77 FS-OPERADOR             PIC X(002)     VALUE "00".
+       77 W-OPERADOR-LOGADO       PIC X(008)     VALUE SPACES.
+       77 W-COD-OPERADOR          PIC X(008)     VALUE SPACES.
+       77 W-SENHA-DIGITADA        PIC X(008)     VALUE SPACES.
+       77 W-TENTATIVAS            PIC 9          VALUE ZERO.
+       77 W-OPERADOR-ARQ-VAZIO    PIC X(001)     VALUE "N".
+          88 OPERADOR-ARQ-VAZIO      VALUE "S".
+
+       77 FS-CLIENTE              PIC X(002)     VALUE "00".
+       77 FS-VENDEDOR             PIC X(002)     VALUE "00".
+       77 FS-DISTRIB              PIC X(002)     VALUE "00".
+
+       77 W-RUN-ID-MAX            PIC 9(016)     VALUE ZEROS.
+       77 W-DIST-ENCONTRADO       PIC X(001)     VALUE "N".
+
+       77 W-RES-COD-VENDEDOR      PIC ZZ9            VALUE ZEROS.
+       77 W-RES-NOME-VENDEDOR     PIC X(040)         VALUE SPACES.
+       77 W-RES-DISTANCIA         PIC ZZZZZZZZ9,99   VALUE ZEROS.
+
        77 WERRO                   PIC 9          VALUE ZERO.
        77 WOPCAO                  PIC 9          VALUE ZERO.
        77 WCONFIRMA               PIC X          VALUE SPACES.
@@ -20,10 +96,28 @@
           03 WCODCLIENTE          PIC 9(007)     VALUE ZEROS.
           03 WRAZAONOME           PIC X(040)     VALUE SPACES.
           03 WMSG                 PIC X(040)     VALUE SPACES.
+          03 WFORMATO             PIC X          VALUE "C".
 
        SCREEN SECTION.
 
-       01 MENU.
+       01 LOGIN AUTO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "IDENTIFICACAO DO OPERADOR".
+          02 LINE 08 COL 10 VALUE "CODIGO DO OPERADOR:".
+          02 LINE 08 COL 31, PIC X(008) TO W-COD-OPERADOR.
+          02 LINE 09 COL 10 VALUE "SENHA             :".
+          02 LINE 09 COL 31, PIC X(008) TO W-SENHA-DIGITADA SECURE.
+          02 LINE 15 COL 10, PIC X(040) FROM WMSG.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 TELA-MENU.
           02 BLANK SCREEN.
           02 LINE 01 COL 01 VALUE "=====================================
       -"========================================".
@@ -31,6 +125,8 @@
       -"VENDEDORES".
           02 LINE 03 COL 01 VALUE "=====================================
       -"========================================".
+          02 LINE 04 COL 10 VALUE "OPERADOR LOGADO:".
+          02 LINE 04 COL 28, PIC X(008) FROM W-OPERADOR-LOGADO.
           02 LINE 05 COL 10 VALUE "CADASTROS".
           02 LINE 06 COL 15 VALUE "(1) CLIENTES".
           02 LINE 07 COL 15 VALUE "(2) VENDEDORES".
@@ -39,10 +135,13 @@
           02 LINE 11 COL 15 VALUE "(4) VENDEDORES".
           02 LINE 13 COL 10 VALUE "DISTRIBUICAO".
           02 LINE 14 COL 15 VALUE "(5) EXECUTAR".
-          02 LINE 16 COL 10 VALUE "SAIR DO SISTEMA".
-          02 LINE 17 COL 15 VALUE "(9) SAIR".
-          02 LINE 19 COL 10 VALUE "OPCAO DESEJADA (.)".
-          02 LINE 19 COL 26, PIC 9 TO WOPCAO AUTO.
+          02 LINE 15 COL 15 VALUE "(6) CONSULTAR CLIENTE".
+          02 LINE 16 COL 10 VALUE "ADMINISTRACAO".
+          02 LINE 16 COL 25 VALUE "(7) OPERADORES".
+          02 LINE 17 COL 10 VALUE "SAIR DO SISTEMA".
+          02 LINE 18 COL 15 VALUE "(9) SAIR".
+          02 LINE 20 COL 10 VALUE "OPCAO DESEJADA (.)".
+          02 LINE 20 COL 26, PIC 9 TO WOPCAO AUTO.
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
 
@@ -66,8 +165,11 @@
           02 LINE 11 COL 10 VALUE
           "FILTRAR RAZAO SOCIAL..: (....................................
       -"....)".
-          02 LINE 11 COL 35, PIC X(040) TO WRAZAONOME AUTO.         
-          02 LINE 15 COL 10 VALUE 
+          02 LINE 11 COL 35, PIC X(040) TO WRAZAONOME AUTO.
+          02 LINE 13 COL 10 VALUE
+             "FORMATO (C)SV OU (I)MPRESSO...............: (.)".
+          02 LINE 13 COL 56, PIC X TO WFORMATO AUTO.
+          02 LINE 15 COL 10 VALUE
           "CONFIRMA GERACAO RELATORIO? (S/N): (.)".
           02 LINE 15 COL 46, PIC X TO WCONFIRMA AUTO.
           02 LINE 19 COL 10 VALUE "MSG:".
@@ -96,7 +198,10 @@
              "FILTRAR NOME VENDEDOR..: (................................
       -"........)".
           02 LINE 11 COL 36, PIC X(40) TO WRAZAONOME AUTO.
-          02 LINE 15 COL 10 VALUE 
+          02 LINE 13 COL 10 VALUE
+             "FORMATO (C)SV OU (I)MPRESSO...............: (.)".
+          02 LINE 13 COL 56, PIC X TO WFORMATO AUTO.
+          02 LINE 15 COL 10 VALUE
           "CONFIRMA GERACAO RELATORIO? (S/N): (.)".
           02 LINE 15 COL 46, PIC X TO WCONFIRMA AUTO.
           02 LINE 19 COL 10 VALUE "MSG:".
@@ -104,31 +209,142 @@
           02 LINE 21 COL 01 VALUE "=====================================
       -"========================================".
 
+       01 CONSULTA-DISTRIB AUTO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "CONSULTA DE DISTRIB. CLIENTE X VENDED
+      -   "OR".
+          02 LINE 07 COL 10 VALUE "CODIGO CLIENTE: (.......)".
+          02 LINE 07 COL 27, PIC ZZZZZZ9 TO WCODCLIENTE.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
+       01 RESULTADO-DISTRIB AUTO.
+          02 BLANK SCREEN.
+          02 LINE 01 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 02 COL 15 VALUE "LOGISTICA DE DISTRIBUICAO CLIENTES x
+      -"VENDEDORES".
+          02 LINE 03 COL 01 VALUE "=====================================
+      -"========================================".
+          02 LINE 05 COL 10 VALUE "RESULTADO DA CONSULTA".
+          02 LINE 07 COL 10 VALUE "CODIGO CLIENTE  :".
+          02 LINE 07 COL 29, PIC ZZZZZZ9 FROM WCODCLIENTE.
+          02 LINE 08 COL 10 VALUE "VENDEDOR        :".
+          02 LINE 08 COL 29, PIC ZZ9 FROM W-RES-COD-VENDEDOR.
+          02 LINE 08 COL 33, PIC X(040) FROM W-RES-NOME-VENDEDOR.
+          02 LINE 09 COL 10 VALUE "DISTANCIA (KM)  :".
+          02 LINE 09 COL 29, PIC ZZZZZZZZ9,99 FROM W-RES-DISTANCIA.
+          02 LINE 12 COL 10, PIC X(040) FROM WMSG.
+          02 LINE 15 COL 10 "NOVA CONSULTA? (S/N): (.)".
+          02 LINE 15 COL 36, PIC X TO WCONFIRMA AUTO.
+          02 LINE 21 COL 01 VALUE "=====================================
+      -"========================================".
+
        PROCEDURE DIVISION.
 
-       000-MENU.
+       000-INICIO.
+
+           PERFORM 002-VERIFICAR-OPERADOR-VAZIO
+
+           IF OPERADOR-ARQ-VAZIO
+              DISPLAY "MENU - NENHUM OPERADOR CADASTRADO - ABRINDO "
+                      "CADASTRO DE OPERADORES PARA O PRIMEIRO ACESSO"
+              CALL "CADOPERADOR"
+           END-IF
+
+           PERFORM 001-LOGIN
+             UNTIL W-OPERADOR-LOGADO NOT EQUAL SPACES
+                OR W-TENTATIVAS EQUAL 3
+
+           IF W-OPERADOR-LOGADO EQUAL SPACES
+              STOP RUN
+           END-IF
+
+           PERFORM 100-MENU.
+
+      *-----------------------------------------------------------
+      * SEM NENHUM OPERADOR CADASTRADO, A EXIGENCIA DE LOGIN EM
+      * 001-LOGIN IMPEDIRIA QUALQUER ACESSO AO SISTEMA - INCLUSIVE
+      * AO PROPRIO CADASTRO DE OPERADORES. ESTA VERIFICACAO ABRE
+      * UMA EXCECAO SOMENTE PARA O CASO DE ARQ-OPERADOR AINDA NAO
+      * TER NENHUM REGISTRO (PRIMEIRA INSTALACAO).
+      *-----------------------------------------------------------
+       002-VERIFICAR-OPERADOR-VAZIO.
+
+           MOVE "N" TO W-OPERADOR-ARQ-VAZIO
+
+           OPEN INPUT ARQ-OPERADOR
+           IF FS-OPERADOR EQUAL "00"
+              READ ARQ-OPERADOR NEXT
+              IF FS-OPERADOR NOT EQUAL "00"
+                 MOVE "S" TO W-OPERADOR-ARQ-VAZIO
+              END-IF
+              CLOSE ARQ-OPERADOR
+           ELSE
+              MOVE "S" TO W-OPERADOR-ARQ-VAZIO
+           END-IF.
+
+       001-LOGIN.
+
+           MOVE SPACES TO WMSG
+           DISPLAY LOGIN
+           ACCEPT  LOGIN
+
+           MOVE W-COD-OPERADOR TO COD-OPERADOR
+
+           OPEN INPUT ARQ-OPERADOR
+           READ ARQ-OPERADOR KEY IS COD-OPERADOR
+           CLOSE ARQ-OPERADOR
+
+           ADD 1 TO W-TENTATIVAS
+
+           IF FS-OPERADOR NOT EQUAL "00"
+              MOVE "OPERADOR NAO ENCONTRADO" TO WMSG
+           ELSE
+              IF OPERADOR-INATIVO
+                 MOVE "OPERADOR INATIVO" TO WMSG
+              ELSE
+                 IF SENHA-OPERADOR NOT EQUAL W-SENHA-DIGITADA
+                    MOVE "SENHA INVALIDA" TO WMSG
+                 ELSE
+                    MOVE COD-OPERADOR TO W-OPERADOR-LOGADO
+                 END-IF
+              END-IF
+           END-IF.
+
+       100-MENU.
+
+           DISPLAY TELA-MENU
+           ACCEPT  TELA-MENU
 
-           DISPLAY MENU
-           ACCEPT  MENU
-       
            EVALUATE WOPCAO
               WHEN 1
-                 CALL "CADCLIENTE"
+                 CALL "CADCLIENTE" USING W-OPERADOR-LOGADO
               WHEN 2
-                 CALL "CADVENDEDOR"
+                 CALL "CADVENDEDOR" USING W-OPERADOR-LOGADO
               WHEN 3
-                 PERFORM 100-REL-CLIENTE
+                 PERFORM 200-REL-CLIENTE
               WHEN 4
-                 PERFORM 200-REL-VENDEDOR
+                 PERFORM 300-REL-VENDEDOR
               WHEN 5
                  CALL "FAZDISTRIB"
+              WHEN 6
+                 PERFORM 400-CONSULTAR-DISTRIB
+              WHEN 7
+                 CALL "CADOPERADOR"
               WHEN 9
                  STOP RUN
            END-EVALUATE
 
-           PERFORM 000-MENU.
+           PERFORM 100-MENU.
 
-       100-REL-CLIENTE.
+       200-REL-CLIENTE.
 
            DISPLAY REL-CLIENTE
            ACCEPT  REL-CLIENTE
@@ -141,24 +357,32 @@
               MOVE 9 TO WERRO        
            END-IF
 
-           IF WCLASSIFIC NOT EQUAL 1 AND                     
+           IF WCLASSIFIC NOT EQUAL 1 AND
               WCLASSIFIC NOT EQUAL 2
               MOVE "CLASSIFICACAO INVALIDA. INFORME 1 OU 2" TO WMSG
-              MOVE 9 TO WERRO        
+              MOVE 9 TO WERRO
+           END-IF
+
+           IF FUNCTION UPPER-CASE(WFORMATO) NOT EQUAL "C" AND
+              FUNCTION UPPER-CASE(WFORMATO) NOT EQUAL "I"
+              MOVE "FORMATO INVALIDO. INFORME C OU I" TO WMSG
+              MOVE 9 TO WERRO
            END-IF
 
            IF FUNCTION UPPER-CASE(WCONFIRMA) = "S"
-              IF WERRO EQUAL 0     
-                 MOVE FUNCTION UPPER-CASE(WORDENACAO) 
+              IF WERRO EQUAL 0
+                 MOVE FUNCTION UPPER-CASE(WORDENACAO)
                    TO WORDENACAO
+                 MOVE FUNCTION UPPER-CASE(WFORMATO)
+                   TO WFORMATO
                  CALL "RELCLIENTE" USING PARAMETROS
               END-IF
-              PERFORM 100-REL-CLIENTE
+              PERFORM 200-REL-CLIENTE
            END-IF
 
-           PERFORM 000-MENU.
+           PERFORM 100-MENU.
 
-       200-REL-VENDEDOR.
+       300-REL-VENDEDOR.
 
            DISPLAY REL-VENDEDOR
            ACCEPT  REL-VENDEDOR
@@ -171,21 +395,117 @@
               MOVE 9 TO WERRO        
            END-IF
 
-           IF WCLASSIFIC NOT EQUAL 1 AND                     
+           IF WCLASSIFIC NOT EQUAL 1 AND
               WCLASSIFIC NOT EQUAL 2
               MOVE "CLASSIFICACAO INVALIDA. INFORME 1 OU 2" TO WMSG
-              MOVE 9 TO WERRO        
+              MOVE 9 TO WERRO
+           END-IF
+
+           IF FUNCTION UPPER-CASE(WFORMATO) NOT EQUAL "C" AND
+              FUNCTION UPPER-CASE(WFORMATO) NOT EQUAL "I"
+              MOVE "FORMATO INVALIDO. INFORME C OU I" TO WMSG
+              MOVE 9 TO WERRO
            END-IF
 
            IF FUNCTION UPPER-CASE(WCONFIRMA) = "S"
-              IF WERRO EQUAL 0     
-                 MOVE FUNCTION UPPER-CASE(WORDENACAO) 
+              IF WERRO EQUAL 0
+                 MOVE FUNCTION UPPER-CASE(WORDENACAO)
                    TO WORDENACAO
+                 MOVE FUNCTION UPPER-CASE(WFORMATO)
+                   TO WFORMATO
                  CALL "RELVENDEDOR" USING PARAMETROS
               END-IF
-              PERFORM 200-REL-VENDEDOR
+              PERFORM 300-REL-VENDEDOR
+           END-IF
+
+           PERFORM 100-MENU.
+
+      * CONSULTA INTERATIVA DO RESULTADO DA ULTIMA DISTRIBUICAO PARA
+      * UM UNICO CLIENTE, SEM PRECISAR GERAR E ABRIR O RELDISTRIB.CSV.
+       400-CONSULTAR-DISTRIB.
+
+           DISPLAY CONSULTA-DISTRIB
+           ACCEPT  CONSULTA-DISTRIB
+
+           MOVE "N"    TO W-DIST-ENCONTRADO
+           MOVE SPACES TO WMSG
+           MOVE ZEROS  TO W-RES-COD-VENDEDOR
+           MOVE SPACES TO W-RES-NOME-VENDEDOR
+           MOVE ZEROS  TO W-RES-DISTANCIA
+
+           OPEN INPUT ARQ-DISTRIB
+
+           IF FS-DISTRIB EQUAL "00"
+              PERFORM 410-ACHAR-ULTIMO-RUN
+              CLOSE ARQ-DISTRIB
+
+              OPEN INPUT ARQ-DISTRIB
+              OPEN INPUT ARQ-CLIENTE
+              OPEN INPUT ARQ-VENDEDOR
+
+              READ ARQ-DISTRIB
+              PERFORM 420-LOCALIZAR-CLIENTE
+                UNTIL FS-DISTRIB NOT EQUAL "00"
+
+              IF W-DIST-ENCONTRADO EQUAL "N"
+                 MOVE "CLIENTE NAO LOCALIZADO NA ULTIMA DISTRIBUICAO"
+                   TO WMSG
+              END-IF
+
+              CLOSE ARQ-DISTRIB
+              CLOSE ARQ-CLIENTE
+              CLOSE ARQ-VENDEDOR
+           ELSE
+              MOVE "NENHUMA DISTRIBUICAO FOI EXECUTADA AINDA"
+                TO WMSG
+           END-IF
+
+           DISPLAY RESULTADO-DISTRIB
+           ACCEPT  RESULTADO-DISTRIB
+
+           IF FUNCTION UPPER-CASE(WCONFIRMA) EQUAL "S"
+              PERFORM 400-CONSULTAR-DISTRIB
+           END-IF.
+
+      * ACHA O RUN-ID MAIS RECENTE GRAVADO EM CADDISTRIB, DA MESMA
+      * FORMA QUE O RELDISTRIB.
+       410-ACHAR-ULTIMO-RUN.
+           MOVE ZEROS TO W-RUN-ID-MAX
+           READ ARQ-DISTRIB
+           PERFORM 411-VERIFICAR-RUN UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       411-VERIFICAR-RUN.
+           IF D-RUN-ID GREATER W-RUN-ID-MAX
+              MOVE D-RUN-ID TO W-RUN-ID-MAX
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * PROCURA, ENTRE OS REGISTROS DA ULTIMA EXECUCAO, O QUE
+      * CORRESPONDE AO CLIENTE INFORMADO NA CONSULTA.
+       420-LOCALIZAR-CLIENTE.
+           IF D-RUN-ID EQUAL W-RUN-ID-MAX AND
+              D-COD-CLIENTE EQUAL WCODCLIENTE
+
+              MOVE "S" TO W-DIST-ENCONTRADO
+
+              IF D-ATRIBUIDO
+                 MOVE D-COD-VENDEDOR TO COD-VENDEDOR
+                 READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
+
+                 MOVE D-COD-VENDEDOR TO W-RES-COD-VENDEDOR
+                 MOVE NOME-VENDEDOR  TO W-RES-NOME-VENDEDOR
+                 MOVE DISTANCIA      TO W-RES-DISTANCIA
+                 MOVE SPACES         TO WMSG
+              ELSE
+                 MOVE ZEROS  TO W-RES-COD-VENDEDOR
+                 MOVE SPACES TO W-RES-NOME-VENDEDOR
+                 MOVE ZEROS  TO W-RES-DISTANCIA
+                 MOVE "CLIENTE SEM VENDEDOR ATRIBUIDO NA ULTIMA DISTR
+      -"IBUICAO" TO WMSG
+              END-IF
            END-IF
 
-           PERFORM 000-MENU.
-       
+           READ ARQ-DISTRIB.
+
        END PROGRAM MENU.
\ No newline at end of file
