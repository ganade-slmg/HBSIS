@@ -58,7 +58,56 @@
            03 WDET-LATITUDE       PIC -ZZ9,99999999   VALUE ZEROS.
            03 FILLER              PIC X               VALUE ";".
            03 WDET-LONGITUDE      PIC -ZZ9,99999999   VALUE ZEROS.
-       
+
+       01  WCAB-PAG1.
+           03 FILLER              PIC X(025)          VALUE
+              "RELATORIO DE VENDEDORES".
+           03 FILLER              PIC X(017)          VALUE SPACES.
+           03 FILLER              PIC X(006)          VALUE "DATA: ".
+           03 WCAB-PAG1-DATA      PIC 99/99/9999.
+           03 FILLER              PIC X(003)          VALUE SPACES.
+           03 FILLER              PIC X(008)          VALUE "PAGINA: ".
+           03 WCAB-PAG1-PAGINA    PIC ZZZ9.
+           03 FILLER              PIC X(027)          VALUE SPACES.
+
+       01  WCAB-PAG1B             PIC X(100)          VALUE SPACES.
+
+       01  WRODAPE.
+           03 FILLER              PIC X(019)          VALUE
+              "TOTAL DE REGISTROS".
+           03 FILLER              PIC X               VALUE ";".
+           03 WRODAPE-TOTAL       PIC ZZZZZZ9         VALUE ZEROS.
+           03 FILLER              PIC X               VALUE ";".
+           03 FILLER              PIC X(027)          VALUE
+              "REGISTROS SEM COORDENADAS".
+           03 FILLER              PIC X               VALUE ";".
+           03 WRODAPE-ZERO-COORD  PIC ZZZZZZ9         VALUE ZEROS.
+           03 FILLER              PIC X               VALUE ";".
+
+       01  W-DATA-EXEC.
+           03 W-DATA-EXEC-AAAA    PIC 9(004).
+           03 W-DATA-EXEC-MM      PIC 9(002).
+           03 W-DATA-EXEC-DD      PIC 9(002).
+
+       01  W-DATA-IMPRESSAO.
+           03 W-DATA-IMPRESSAO-DD     PIC 9(002).
+           03 W-DATA-IMPRESSAO-MM     PIC 9(002).
+           03 W-DATA-IMPRESSAO-AAAA   PIC 9(004).
+       01  W-DATA-IMPRESSAO-NUM REDEFINES W-DATA-IMPRESSAO
+                                  PIC 9(008).
+
+       77  W-PRINT-PAGINA         PIC 9(004)          VALUE 1.
+       77  W-PRINT-LINHA          PIC 9(002)          VALUE ZEROS.
+       77  W-PRINT-MAX-LINHAS     PIC 9(002)          VALUE 40.
+
+       77  W-TAM-FILTRO-NOME      PIC 9(003) COMP      VALUE ZEROS.
+       77  W-POS-BUSCA-NOME       PIC 9(003) COMP      VALUE ZEROS.
+       77  W-ACHOU-NOME           PIC X(001)          VALUE "N".
+           88 W-NOME-ACHADO          VALUE "S".
+
+       77  W-TOT-REGISTROS        PIC 9(007) COMP     VALUE ZEROS.
+       77  W-TOT-ZERO-COORD       PIC 9(007) COMP     VALUE ZEROS.
+
        LINKAGE SECTION.
        01  LPARAMETROS.
            03  LORDENACAO         PIC X VALUE SPACES.
@@ -67,6 +116,7 @@
            03  LCODCLIENTE        PIC 9(007)          VALUE ZEROS.
            03  LRAZAONOME         PIC X(040)          VALUE SPACES.
            03  LMSG               PIC X(040)          VALUE SPACES.
+           03  LFORMATO           PIC X               VALUE SPACES.
 
        PROCEDURE DIVISION USING LPARAMETROS.
        
@@ -112,43 +162,146 @@
            CLOSE ARQ-VENDEDOR.
        
        110-GERA-TMP.
-           IF LCODVENDEDOR EQUAL ZEROS
-              IF LRAZAONOME EQUAL SPACES
-                 RELEASE REG-TEMP FROM ARQ-VENDEDOR-REG
+           IF VENDEDOR-ATIVO
+              IF LCODVENDEDOR EQUAL ZEROS
+                 IF LRAZAONOME EQUAL SPACES
+                    RELEASE REG-TEMP FROM ARQ-VENDEDOR-REG
+                 ELSE
+                    PERFORM 115-VERIFICA-NOME-VENDEDOR
+                    IF W-NOME-ACHADO
+                       RELEASE REG-TEMP FROM ARQ-VENDEDOR-REG
+                    END-IF
+                 END-IF
               ELSE
-                 IF NOME-VENDEDOR EQUAL LRAZAONOME
+                 IF COD-VENDEDOR EQUAL LCODVENDEDOR
                     RELEASE REG-TEMP FROM ARQ-VENDEDOR-REG
                  END-IF
               END-IF
-           ELSE
-              IF COD-VENDEDOR EQUAL LCODVENDEDOR
-                 RELEASE REG-TEMP FROM ARQ-VENDEDOR-REG
-              END-IF
            END-IF
-       
+
            READ ARQ-VENDEDOR.
 
+      *-----------------------------------------------------------
+      * PROCURA O FILTRO LRAZAONOME COMO SUBSTRING DE NOME-VENDEDOR,
+      * EM VEZ DE EXIGIR O NOME COMPLETO DIGITADO E ALINHADO.
+      *-----------------------------------------------------------
+       115-VERIFICA-NOME-VENDEDOR.
+           MOVE "N" TO W-ACHOU-NOME
+           COMPUTE W-TAM-FILTRO-NOME =
+                   FUNCTION LENGTH(FUNCTION TRIM(LRAZAONOME))
+
+           IF W-TAM-FILTRO-NOME GREATER ZEROS
+              PERFORM 116-COMPARA-POSICAO-VENDEDOR
+                 VARYING W-POS-BUSCA-NOME FROM 1 BY 1
+                 UNTIL W-POS-BUSCA-NOME >
+                          (41 - W-TAM-FILTRO-NOME)
+                    OR W-NOME-ACHADO
+           END-IF.
+
+       116-COMPARA-POSICAO-VENDEDOR.
+           IF NOME-VENDEDOR (W-POS-BUSCA-NOME : W-TAM-FILTRO-NOME)
+                 EQUAL LRAZAONOME (1 : W-TAM-FILTRO-NOME)
+              SET W-NOME-ACHADO TO TRUE
+           END-IF.
+
        200-RELAT.
            OPEN OUTPUT REL-VENDEDOR
-           
+
            RETURN ARQ-TEMP
-           
-           WRITE REL-REGISTRO FROM WCAB
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN
+
+           MOVE ZEROS TO W-TOT-REGISTROS
+           MOVE ZEROS TO W-TOT-ZERO-COORD
+
+           IF LFORMATO EQUAL "I"
+              ACCEPT W-DATA-EXEC FROM DATE YYYYMMDD
+              MOVE 1 TO W-PRINT-PAGINA
+              PERFORM 220-CABECALHO-PAG
+
+              PERFORM 230-IMP-REL-PAG
+                UNTIL FS-TEMP NOT EQUAL "00"
+           ELSE
+              WRITE REL-REGISTRO FROM WCAB
+
+              PERFORM 210-IMP-REL
+                UNTIL FS-TEMP NOT EQUAL "00"
+
+              MOVE W-TOT-REGISTROS  TO WRODAPE-TOTAL
+              MOVE W-TOT-ZERO-COORD TO WRODAPE-ZERO-COORD
+              WRITE REL-REGISTRO FROM WRODAPE
+           END-IF
 
-           PERFORM 210-IMP-REL 
-             UNTIL FS-TEMP NOT EQUAL "00"
-           
            CLOSE REL-VENDEDOR.
-           
+
+      * LINHA DETALHE NO LAYOUT DELIMITADO POR ";" (FORMATO CSV) - SEM
+      * CABECALHO DE PAGINA, METADADOS OU QUEBRA A CADA
+      * W-PRINT-MAX-LINHAS, PARA PODER SER RELIDO PELA IMPORTACAO DO
+      * CADVENDEDOR (400-IMPORTACAO/405-LER-CSV).
        210-IMP-REL.
            MOVE TMP-COD-VENDEDOR       TO WDET-COD-VENDEDOR
            MOVE TMP-CPF                TO WDET-CPF
            MOVE TMP-NOME-VENDEDOR      TO WDET-NOME-VENDEDOR
            MOVE TMP-LATITUDE           TO WDET-LATITUDE
-           MOVE TMP-LONGITUDE          TO WDET-LONGITUDE               
+           MOVE TMP-LONGITUDE          TO WDET-LONGITUDE
 
            WRITE REL-REGISTRO FROM WDET
 
-           RETURN ARQ-TEMP.
-       
+           ADD 1 TO W-TOT-REGISTROS
+           IF TMP-LATITUDE EQUAL ZEROS AND
+              TMP-LONGITUDE EQUAL ZEROS
+              ADD 1 TO W-TOT-ZERO-COORD
+           END-IF
+
+           RETURN ARQ-TEMP
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN.
+
+      * LINHA DETALHE NO LAYOUT PAGINADO (FORMATO IMPRESSAO) - REUSA O
+      * MESMO WDET DO LAYOUT CSV, JA QUE AS COLUNAS SAO AS MESMAS.
+       230-IMP-REL-PAG.
+           IF W-PRINT-LINHA GREATER OR EQUAL W-PRINT-MAX-LINHAS
+              ADD 1 TO W-PRINT-PAGINA
+              PERFORM 220-CABECALHO-PAG
+           END-IF
+
+           MOVE TMP-COD-VENDEDOR       TO WDET-COD-VENDEDOR
+           MOVE TMP-CPF                TO WDET-CPF
+           MOVE TMP-NOME-VENDEDOR      TO WDET-NOME-VENDEDOR
+           MOVE TMP-LATITUDE           TO WDET-LATITUDE
+           MOVE TMP-LONGITUDE          TO WDET-LONGITUDE
+
+           WRITE REL-REGISTRO FROM WDET
+
+           ADD 1 TO W-PRINT-LINHA
+           ADD 1 TO W-TOT-REGISTROS
+           IF TMP-LATITUDE EQUAL ZEROS AND
+              TMP-LONGITUDE EQUAL ZEROS
+              ADD 1 TO W-TOT-ZERO-COORD
+           END-IF
+
+           RETURN ARQ-TEMP
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN.
+
+       220-CABECALHO-PAG.
+           MOVE W-DATA-EXEC-DD       TO W-DATA-IMPRESSAO-DD
+           MOVE W-DATA-EXEC-MM       TO W-DATA-IMPRESSAO-MM
+           MOVE W-DATA-EXEC-AAAA     TO W-DATA-IMPRESSAO-AAAA
+           MOVE W-DATA-IMPRESSAO-NUM TO WCAB-PAG1-DATA
+           MOVE W-PRINT-PAGINA       TO WCAB-PAG1-PAGINA
+
+           MOVE SPACES TO WCAB-PAG1B
+           STRING "ORDENACAO: "         LORDENACAO
+                  " CLASSIFICACAO: "    LCLASSIFIC
+                  " FILTRO COD: "       LCODVENDEDOR
+                  " FILTRO NOME: "      LRAZAONOME
+             INTO WCAB-PAG1B
+
+           WRITE REL-REGISTRO FROM WCAB-PAG1
+           WRITE REL-REGISTRO FROM WCAB-PAG1B
+           WRITE REL-REGISTRO FROM WCAB
+
+           MOVE ZEROS TO W-PRINT-LINHA.
+
        END PROGRAM RELVENDEDOR.
