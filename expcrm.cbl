@@ -0,0 +1,220 @@
+       PROGRAM-ID.   EXPCRM.
+       AUTHOR.       GANADE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-CLIENTE
+                  ALTERNATE RECORD KEY IS CNPJ
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CLIENTE.
+
+           SELECT ARQ-VENDEDOR  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS CPF
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-VENDEDOR.
+
+           SELECT ARQ-DISTRIB ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  ACCESS MODE      IS SEQUENTIAL
+                  FILE STATUS      IS FS-DISTRIB.
+
+           SELECT EXP-CRM ASSIGN TO "EXPCRM.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADCLIENTE'.
+
+       COPY "CADCLIENTE.CPY".
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADVENDEDOR'.
+
+       COPY "CADVENDEDOR.CPY".
+
+       FD  ARQ-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADDISTRIB'.
+
+       COPY "CADDISTRIB.CPY".
+
+      *-----------------------------------------------------------
+      * LAYOUT FIXO DO FEED DE INTEGRACAO COM O CRM, CONFORME
+      * ESPECIFICACAO DA EQUIPE DE OPERACOES DE VENDAS - CAMPOS SEM
+      * DELIMITADOR, EM POSICAO E TAMANHO FIXOS, NUMERICOS COM ZEROS
+      * A ESQUERDA E ALFANUMERICOS COM BRANCOS A DIREITA.
+      *-----------------------------------------------------------
+       FD  EXP-CRM.
+       01  REG-EXP-CRM.
+           03 EXP-COD-CLIENTE      PIC 9(007).
+           03 EXP-RAZAO-SOCIAL     PIC X(040).
+           03 EXP-COD-VENDEDOR     PIC 9(003).
+           03 EXP-NOME-VENDEDOR    PIC X(040).
+           03 EXP-DISTANCIA        PIC 9(009)V9(002).
+           03 EXP-STATUS-ATRIB     PIC X(001).
+           03 EXP-RUN-ID           PIC 9(016).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-VENDEDOR             PIC  X(002)         VALUE "00".
+       77 FS-CLIENTE              PIC  X(002)         VALUE "00".
+       77 FS-DISTRIB              PIC  X(002)         VALUE "00".
+
+       77 W-RUN-ID-MAX            PIC  9(016)         VALUE ZEROS.
+
+      *-----------------------------------------------------------
+      * TABELA EM MEMORIA COM OS REGISTROS DE CADDISTRIB DA RODADA
+      * ATUAL, USADA PARA GRAVAR CADA CLIENTE UMA UNICA VEZ NO FEED
+      * MESMO QUANDO UM REPROCESSAMENTO INDIVIDUAL TIVER GRAVADO
+      * MAIS DE UMA LINHA SUA NA MESMA RODADA (MESMA TECNICA DE
+      * DEDUPLICACAO DO RELDRIFT).
+      *-----------------------------------------------------------
+       01  W-TAB-EXP.
+           03 W-TAB-EXP-ITEM OCCURS 50000 TIMES.
+              05 W-TAB-EXP-COD-CLIENTE  PIC 9(007).
+              05 W-TAB-EXP-COD-VENDEDOR PIC 9(003).
+              05 W-TAB-EXP-DISTANCIA    PIC 9(009)V9(002).
+              05 W-TAB-EXP-STATUS       PIC X(001).
+
+       77 W-QTD-TAB-EXP           PIC 9(006) COMP     VALUE ZEROS.
+       77 W-IDX-TAB-EXP           PIC 9(006) COMP     VALUE ZEROS.
+       77 W-IDX-EXP-DUP           PIC 9(006) COMP     VALUE ZEROS.
+       77 W-EXP-DUPLICADO-SW      PIC X               VALUE "N".
+          88 W-EXP-E-DUPLICADO       VALUE "S".
+          88 W-EXP-NAO-DUPLICADO     VALUE "N".
+
+       PROCEDURE DIVISION.
+
+      *-----------------------------------------------------------
+      * GERA O FEED FIXO PARA O CRM A PARTIR DOS MESMOS DADOS QUE O
+      * RELDISTRIB LE (CADDISTRIB DA ULTIMA RODADA DO FAZDISTRIB),
+      * COMO INTEGRACAO SEPARADA DO RELATORIO CSV INTERNO - O CRM NAO
+      * ACEITA O LAYOUT AD HOC DO RELDISTRIB.CSV.
+      *-----------------------------------------------------------
+       000-INICIO.
+
+           OPEN INPUT  ARQ-CLIENTE
+           OPEN INPUT  ARQ-VENDEDOR
+           OPEN INPUT  ARQ-DISTRIB
+
+           PERFORM 050-ACHAR-ULTIMO-RUN
+
+           CLOSE ARQ-DISTRIB
+           OPEN INPUT ARQ-DISTRIB
+
+           PERFORM 060-CARREGAR-DISTRIB
+
+           CLOSE ARQ-DISTRIB
+
+           OPEN OUTPUT EXP-CRM
+
+           PERFORM 100-GRAVAR
+              VARYING W-IDX-TAB-EXP FROM 1 BY 1
+              UNTIL W-IDX-TAB-EXP GREATER W-QTD-TAB-EXP
+
+           CLOSE ARQ-CLIENTE
+           CLOSE ARQ-VENDEDOR
+           CLOSE EXP-CRM
+
+           GOBACK.
+
+      * ACHA O RUN-ID MAIS RECENTE GRAVADO EM CADDISTRIB, DA MESMA
+      * FORMA QUE O RELDISTRIB.
+       050-ACHAR-ULTIMO-RUN.
+           READ ARQ-DISTRIB
+           PERFORM 051-VERIFICAR-RUN UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       051-VERIFICAR-RUN.
+           IF D-RUN-ID GREATER W-RUN-ID-MAX
+              MOVE D-RUN-ID TO W-RUN-ID-MAX
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * CARREGA EM MEMORIA TODAS AS LINHAS DA RODADA ATUAL (PODE
+      * HAVER MAIS DE UMA POR CLIENTE QUANDO HOUVER REPROCESSAMENTO
+      * INDIVIDUAL NA MESMA RODADA) PARA QUE 100-GRAVAR POSSA GERAR
+      * O FEED SEM DUPLICAR O CLIENTE REPROCESSADO.
+       060-CARREGAR-DISTRIB.
+           READ ARQ-DISTRIB
+           PERFORM 065-GUARDAR-DISTRIB UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       065-GUARDAR-DISTRIB.
+           IF D-RUN-ID EQUAL W-RUN-ID-MAX
+              AND W-QTD-TAB-EXP LESS 50000
+              ADD 1 TO W-QTD-TAB-EXP
+              MOVE D-COD-CLIENTE
+                TO W-TAB-EXP-COD-CLIENTE  (W-QTD-TAB-EXP)
+              MOVE D-COD-VENDEDOR
+                TO W-TAB-EXP-COD-VENDEDOR (W-QTD-TAB-EXP)
+              MOVE DISTANCIA
+                TO W-TAB-EXP-DISTANCIA    (W-QTD-TAB-EXP)
+              MOVE D-STATUS-ATRIB
+                TO W-TAB-EXP-STATUS       (W-QTD-TAB-EXP)
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * SO GRAVA O CLIENTE DA POSICAO CORRENTE SE NAO HOUVER, MAIS
+      * ADIANTE NA TABELA, OUTRA LINHA SUA - OU SEJA, SE ESTA FOR A
+      * ULTIMA GRAVADA PARA ELE NESTA RODADA.
+       100-GRAVAR.
+           SET W-EXP-NAO-DUPLICADO TO TRUE
+           MOVE W-IDX-TAB-EXP TO W-IDX-EXP-DUP
+           ADD 1 TO W-IDX-EXP-DUP
+
+           PERFORM 110-PROCURAR-EXP-POSTERIOR
+              VARYING W-IDX-EXP-DUP FROM W-IDX-EXP-DUP BY 1
+              UNTIL W-IDX-EXP-DUP GREATER W-QTD-TAB-EXP
+                 OR W-EXP-E-DUPLICADO
+
+           IF W-EXP-NAO-DUPLICADO
+              INITIALIZE REG-EXP-CRM
+
+              MOVE W-TAB-EXP-COD-CLIENTE (W-IDX-TAB-EXP) TO COD-CLIENTE
+              READ ARQ-CLIENTE RECORD KEY IS COD-CLIENTE
+
+              MOVE COD-CLIENTE    TO EXP-COD-CLIENTE
+              MOVE RAZAO-SOCIAL   TO EXP-RAZAO-SOCIAL
+
+              IF W-TAB-EXP-STATUS (W-IDX-TAB-EXP) EQUAL "A"
+                 MOVE W-TAB-EXP-COD-VENDEDOR (W-IDX-TAB-EXP)
+                   TO COD-VENDEDOR
+                 READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
+
+                 MOVE COD-VENDEDOR   TO EXP-COD-VENDEDOR
+                 MOVE NOME-VENDEDOR  TO EXP-NOME-VENDEDOR
+              ELSE
+                 MOVE ZEROS          TO EXP-COD-VENDEDOR
+                 MOVE SPACES         TO EXP-NOME-VENDEDOR
+              END-IF
+
+              MOVE W-TAB-EXP-DISTANCIA (W-IDX-TAB-EXP) TO EXP-DISTANCIA
+              MOVE W-TAB-EXP-STATUS (W-IDX-TAB-EXP) TO EXP-STATUS-ATRIB
+              MOVE W-RUN-ID-MAX                     TO EXP-RUN-ID
+
+              WRITE REG-EXP-CRM
+           END-IF.
+
+       110-PROCURAR-EXP-POSTERIOR.
+           IF W-TAB-EXP-COD-CLIENTE (W-IDX-EXP-DUP) EQUAL
+              W-TAB-EXP-COD-CLIENTE (W-IDX-TAB-EXP)
+              SET W-EXP-E-DUPLICADO TO TRUE
+           END-IF.
+
+       END PROGRAM EXPCRM.
