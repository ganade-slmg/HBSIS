@@ -0,0 +1,258 @@
+       PROGRAM-ID.   RELCOBERTURA.
+       AUTHOR.       GANADE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDEDOR  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS CPF
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-VENDEDOR.
+
+           SELECT ARQ-DISTRIB ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  ACCESS MODE      IS SEQUENTIAL
+                  FILE STATUS      IS FS-DISTRIB.
+
+           SELECT ARQ-TEMP      ASSIGN TO "RELCOBERTURA.TMP"
+                  FILE STATUS   IS FS-TEMP.
+
+           SELECT REL-COBERTURA ASSIGN TO "RELCOBERTURA.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADVENDEDOR'.
+
+       COPY "CADVENDEDOR.CPY".
+
+       FD  ARQ-DISTRIB
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'CADDISTRIB'.
+
+       COPY "CADDISTRIB.CPY".
+
+       SD  ARQ-TEMP.
+       01  REG-TEMP-COB.
+           03 TMP-COD-VENDEDOR     PIC 9(003).
+           03 TMP-NOME-VENDEDOR    PIC X(040).
+           03 TMP-QTD-CLIENTES     PIC 9(006).
+           03 TMP-TOTAL-DISTANCIA  PIC 9(011)V9(002).
+           03 TMP-MEDIA-DISTANCIA  PIC 9(011)V9(002).
+
+       FD  REL-COBERTURA.
+       01  REG-COBERTURA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-VENDEDOR             PIC  X(002)         VALUE "00".
+       77 FS-DISTRIB              PIC  X(002)         VALUE "00".
+       77 FS-TEMP                 PIC  X(002)         VALUE "00".
+
+       77 W-RUN-ID-MAX            PIC  9(016)         VALUE ZEROS.
+
+       01  WCAB.
+           03 FILLER PIC X(100) VALUE "CODIGO VENDEDOR;NOME VENDEDOR;Q
+      -"TDE CLIENTES;DISTANCIA TOTAL;DISTANCIA MEDIA;".
+
+       01  WDET.
+           03 WDET-COD-VENDEDOR    PIC 9(003)          VALUE ZEROS.
+           03 FILLER               PIC X(001)          VALUE ";".
+           03 WDET-NOME-VENDEDOR   PIC X(040)          VALUE SPACES.
+           03 FILLER               PIC X(001)          VALUE ";".
+           03 WDET-QTD-CLIENTES    PIC ZZZZZ9          VALUE ZEROS.
+           03 FILLER               PIC X(001)          VALUE ";".
+           03 WDET-TOTAL-DISTANCIA PIC ZZZZZZZZZ9,99   VALUE ZEROS.
+           03 FILLER               PIC X(001)          VALUE ";".
+           03 WDET-MEDIA-DISTANCIA PIC ZZZZZZZZZ9,99   VALUE ZEROS.
+           03 FILLER               PIC X(001)          VALUE ";".
+
+       01  W-TAB-RESUMO-VENDEDOR.
+           03 W-VEND-QTD          OCCURS 999 TIMES    PIC 9(006) COMP.
+           03 W-VEND-TOTAL-DIST   OCCURS 999 TIMES
+                                  PIC 9(011)V9(002) COMP-3.
+
+      *-----------------------------------------------------------
+      * TABELA EM MEMORIA COM OS REGISTROS ATRIBUIDOS DE CADDISTRIB DA
+      * RODADA ATUAL, USADA PARA ACUMULAR O RESUMO POR VENDEDOR SEM
+      * CONTAR DUAS VEZES UM CLIENTE REPROCESSADO INDIVIDUALMENTE NA
+      * MESMA RODADA (MESMA TECNICA DE DEDUPLICACAO DO RELDRIFT).
+      *-----------------------------------------------------------
+       01  W-TAB-COB.
+           03 W-TAB-COB-ITEM OCCURS 50000 TIMES.
+              05 W-TAB-COB-COD-CLIENTE  PIC 9(007).
+              05 W-TAB-COB-COD-VENDEDOR PIC 9(003).
+              05 W-TAB-COB-DISTANCIA    PIC 9(009)V9(002).
+
+       77 W-QTD-TAB-COB          PIC 9(006) COMP     VALUE ZEROS.
+       77 W-IDX-TAB-COB          PIC 9(006) COMP     VALUE ZEROS.
+       77 W-IDX-COB-DUP          PIC 9(006) COMP     VALUE ZEROS.
+       77 W-COB-DUPLICADO-SW     PIC X               VALUE "N".
+          88 W-COB-E-DUPLICADO      VALUE "S".
+          88 W-COB-NAO-DUPLICADO    VALUE "N".
+
+       PROCEDURE DIVISION.
+
+      *-----------------------------------------------------------
+      * JUNTA CADVENDEDOR COM O RESUMO POR VENDEDOR DA ULTIMA RODADA
+      * DO FAZDISTRIB (CADDISTRIB) NUM UNICO PAINEL, ORDENADO DO
+      * VENDEDOR MAIS SOBRECARREGADO PARA O MAIS OCIOSO, PARA NAO
+      * PRECISAR CRUZAR RELVENDEDOR E RELDISTRIB NA MAO.
+      *-----------------------------------------------------------
+       000-INICIO.
+
+           INITIALIZE W-TAB-RESUMO-VENDEDOR
+
+           OPEN INPUT ARQ-VENDEDOR
+           OPEN INPUT ARQ-DISTRIB
+
+           PERFORM 050-ACHAR-ULTIMO-RUN
+
+           CLOSE ARQ-DISTRIB
+           OPEN INPUT ARQ-DISTRIB
+
+           PERFORM 060-CARREGAR-DISTRIB
+
+           CLOSE ARQ-DISTRIB
+
+           PERFORM 065-ACUMULAR-RESUMO
+              VARYING W-IDX-TAB-COB FROM 1 BY 1
+              UNTIL W-IDX-TAB-COB GREATER W-QTD-TAB-COB
+
+           SORT ARQ-TEMP
+                ON DESCENDING KEY TMP-QTD-CLIENTES
+                INPUT  PROCEDURE IS 100-SELECIONAR
+                OUTPUT PROCEDURE IS 200-IMPRIMIR
+
+           CLOSE ARQ-VENDEDOR
+
+           GOBACK.
+
+      * ACHA O RUN-ID MAIS RECENTE GRAVADO EM CADDISTRIB, DA MESMA
+      * FORMA QUE O RELDISTRIB.
+       050-ACHAR-ULTIMO-RUN.
+           READ ARQ-DISTRIB
+           PERFORM 051-VERIFICAR-RUN UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       051-VERIFICAR-RUN.
+           IF D-RUN-ID GREATER W-RUN-ID-MAX
+              MOVE D-RUN-ID TO W-RUN-ID-MAX
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * CARREGA EM MEMORIA OS REGISTROS DA RODADA ATUAL COM VENDEDOR
+      * ATRIBUIDO - PODE HAVER MAIS DE UMA LINHA POR CLIENTE QUANDO
+      * HOUVER REPROCESSAMENTO INDIVIDUAL NA MESMA RODADA, ENTAO O
+      * RESUMO SO CONSIDERA A ULTIMA GRAVADA PARA CADA UM.
+       060-CARREGAR-DISTRIB.
+           READ ARQ-DISTRIB
+           PERFORM 063-GUARDAR-DISTRIB UNTIL FS-DISTRIB NOT EQUAL "00".
+
+       063-GUARDAR-DISTRIB.
+           IF D-RUN-ID EQUAL W-RUN-ID-MAX
+              AND D-ATRIBUIDO
+              AND W-QTD-TAB-COB LESS 50000
+              ADD 1 TO W-QTD-TAB-COB
+              MOVE D-COD-CLIENTE
+                TO W-TAB-COB-COD-CLIENTE  (W-QTD-TAB-COB)
+              MOVE D-COD-VENDEDOR
+                TO W-TAB-COB-COD-VENDEDOR (W-QTD-TAB-COB)
+              MOVE DISTANCIA
+                TO W-TAB-COB-DISTANCIA    (W-QTD-TAB-COB)
+           END-IF
+
+           READ ARQ-DISTRIB.
+
+      * ACUMULA QTDE DE CLIENTES E DISTANCIA TOTAL POR VENDEDOR, NA
+      * RODADA ATUAL - MESMA LOGICA DO RESUMO DO RELDISTRIB - SO
+      * ACUMULA O CLIENTE DA POSICAO CORRENTE SE NAO HOUVER, MAIS
+      * ADIANTE NA TABELA, OUTRA LINHA SUA.
+       065-ACUMULAR-RESUMO.
+           SET W-COB-NAO-DUPLICADO TO TRUE
+           MOVE W-IDX-TAB-COB TO W-IDX-COB-DUP
+           ADD 1 TO W-IDX-COB-DUP
+
+           PERFORM 067-PROCURAR-COB-POSTERIOR
+              VARYING W-IDX-COB-DUP FROM W-IDX-COB-DUP BY 1
+              UNTIL W-IDX-COB-DUP GREATER W-QTD-TAB-COB
+                 OR W-COB-E-DUPLICADO
+
+           IF W-COB-NAO-DUPLICADO
+              ADD 1 TO
+                 W-VEND-QTD (W-TAB-COB-COD-VENDEDOR (W-IDX-TAB-COB))
+              ADD W-TAB-COB-DISTANCIA (W-IDX-TAB-COB) TO
+                 W-VEND-TOTAL-DIST
+                 (W-TAB-COB-COD-VENDEDOR (W-IDX-TAB-COB))
+           END-IF.
+
+       067-PROCURAR-COB-POSTERIOR.
+           IF W-TAB-COB-COD-CLIENTE (W-IDX-COB-DUP) EQUAL
+              W-TAB-COB-COD-CLIENTE (W-IDX-TAB-COB)
+              SET W-COB-E-DUPLICADO TO TRUE
+           END-IF.
+
+       100-SELECIONAR.
+           READ ARQ-VENDEDOR NEXT
+
+           PERFORM 110-RELEASE-VENDEDOR
+             UNTIL FS-VENDEDOR NOT EQUAL "00".
+
+       110-RELEASE-VENDEDOR.
+           IF VENDEDOR-ATIVO
+              MOVE COD-VENDEDOR  TO TMP-COD-VENDEDOR
+              MOVE NOME-VENDEDOR TO TMP-NOME-VENDEDOR
+              MOVE W-VEND-QTD (COD-VENDEDOR) TO TMP-QTD-CLIENTES
+              MOVE W-VEND-TOTAL-DIST (COD-VENDEDOR)
+                TO TMP-TOTAL-DISTANCIA
+
+              IF W-VEND-QTD (COD-VENDEDOR) GREATER ZEROS
+                 COMPUTE TMP-MEDIA-DISTANCIA =
+                         W-VEND-TOTAL-DIST (COD-VENDEDOR) /
+                         W-VEND-QTD (COD-VENDEDOR)
+              ELSE
+                 MOVE ZEROS TO TMP-MEDIA-DISTANCIA
+              END-IF
+
+              RELEASE REG-TEMP-COB
+           END-IF
+
+           READ ARQ-VENDEDOR NEXT.
+
+       200-IMPRIMIR.
+           OPEN OUTPUT REL-COBERTURA
+           WRITE REG-COBERTURA FROM WCAB
+
+           RETURN ARQ-TEMP
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN
+
+           PERFORM 210-IMPRIMIR-LINHA
+             UNTIL FS-TEMP NOT EQUAL "00"
+
+           CLOSE REL-COBERTURA.
+
+       210-IMPRIMIR-LINHA.
+           MOVE TMP-COD-VENDEDOR    TO WDET-COD-VENDEDOR
+           MOVE TMP-NOME-VENDEDOR   TO WDET-NOME-VENDEDOR
+           MOVE TMP-QTD-CLIENTES    TO WDET-QTD-CLIENTES
+           MOVE TMP-TOTAL-DISTANCIA TO WDET-TOTAL-DISTANCIA
+           MOVE TMP-MEDIA-DISTANCIA TO WDET-MEDIA-DISTANCIA
+
+           WRITE REG-COBERTURA FROM WDET
+
+           RETURN ARQ-TEMP
+             AT END MOVE "10" TO FS-TEMP
+           END-RETURN.
+
+       END PROGRAM RELCOBERTURA.
